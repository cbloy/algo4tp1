@@ -1,1165 +1,3632 @@
-       IDENTIFICATION DIVISION.
-	   PROGRAM-ID. "TRABAJO PRACTICO NRO. 1".
-      * 
-       ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-       SOURCE-COMPUTER. RM-COBOL-85.
-       OBJECT-COMPUTER. RM-COBOL-85.
-       SPECIAL-NAMES.
-                 DECIMAL-POINT IS COMMA.
-      *      	  
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT AUTOS
-               ASSIGN TO "..\AUTOS.TXT" 
-		       ORGANIZATION IS LINE SEQUENTIAL
-      	       ACCESS MODE IS SEQUENTIAL
-		       FILE STATUS IS FS-AUTOS.
-		   
-		   SELECT SOL1
-               ASSIGN TO "..\SOL1.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL 
-               FILE STATUS IS FS-SOL1.
-			   
-		   SELECT SOL2
-               ASSIGN TO "..\SOL2.TXT"	
-               ORGANIZATION IS LINE SEQUENTIAL 
-               FILE STATUS IS FS-SOL2.
-
-		   SELECT SOL3
-               ASSIGN TO "..\SOL3.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL 
-               FILE STATUS IS FS-SOL3.			   
-
-		   SELECT ALQ
-               ASSIGN TO "..\ALQ.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL 
-               FILE STATUS IS FS-ALQ.
-
-		   SELECT RECH
-               ASSIGN TO "..\RECHAZOS.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL 
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FS-RECH.
-			   
-		   SELECT ESTAD
-               ASSIGN TO "..\ESTADIST.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL 
-               FILE STATUS IS FS-ESTAD.
-
-		   SELECT   LISTADO	
-		       ASSIGN TO "..\LISTADO.TXT" 
-			   ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT  ALQ-ACT
-               ASSIGN TO "..\ALQACT.TXT"
-			   ORGANIZATION IS LINE SEQUENTIAL
-			   FILE STATUS IS FS-ALQ-ACT.
-
-			   
-	   DATA DIVISION.
-	   
-       FILE SECTION.
-       FD SOL1.
-       01  SOL1-REG.
-           05  SOL1-CLAVE.
-              10  SOL1-PATENTE                      PIC X(06).
-              10  SOL1-FECHA.  
-			      15  SOL1-FECHA-AA                 PIC 9(04).
-				  15  SOL1-FECHA-MM                 PIC 9(02).
-				  15  SOL1-FECHA-DD                 PIC 9(02).
-		   05  SOL1-TIPO-DOC                        PIC X.
-		   05  SOL1-NRO-DOC                         PIC X(20).
-
-       FD SOL2.
-       01  SOL2-REG.
-           05  SOL2-CLAVE.
-              10  SOL2-PATENTE                      PIC X(06).
-              10  SOL2-FECHA.  
-			      15  SOL2-FECHA-AA                 PIC 9(04).
-				  15  SOL2-FECHA-MM                 PIC 9(02).
-				  15  SOL2-FECHA-DD                 PIC 9(02).
-		   05  SOL2-TIPO-DOC                        PIC X.
-		   05  SOL2-NRO-DOC                         PIC X(20).
-
-       FD SOL3.
-       01  SOL3-REG.
-           05  SOL3-CLAVE.
-              10  SOL3-PATENTE                      PIC X(06).
-              10  SOL3-FECHA.  
-			      15  SOL3-FECHA-AA                 PIC 9(04).
-				  15  SOL3-FECHA-MM                 PIC 9(02).
-				  15  SOL3-FECHA-DD                 PIC 9(02).
-		   05  SOL3-TIPO-DOC                        PIC X.
-		   05  SOL3-NRO-DOC                         PIC X(20).
-		   
-       FD AUTOS.
-	   01  AUT-REG.
-	       05  AUT-PATENTE        PIC X(6).
-		   05  AUT-DESC           PIC X(30).
-		   05  AUT-MARCA          PIC X(20).
-		   05  AUT-COLOR          PIC X(10).
-		   05  AUT-TAMANIO        PIC X.
-		   05  AUT-IMPORTE        PIC 9(4)V99.
-	   
-       FD ALQ.
-	   01  ALQ-REG.
-	       05  ALQ-CLAVE.
-              10  ALQ-PATENTE                      PIC X(06).
-              10  ALQ-FECHA.  
-			      15  ALQ-FECHA-AA                 PIC 9(04).
-				  15  ALQ-FECHA-MM                 PIC 9(02).
-				  15  ALQ-FECHA-DD                 PIC 9(02).
-		   05  ALQ-TIPO-DOC                        PIC X.
-		   05  ALQ-NRO-DOC                         PIC X(20).
-		   05  ALQ-IMPORTE                         PIC 9(4)V99.
-		   
-		   
-	   FD ALQ-ACT.
-	   01  ALQ-ACT-REG.
-	       05  ALQ-ACT-CLAVE.
-              10  ALQ-ACT-PATENTE                      PIC X(06).
-              10  ALQ-ACT-FECHA                        PIC 9(08).
-		   05  ALQ-ACT-TIPO-DOC                        PIC X.
-		   05  ALQ-ACT-NRO-DOC                         PIC X(20).
-		   05  ALQ-ACT-IMPORTE                         PIC 9(4)V99.
-		   
-       FD RECH.
-       01  RECH-REG.
-           05  RECH-CLAVE.
-              10  RECH-PATENTE                      PIC X(06).
-              10  RECH-FECHA                        PIC 9(08).
-		   05  RECH-TIPO-DOC                        PIC X.
-		   05  RECH-NRO-DOC                         PIC X(20).
-		   05  RECH-MOTIVO                          PIC 9.
-		   05  RECH-AGENCIA                         PIC 9.
-		   
-	   FD ESTAD.
-	   01 LINEA-ESTAD    						    PIC X(100).
-	   
-	   FD LISTADO.
-	   01 LINEA										PIC X(100).
-	   
-	   01 LINEA-AUX						PIC X(80).	   
-	   01 NRO-AGENCIA-IMPRIMIR          PIC X(1).
-	   
-	   WORKING-STORAGE SECTION.
-	   
-	   01  WS-MENOR.
-           05  WS-CLAVE-MENOR.
-              10  CLAVE-MENOR-PATENTE                      PIC X(06).
-              10  CLAVE-MENOR-FECHA                        PIC 9(08).
-
-       01  WS-ANT.
-           05  WS-CLAVE-ANT.
-              10  CLAVE-ANT-PATENTE                      PIC X(06).
-              10  CLAVE-ANT-FECHA                        PIC 9(08).
-	   
-	   01  WS-IMP-ENCABEZADO							 PIC X.	  
-			  
-	   01  WS-PAT-ANT                                    PIC X(6).
-	   01  WS-TOTAL-MES                                  PIC 9(3).
-	   
-	   01  WS-ITEM-MES                                   PIC X(3).
-			  
-      *****************
-      *  FILE STATUS  *	  
-      *****************
-	   01  FS-AUTOS                     PIC X(02).
-	       88  FS-AUTOS-OK              VALUE '00'.
-           88  FS-AUTOS-FIN             VALUE '10'.
-		   
-       01  FS-SOL1                                       PIC X(02).
-           88  FS-SOL1-OK                                VALUE '00'.
-           88  FS-SOL1-FIN                               VALUE '10'.
-		   
-       01  FS-SOL2                                       PIC X(02).
-           88  FS-SOL2-OK                                VALUE '00'.
-           88  FS-SOL2-FIN                               VALUE '10'.
-		   
-       01  FS-SOL3                                       PIC X(02).
-           88  FS-SOL3-OK                                VALUE '00'.
-           88  FS-SOL3-FIN                               VALUE '10'.
-		   
-	   01  FS-ALQ                     PIC X(02).
-	       88  FS-ALQ-OK              VALUE '00'.
-           88  FS-ALQ-FIN             VALUE '10'.
-		   
-	   01  FS-RECH                     PIC X(02).
-	       88  FS-RECH-OK              VALUE '00'.
-           88  FS-RECH-FIN             VALUE '10'.
-		   
-	   01  FS-ESTAD                     PIC X(02).
-	       88  FS-ESTAD-OK              VALUE '00'.
-           88  FS-ESTAD-FIN             VALUE '10'.
-		   
-       01  FS-ALQ-RECH                  PIC X(02).
-	       88  FS-ALQ-RECH-OK           VALUE '00'.           
-		   88  FS-ALQ-RECH-FIN          VALUE '10'.
-		   
-	   01 FS-ALQ-ACT					PIC	X(02).
-		   88 FS-ALQ-ACT-OK			VALUE '00'.
-		   88 FS-ALQ-ACT-FIN			VALUE '10'.
-			
-      * PARA CHEQUEO DE FILE STATUS
-       01  FILE-STATUS.
-          05  FS                       PIC X(02).
-          05  FS-NOMBRE                PIC X(08).
-          05  FS-FUNCION               PIC X(05).	  
-		   
-      	   
-		   
-      **************		   
-      *  LISTADOS  *
-      **************
-       01  TOTAL-PAT-IMPORTE            PIC 9(7)V99.
-	   01  TOTAL-PAT-DIAS               PIC 999.
-	   01  TOTAL-IMPR-DIAS              PIC Z(3)9 BLANK ZERO.
-	   01  TOTAL-GRAL-IMPORTE           PIC 9(7)V99.
-	   01  TOTAL-IMPR-IMPORTE           PIC Z(5)9.99 BLANK ZERO.
-	   01  AGENCIA-IMPR                 PIC Z(1)9 BLANK ZERO.
-	   01  MOTIVO-RECHAZO               PIC X.
-	   01  CONT-LINEAS                  PIC 99.
-	   01  CONT-ESTAD-LINEAS			PIC 99.
-	   01  EXISTE-AUTO                  PIC X.
-	   01  PATENTE-ANTERIOR             PIC X(6).
-	   01  PATENTE-MENOR                PIC X(6).
-	   
-       01  FECHA.
-   		   03  FECHA-AA   				PIC 9(02).
-		   03  FECHA-MM					PIC 9(02).
-		   03  FECHA-DD					PIC 9(02).
-		
-	   01  ENCABEZADO-HOJA.
-		   03 FILLER					PIC X(06)
-										VALUE 'Fecha '.
-		   03 ENC-FECHA-DD				PIC 99.
-		   03 FILLER					PIC X 
-										VALUE '/'.
-		   03 ENC-FECHA-MM				PIC 99.
-		   03 FILLER					PIC X 
-										VALUE '/'.
-		   03 FILLER 					PIC X(02) 
-										VALUE '20'.
-	       03 ENC-FECHA-AA				PIC 99.
-		   03 FILLER					PIC X(57).
-		   03 FILLER					PIC X(5) 
-										VALUE 'Hoja '.
-		   03 ENC-N-HOJA				PIC 99.	
-      	   
-       01  ESTRUC-ESTAD.
-	       03 FILLER                    PIC X(3).
-		   03 EST-ESTAD-MARCA           PIC X(10).
-		   03 FILLER                    PIC X(3).
-		   03 EST-ESTAD-ENE             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-FEB             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-MAR             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-ABR             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-MAY             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-JUN             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-JUL             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-AGO             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-SEP             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-OCT             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-NOV             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-DEC             PIC Z(3)9 BLANK ZERO.
-		   03 FILLER                    PIC X(2).
-		   03 EST-ESTAD-TOTAL           PIC Z(3)9 BLANK ZERO.
-		   
-	   01  ENCABEZADO-ESTAD.
-		   03 FILLER					PIC X(06)
-										VALUE 'Fecha '.
-		   03 ENC-ESTAD-FECHA-DD				PIC 99.
-		   03 FILLER					PIC X 
-										VALUE '/'.
-		   03 ENC-ESTAD-FECHA-MM				PIC 99.
-		   03 FILLER					PIC X 
-										VALUE '/'.
-		   03 FILLER 					PIC X(02) 
-										VALUE '20'.
-	       03 ENC-ESTAD-FECHA-AA		PIC 99.
-		   03 FILLER					PIC X(57).
-		   03 FILLER					PIC X(5) 
-										VALUE 'Hoja '.
-		  
-		   03 ENC-ESTAD-HOJA				PIC 99.		   
-
-	  	
-		
-	   01  CANT-AUTOS                   PIC 9(3) VALUE 000.
-
-		   
-      ************		   
-      *  TABLAS  *
-      ************
-	   01  TABLA-AUTOS.
-	       05  TABLA-AUT                OCCURS 300 TIMES.
-		       09  TABLA-AUT-REG.
-			       11  T-AUT-PATENTE     PIC X(6).
-				   11  T-AUT-DESC        PIC X(30).
-				   11  T-AUT-MARCA       PIC X(20).
-				   11  T-AUT-COLOR       PIC X(10).
-				   11  T-AUT-TAMANIO     PIC X.
-				   11  T-AUT-IMPORTE     PIC 9(4)V99.
-				   
-       01  TABLA-ESTAD.
-	       05  ESTAD-MARCAS             OCCURS 100 TIMES.
-		       09  ESTAD-MARCA          PIC X(20).
-			   09  ESTAD-MESES          OCCURS 12 TIMES.
-			       11  ESTAD-MES        PIC 9(3).
-			   09  ESTAD-TOTAL          PIC 9(4).
-			   
-       01  TABLA-TOTAL-MES.
-	        05  ESTAD-TOT-MES           OCCURS 12 TIMES.
-			   09  ESTAD-TOTAL-MES      PIC 9(3) VALUE 000.    
-	   
-
-       01  IND-I 										PIC 9(3).	   
-       01  IND-J 										PIC 9(2).
-	   01  IND-I2 										PIC 9(3).
-	   01  IND-MAR 										PIC 9(3).
-	   01  IND-MES                                      PIC 9(2).
-	   01  IND-EST                                      PIC 9(3).
-	   01  MARCA-ENCONTRADO                             PIC X.
-	   
-       PROCEDURE DIVISION.
-      **************************************************************
-      *               PROGRAMA PRINCIPAL                           *
-      **************************************************************	   
-	   PGM.		
-			DISPLAY "INICIA EL PROGRAMA".
-	       PERFORM 1000-INICIO.
-		
-		   PERFORM 8300-LEER-ALQ.
-		   PERFORM 8000-LEER-SOL1.
-		   PERFORM 8100-LEER-SOL2.       
-	       PERFORM 8200-LEER-SOL3.	
-		   
-		   PERFORM 2100-DETER-CLAVE-MENOR.
-		   
-		   DISPLAY 'PROCESA ARCHIVOS'
-		   PERFORM 6000-PROCESAR
-				UNTIL FS-SOL1-FIN
-				AND FS-SOL2-FIN
-				AND FS-SOL3-FIN
-				AND FS-ALQ-FIN.
-      
-		   PERFORM 7000-IMPRIMIR-TOTAL-GRAL.
-		   PERFORM 7100-IMPRIMIR-POR-MARCA.
-	   			
-		   DISPLAY "FINALIZA EL PROGRAMA". 
-		   PERFORM 9000-FINAL.
-		   STOP RUN.   
-      **************************************************************
-      *               RUTINAS                                      *
-      **************************************************************
-	  
-       1000-INICIO.
-           PERFORM 1100-ABRIR-ARCHIVOS.
-		   PERFORM 1200-CARGAR-TABLAS.
-		   PERFORM 1300-INICIALIZAR-VARIABLES.
-	  
-      **************************************************************
-      *               APERTURAS DE ARCHIVOS                        *
-      **************************************************************
-       1100-ABRIR-ARCHIVOS.
-	       PERFORM 1101-ABRIR-ARCHIVO-AUTOS.
-		   PERFORM 1102-ABRIR-ARCHIVO-SOLICITUD1.	  	   
-		   PERFORM 1103-ABRIR-ARCHIVO-SOLICITUD2.	  	   
-	       PERFORM 1104-ABRIR-ARCHIVO-SOLICITUD3.
-		   PERFORM 1105-ABRIR-ARCHIVO-ALQUILERES.
-		   PERFORM 1106-ABRIR-ARCHIVO-RECHAZOS.
-		   PERFORM 1107-ABRIR-ARCHIVO-ESTAD.
-		   PERFORM 1108-ABRIR-ARCHIVO-LISTADO.
-		   PERFORM 1105-ABRIR-ARCHIVO-ALQ-ACT.
-	  
-       1101-ABRIR-ARCHIVO-AUTOS.
-		   OPEN INPUT  AUTOS.
-           MOVE FS-AUTOS      TO FS.
-           MOVE "AUTOS   "    TO FS-NOMBRE.
-           MOVE "ABRIR"       TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		   
-	   1102-ABRIR-ARCHIVO-SOLICITUD1.
-	       OPEN INPUT  SOL1.
-           MOVE FS-SOL1         TO FS.
-           MOVE "SOL1   " TO FS-NOMBRE.
-           MOVE "ABRIR"         TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		   
-	   1103-ABRIR-ARCHIVO-SOLICITUD2.
-	       OPEN INPUT  SOL2.
-           MOVE FS-SOL2         TO FS.
-           MOVE "SOL2   " TO FS-NOMBRE.
-           MOVE "ABRIR"         TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		   
-	   1104-ABRIR-ARCHIVO-SOLICITUD3.
-	       OPEN INPUT  SOL3.
-           MOVE FS-SOL3         TO FS.
-           MOVE "SOL3   " TO FS-NOMBRE.
-           MOVE "ABRIR"         TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		   
-	   1105-ABRIR-ARCHIVO-ALQUILERES.
-	   	   OPEN INPUT  ALQ.
-           MOVE FS-ALQ         TO FS.
-           MOVE "ALQ   "       TO FS-NOMBRE.
-           MOVE "ABRIR"        TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-
-	  1105-ABRIR-ARCHIVO-ALQ-ACT.
-	   	   OPEN OUTPUT  ALQ-ACT.
-           MOVE FS-ALQ-ACT     TO FS.
-           MOVE "ALQ-ACT"   TO FS-NOMBRE.
-           MOVE "ABRIR"        TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		   
-		   
-	   1106-ABRIR-ARCHIVO-RECHAZOS.
-	       OPEN OUTPUT  RECH.
-           MOVE FS-RECH         TO FS.
-           MOVE "RECH   "       TO FS-NOMBRE.
-           MOVE "ABRIR"         TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-	   
-	   1107-ABRIR-ARCHIVO-ESTAD.
-	   	   OPEN OUTPUT  ESTAD.
-           MOVE FS-ESTAD         TO FS.
-           MOVE "ESTAD   "       TO FS-NOMBRE.
-           MOVE "ABRIR"          TO FS-FUNCION.
-           PERFORM 8900-CHECK-FILE-STATUS.
-		  
-	   1108-ABRIR-ARCHIVO-LISTADO.
-		   OPEN OUTPUT LISTADO.
-		   
-      **************************************************************
-      *       HASTA ACA APERTURAS DE ARCHIVOS                      *
-      **************************************************************
-	  
-      **************************************************************
-      *       LEO ARCHIVOS                                         *
-      **************************************************************
-	  
-	   8000-LEER-SOL1.
-      *    DISPLAY "LEO SOL1.".
-           READ SOL1 AT END 
-					 MOVE HIGH-VALUES TO SOL1-CLAVE
-					 SET FS-SOL1-FIN  TO TRUE
-           END-READ.
-
-           IF NOT FS-SOL1-OK AND NOT FS-SOL1-FIN
-			   DISPLAY 'ERROR AL INTENTAR LEER SOL1'
-			   GO 9999-CANCELAR-PROGRAMA
-           END-IF.
-
-       8100-LEER-SOL2.
-      *    DISPLAY "LEO SOL2.".
-           READ SOL2 AT END 
-                     MOVE HIGH-VALUES TO SOL2-CLAVE
-                     SET FS-SOL2-FIN  TO TRUE
-           END-READ.
-
-           IF NOT FS-SOL2-OK AND NOT FS-SOL2-FIN
-               DISPLAY 'ERROR AL INTENTAR LEER SOL2'
-               GO 9999-CANCELAR-PROGRAMA
-           END-IF.
-       
-       8200-LEER-SOL3.
-      *    DISPLAY "LEO SOL3.".
-           READ SOL3 AT END 
-                     MOVE HIGH-VALUES TO SOL3-CLAVE
-                     SET FS-SOL3-FIN  TO TRUE
-           END-READ.
-
-           IF NOT FS-SOL3-OK AND NOT FS-SOL3-FIN
-               DISPLAY 'ERROR AL INTENTAR LEER SOL3'
-               GO 9999-CANCELAR-PROGRAMA
-           END-IF.
-		   
-	   8300-LEER-ALQ.
-      *    DISPLAY "LEO ALQ.".
-	       READ ALQ AT END 
-                     MOVE HIGH-VALUES TO ALQ-CLAVE
-                     SET FS-ALQ-FIN  TO TRUE
-           END-READ.
-
-           IF NOT FS-ALQ-OK AND NOT FS-ALQ-FIN
-               DISPLAY 'ERROR AL INTENTAR LEER ALQUILER'
-               GO 9999-CANCELAR-PROGRAMA
-           END-IF.
-	   
-      **************************************************************
-      *      HASTA ACA LEO ARCHIVOS                                *
-      **************************************************************		   
- 
-      ***************************************************************
-      * 	INICIALIZO LAS VARIABLES								*
-      ***************************************************************
-       1300-INICIALIZAR-VARIABLES.
-		   MOVE ZERO TO TOTAL-PAT-IMPORTE.
-		   MOVE ZERO TO TOTAL-PAT-DIAS.
-		   MOVE ZERO TO TOTAL-GRAL-IMPORTE.
-		   MOVE ZERO TO ENC-N-HOJA.
-		   MOVE ZERO TO ENC-ESTAD-HOJA.
-		   MOVE ZERO TO CONT-LINEAS.
-		   MOVE ZERO TO CONT-ESTAD-LINEAS
-		   MOVE 'X' TO MOTIVO-RECHAZO.		   
-		   MOVE 'X' TO EXISTE-AUTO.
-		   MOVE 'X' TO PATENTE-ANTERIOR.
-		   MOVE 'X' TO PATENTE-MENOR.
-		   
-		   
-      ***************************************************************
-      * 	HASTA ACA INICIALIZO LAS VARIABLES						*
-      ***************************************************************
-	  
-	   6000-PROCESAR.
-      *    DISPLAY "ENTRE AL PROCESAR".
-		   
-		   MOVE CLAVE-MENOR-PATENTE TO WS-PAT-ANT.
-      
-      * Si encuentra el auto por patente en la tabla de autos: 
-      *     Guarda en AUT-REG y EXISTE-AUTO = '1'
-      * Sino EXISTE-AUTO = '0'
-		   PERFORM 5000-BUSCAR-PATENTE-EN-AUTOS.
-		   
-           IF EXISTE-AUTO = '1' THEN
-		       PERFORM 7503-IMPRIMIR-ENC-PAGINA			  
-		       PERFORM 7200-IMPRIMIR-ENCABEZADO		       
-		   END-IF.
-		   
-		   
-		   
-		   
-	       MOVE ZERO TO TOTAL-PAT-IMPORTE.
-	       MOVE ZERO TO TOTAL-PAT-DIAS.
-		   
-		   PERFORM 6100-PROCESAR-PAT
-		      UNTIL (FS-SOL1-FIN
-			  AND FS-SOL2-FIN
-			  AND FS-SOL3-FIN
-			  AND FS-ALQ-FIN)
-				OR CLAVE-MENOR-PATENTE NOT EQUAL WS-PAT-ANT.
-	       
-		   IF EXISTE-AUTO = '1' THEN
-		       PERFORM 7300-IMPRIMIR-PIE			  
-		   END-IF.
-
-		   
-		   
-	   6100-PROCESAR-PAT.
-      *    DISPLAY "ENTRE AL PROCESAR PATENTE".
-		   PERFORM 6200-POSIBLE-ALQ.
-		   PERFORM 6300-POSIBLE-SOL1.
-		   PERFORM 6500-POSIBLE-SOL3.
-		   PERFORM 6400-POSIBLE-SOL2.
-
-		   MOVE CLAVE-MENOR-PATENTE TO WS-PAT-ANT
-		   PERFORM 2100-DETER-CLAVE-MENOR.
-
-	  
-	   6200-POSIBLE-ALQ.
-	       IF ALQ-CLAVE EQUAL WS-CLAVE-MENOR THEN
-		        PERFORM 3000-PROCESAR-ALQUILERES
-				PERFORM 8300-LEER-ALQ
-			END-IF.
-	  
-	   6300-POSIBLE-SOL1.
-	      IF SOL1-CLAVE EQUAL WS-CLAVE-MENOR THEN
-		        PERFORM 4000-PROCESAR-SOL1
-				PERFORM 8000-LEER-SOL1
-		  END-IF.
-	  
-	  6400-POSIBLE-SOL2.
-	      IF SOL2-CLAVE EQUAL WS-CLAVE-MENOR THEN
-		        PERFORM 4100-PROCESAR-SOL2
-				PERFORM 8100-LEER-SOL2
-		  END-IF.
-
-		  
-	   6500-POSIBLE-SOL3.
-	      IF SOL3-CLAVE EQUAL WS-CLAVE-MENOR THEN
-		        PERFORM 4200-PROCESAR-SOL3
-				PERFORM 8200-LEER-SOL3
-		  END-IF.
-
-		  
-	   3000-PROCESAR-ALQUILERES.
-	       MOVE  ALQ-REG TO ALQ-ACT-REG.
-		   WRITE ALQ-ACT-REG.		  
-		   MOVE CORRESPONDING  WS-CLAVE-MENOR TO WS-CLAVE-ANT.
-		   
-		   MOVE 'N' TO MARCA-ENCONTRADO.
-		   
-		   PERFORM 1500-BUSCAR-TABLA-ESTAD 
-				   VARYING IND-I2 FROM 1 BY 1
-				   UNTIL IND-I2 > 100 
-				   OR MARCA-ENCONTRADO = 'S'.
-		   SUBTRACT 1 FROM IND-I2.
-
-		   ADD 1 TO ESTAD-MES (IND-I2, ALQ-FECHA-MM).
-		   ADD 1 TO ESTAD-TOTAL (IND-I2).
-	  
-	   4000-PROCESAR-SOL1.
-      *    DISPLAY "PROCESAR SOL1".
-		   IF WS-MENOR EQUAL WS-ANT THEN
-      *    		DISPLAY "ES IGUAL AL ANT"
-		       MOVE SOL1-PATENTE TO RECH-PATENTE
-			   MOVE SOL1-FECHA   TO RECH-FECHA
-			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 1 TO RECH-MOTIVO
-			   MOVE 1 TO RECH-AGENCIA
-      *    	   DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-		   ELSE IF EXISTE-AUTO = '0' THEN
-		       MOVE SOL1-PATENTE TO RECH-PATENTE
-			   MOVE SOL1-FECHA   TO RECH-FECHA
-			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 2 TO RECH-MOTIVO
-			   MOVE 1 TO RECH-AGENCIA
-      *    		DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-			   MOVE HIGH-VALUES TO WS-ANT
-		   ELSE
-		       ADD AUT-IMPORTE TO TOTAL-PAT-IMPORTE
-			   ADD AUT-IMPORTE TO TOTAL-GRAL-IMPORTE
-			   ADD 1 TO TOTAL-PAT-DIAS
-			   PERFORM 4001-GUARDAR-SOL1-ALQ-ACT
-			   MOVE 1 TO NRO-AGENCIA-IMPRIMIR
-			   
-			   PERFORM 7400-IMPRIMIR-APROBADO
-			   
-			   MOVE WS-MENOR TO WS-ANT	           
-		       MOVE 'N' TO MARCA-ENCONTRADO
-		   
-               PERFORM 1500-BUSCAR-TABLA-ESTAD 
-			           VARYING IND-I2 FROM 1 BY 1
-			           UNTIL IND-I2 > 100 
-      			   	   OR MARCA-ENCONTRADO = 'S'  
-			   SUBTRACT 1 FROM IND-I2
-
-			   ADD 1 TO ESTAD-MES (IND-I2, SOL1-FECHA-MM)
-			   ADD 1 TO ESTAD-TOTAL (IND-I2)
-		   END-IF.
-		   
-	   4001-GUARDAR-SOL1-ALQ-ACT.
-		 MOVE SOL1-PATENTE TO ALQ-ACT-PATENTE.
-	     MOVE SOL1-FECHA   TO ALQ-ACT-FECHA.
-	     MOVE SOL1-NRO-DOC  TO ALQ-ACT-NRO-DOC.
-		 MOVE SOL1-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
-		 MOVE AUT-IMPORTE TO ALQ-ACT-IMPORTE.		 		 
-		 WRITE ALQ-ACT-REG.
-		   
-	   4100-PROCESAR-SOL2.
-      *    DISPLAY "PROCESAR SOL2".
-		   
-		   IF WS-MENOR EQUAL WS-ANT THEN
-      *		       DISPLAY "ES IGUAL AL ANT"
-		       MOVE SOL2-PATENTE TO RECH-PATENTE
-			   MOVE SOL2-FECHA   TO RECH-FECHA
-			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 1 TO RECH-MOTIVO
-			   MOVE 2 TO RECH-AGENCIA
-      *			   DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-		   ELSE IF EXISTE-AUTO = '0' THEN
-		       MOVE SOL2-PATENTE TO RECH-PATENTE
-			   MOVE SOL2-FECHA   TO RECH-FECHA
-			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 2 TO RECH-MOTIVO
-			   MOVE 2 TO RECH-AGENCIA
-      *			   DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-			   MOVE HIGH-VALUES TO WS-ANT
-		   ELSE
-		       ADD AUT-IMPORTE TO TOTAL-PAT-IMPORTE
-			   ADD AUT-IMPORTE TO TOTAL-GRAL-IMPORTE
-			   ADD 1 TO TOTAL-PAT-DIAS
-			   PERFORM 4101-GUARDAR-SOL2-ALQ-ACT
-			   MOVE 2 TO NRO-AGENCIA-IMPRIMIR
-			   
-			   PERFORM 7400-IMPRIMIR-APROBADO
-			   
-			   MOVE WS-MENOR TO WS-ANT	           
-		       MOVE 'N' TO MARCA-ENCONTRADO
-		   
-               PERFORM 1500-BUSCAR-TABLA-ESTAD 
-			           VARYING IND-I2 FROM 1 BY 1
-			           UNTIL IND-I2 > 100 
-      			   	   OR MARCA-ENCONTRADO = 'S'  
-			   SUBTRACT 1 FROM IND-I2
-
-			   ADD 1 TO ESTAD-MES (IND-I2, SOL2-FECHA-MM)
-			   ADD 1 TO ESTAD-TOTAL (IND-I2)
-		   END-IF.
-	
-	   4101-GUARDAR-SOL2-ALQ-ACT.
-		   MOVE SOL2-PATENTE TO ALQ-ACT-PATENTE.
-	       MOVE SOL2-FECHA   TO ALQ-ACT-FECHA.
-	       MOVE SOL2-NRO-DOC  TO ALQ-ACT-NRO-DOC.
-		   MOVE SOL2-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
-		   MOVE AUT-IMPORTE TO ALQ-ACT-IMPORTE.	
-	       WRITE ALQ-ACT-REG.
-		   
-	   4200-PROCESAR-SOL3.
-      *	       DISPLAY "PROCESAR SOL3".
-		   
-		   IF WS-MENOR EQUAL WS-ANT THEN
-      *		       DISPLAY "ES IGUAL AL ANT"
-		       MOVE SOL3-PATENTE TO RECH-PATENTE
-			   MOVE SOL3-FECHA   TO RECH-FECHA
-			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 1 TO RECH-MOTIVO
-			   MOVE 3 TO RECH-AGENCIA
-      *			   DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-		   ELSE IF EXISTE-AUTO = '0' THEN
-		       MOVE SOL3-PATENTE TO RECH-PATENTE
-			   MOVE SOL3-FECHA   TO RECH-FECHA
-			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
-			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
-			   MOVE 2 TO RECH-MOTIVO
-			   MOVE 3 TO RECH-AGENCIA
-      *			   DISPLAY "ESCRIBO EN RECH"
-			   WRITE RECH-REG
-			   MOVE HIGH-VALUES TO WS-ANT
-		   ELSE
-		       ADD AUT-IMPORTE TO TOTAL-PAT-IMPORTE
-			   ADD AUT-IMPORTE TO TOTAL-GRAL-IMPORTE
-			   ADD 1 TO TOTAL-PAT-DIAS
-			   PERFORM 4201-GUARDAR-SOL3-ALQ-ACT
-			   MOVE 3 TO NRO-AGENCIA-IMPRIMIR
-			   
-			   PERFORM 7400-IMPRIMIR-APROBADO
-			   
-			   MOVE WS-MENOR TO WS-ANT	           
-		       MOVE 'N' TO MARCA-ENCONTRADO
-		   
-               PERFORM 1500-BUSCAR-TABLA-ESTAD 
-			           VARYING IND-I2 FROM 1 BY 1
-			           UNTIL IND-I2 > 100 
-      			   	   OR MARCA-ENCONTRADO = 'S'  
-			   SUBTRACT 1 FROM IND-I2
-
-			   ADD 1 TO ESTAD-MES (IND-I2, SOL3-FECHA-MM)
-			   ADD 1 TO ESTAD-TOTAL (IND-I2)
-		   END-IF.
-	
-	   4201-GUARDAR-SOL3-ALQ-ACT.
-		   MOVE SOL3-PATENTE TO ALQ-ACT-PATENTE.
-	       MOVE SOL3-FECHA   TO ALQ-ACT-FECHA.
-	       MOVE SOL3-NRO-DOC  TO ALQ-ACT-NRO-DOC.
-		   MOVE SOL3-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
-		   MOVE AUT-IMPORTE TO ALQ-ACT-IMPORTE.
-		   WRITE ALQ-ACT-REG.
-	  
-      **************************************************************
-      *                    DETERMINARES                            *
-      **************************************************************
-	   2100-DETER-CLAVE-MENOR.
-	   
-           MOVE ALQ-CLAVE TO WS-CLAVE-MENOR.
-      *		   DISPLAY  ALQ-CLAVE.		   
-      *		   DISPLAY  SOL1-CLAVE.
-      *		   DISPLAY  SOL2-CLAVE.
-      *		   DISPLAY  SOL3-CLAVE.
-
-           IF WS-CLAVE-MENOR GREATER THAN SOL1-CLAVE
-                MOVE SOL1-CLAVE TO WS-CLAVE-MENOR
-		   END-IF.
-              
-           IF WS-CLAVE-MENOR GREATER THAN SOL2-CLAVE
-                MOVE SOL2-CLAVE TO WS-CLAVE-MENOR
-     	   END-IF.
-		   
-           IF WS-CLAVE-MENOR GREATER THAN SOL3-CLAVE
-      		     MOVE SOL3-CLAVE  TO WS-CLAVE-MENOR
-           END-IF.
-		   
-      *		   DISPLAY 'CLAVE MENOR: ' WS-CLAVE-MENOR.
-	  
-	   8400-LEER-AUTOS.
-           READ AUTOS AT END SET FS-AUTOS-FIN TO TRUE.
-		   
-           IF NOT FS-AUTOS-OK AND NOT FS-AUTOS-FIN
-               DISPLAY 'ERROR AL INTENTAR LEER AUTOS'
-               GO 9999-CANCELAR-PROGRAMA
-           END-IF.
-		   
-	   1200-CARGAR-TABLAS.
-	       MOVE 1 TO IND-MAR.
-		   MOVE 1 TO IND-I.
-		   PERFORM 1300-CARGAR-TABLA-AUTOS
-				  VARYING IND-I FROM 1 BY 1
-                  UNTIL FS-AUTOS-FIN 
-				  OR IND-I > 300.
-		   		
-	   1300-CARGAR-TABLA-AUTOS.
-           PERFORM 8400-LEER-AUTOS.
-           MOVE AUT-REG TO TABLA-AUT-REG(IND-I).
-		   PERFORM 1400-CARGAR-TABLA-ESTAD.		  
-      *    DISPLAY 'CANTIDAD DE AUTOS: '.
-
- 
-		   
-       
-	   1400-CARGAR-TABLA-ESTAD.
-		   MOVE 'N' TO MARCA-ENCONTRADO.
-		   
-           PERFORM 1500-BUSCAR-TABLA-ESTAD 
-		                VARYING IND-I2 FROM 1 BY 1
-		                UNTIL IND-I2 > 100 
-      					OR MARCA-ENCONTRADO = 'S'. 
-		   
-           IF MARCA-ENCONTRADO EQUAL 'N' THEN
-		        ADD 1 TO CANT-AUTOS
-      	        MOVE AUT-MARCA TO ESTAD-MARCA(IND-MAR)
-      *	        DISPLAY "MARCA: "
-      *			DISPLAY AUT-MARCA
-				MOVE 1 TO IND-MES
-				PERFORM 1401-CARGAR-ESTAD-MESES-ZERO
-				        VARYING IND-MES FROM 1 BY 1
-						UNTIL IND-MES > 12
-			    
-				MOVE ZERO TO ESTAD-TOTAL(IND-MAR)
-				
-		        ADD 1 TO IND-MAR
-           END-IF.
-		   
-       1401-CARGAR-ESTAD-MESES-ZERO.
-	       MOVE ZERO TO ESTAD-MES(IND-MAR, IND-MES).
-		   	   
-   	   1500-BUSCAR-TABLA-ESTAD.
-           IF ESTAD-MARCA(IND-I2) EQUAL AUT-MARCA
-      		   MOVE 'S' TO MARCA-ENCONTRADO
-     	   END-IF.
-
-       
-	   5000-BUSCAR-PATENTE-EN-AUTOS.
-	       MOVE '0' TO EXISTE-AUTO
-	       PERFORM 5001-RECORRER-TABLA-AUTOS
-	               VARYING IND-I FROM 1 BY 1
-			       UNTIL IND-I > 300
-			       OR EXISTE-AUTO = '1'.
-			  
-	   5001-RECORRER-TABLA-AUTOS.
-           IF T-AUT-PATENTE(IND-I) EQUAL CLAVE-MENOR-PATENTE
-		       MOVE '1' TO EXISTE-AUTO
-			   MOVE TABLA-AUT-REG(IND-I) TO AUT-REG
-		   END-IF.
-	       
-
-      **************************************************************
-      *                    IMPRIMIR                                *
-      **************************************************************
-	  
-	   
-	   7000-IMPRIMIR-TOTAL-GRAL.
-	      
-		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
-		   MOVE TOTAL-GRAL-IMPORTE TO TOTAL-IMPR-IMPORTE.
-		   
-		   STRING 'Totales general '
-		          '                        '
-		          '         Importe: ' TOTAL-IMPR-IMPORTE				  
-		   DELIMITED BY SIZE INTO LINEA.
-		   WRITE LINEA.
-	  
-	     
-	   7200-IMPRIMIR-ENCABEZADO.
-      *	       DISPLAY "ENCABEZADO".
-		   STRING  '    Patente: ' AUT-PATENTE
-		           '  Descripcion: ' AUT-DESC
-					DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.
-		   STRING  '                     Marca: ' AUT-MARCA
-			       DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.		   
-		   STRING  '                     Color: ' AUT-COLOR
-			       DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.		   
-		   STRING  '                     Tamanio: ' AUT-TAMANIO
-			       DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.
-		   PERFORM 7501-IMPRIMIR-LINEA-VACIA.
-		   STRING  '    Fecha         Tipo Doc      '
-		           '   Nro Documento       Agencia       '
-			       DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.
-		   STRING  '-------------------------------------------'
-		           '-----------------------------------'
-			       DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.
-		   
-	  
-	   7300-IMPRIMIR-PIE.
-           MOVE ZEROES TO TOTAL-IMPR-DIAS.
-		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
-           MOVE TOTAL-PAT-DIAS TO TOTAL-IMPR-DIAS.
-		   MOVE TOTAL-PAT-IMPORTE TO 
-		   TOTAL-IMPR-IMPORTE.
-		   STRING 'Totales por patente    '
-		          ' Cantidad de dias: ' TOTAL-IMPR-DIAS
-		          '   Importe: ' TOTAL-IMPR-IMPORTE
-		             DELIMITED BY SIZE INTO LINEA.
-		   PERFORM 7500-IMPRIMIR-LINEA.
-		   
-		   
-	   7400-IMPRIMIR-APROBADO.
-      *	      DISPLAY "IMPRIMIENDO APROBADOS".
-		  MOVE NRO-AGENCIA-IMPRIMIR TO AGENCIA-IMPR.
-		  STRING '    '  ALQ-ACT-FECHA
-		         '          '  ALQ-ACT-TIPO-DOC
-		         '               '  ALQ-ACT-NRO-DOC
-		         AGENCIA-IMPR
-		             DELIMITED BY SIZE INTO LINEA.
-		  PERFORM 7500-IMPRIMIR-LINEA.
-		  
-		   
-		   
-	   7500-IMPRIMIR-LINEA.
-			IF CONT-LINEAS EQUAL 60              		
-				MOVE LINEA TO LINEA-AUX			
-				PERFORM 7503-IMPRIMIR-ENC-PAGINA          					
-			    MOVE LINEA-AUX TO LINEA
-			END-IF.			
-			WRITE LINEA.
-			ADD 1 TO CONT-LINEAS.
-			MOVE SPACES TO LINEA.
-			
-	   7501-IMPRIMIR-LINEA-VACIA.
-			MOVE SPACES TO LINEA.
-			WRITE LINEA.	   
-			ADD 1 TO CONT-LINEAS.
-			
-	   	
-
-	   7503-IMPRIMIR-ENC-PAGINA.
-			PERFORM 7504-ARMAR-FECHA.
-			ADD 1 TO ENC-N-HOJA.
-			MOVE ZEROES TO CONT-LINEAS.
-			MOVE ENCABEZADO-HOJA TO LINEA.
-			WRITE LINEA AFTER PAGE.
-			MOVE SPACES TO LINEA.
-			STRING '           Listado de autos ' 
-			       'alquilados aprobados         ' 
-				   DELIMITED BY SIZE INTO LINEA.			
-			WRITE LINEA.
-			MOVE SPACES TO LINEA.
-			ADD 2 TO CONT-LINEAS.
-			
-			
-			
-			
-        		
-	   7504-ARMAR-FECHA.
-			ACCEPT FECHA FROM DATE.
-			MOVE FECHA-DD TO ENC-FECHA-DD.
-			MOVE FECHA-MM TO ENC-FECHA-MM.
-			MOVE FECHA-AA TO ENC-FECHA-AA.
-			
-			
-			
-			
-      **************************************
-      *     RUTINAS ESTADISTICA            *
-      **************************************		
-	  7100-IMPRIMIR-POR-MARCA.
-      *	       DISPLAY "ENTRE AL IMPRIMIR POR MARCA".		  
-		   PERFORM 7110-IMPRIMIR-ENCABEZADO-MARCA.           
-		   PERFORM 7120-IMPRIMIR-LISTA-MARCA
-				  VARYING IND-MAR FROM 1 BY 1
-                  UNTIL IND-MAR > 100 OR  
-				  IND-MAR > CANT-AUTOS.
-           PERFORM 7130-IMPRIMIR-R-TOTALES.
-	   
-	   
-	      
-           
-	   
-       7120-IMPRIMIR-LISTA-MARCA.
-	      MOVE SPACES TO ESTRUC-ESTAD.
-		  MOVE ESTAD-MARCA(IND-MAR) TO EST-ESTAD-MARCA.
-	      PERFORM 7121-IMPRIMIR-ESTAD-MES
-	               VARYING IND-MES FROM 1 BY 1
-			       UNTIL IND-MES > 12.
-	       MOVE ESTAD-TOTAL (IND-MAR) TO EST-ESTAD-TOTAL. 
-	       MOVE ESTRUC-ESTAD TO LINEA-ESTAD.         
-		   PERFORM 7506-IMPRIMIR-LINEA-ESTAD.
-	     
-	   7121-IMPRIMIR-ESTAD-MES.
-	       EVALUATE IND-MES		   
-		   WHEN 1 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-ENE
-		   WHEN 2 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-FEB
-		   WHEN 3 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-MAR
-		   WHEN 4 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-ABR
-		   WHEN 5 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-MAY
-		   WHEN 6 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-JUN
-		   WHEN 7 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-JUL
-		   WHEN 8 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-AGO
-		   WHEN 9 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-SEP
-		   WHEN 10 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-OCT
-		   WHEN 11 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-NOV
-		   WHEN 12 		   
-		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-DEC
-		   END-EVALUATE.		    
-	       ADD ESTAD-MES (IND-MAR, IND-MES) TO 
-		   ESTAD-TOTAL-MES (IND-MES).
-           	  
-		
-		
-       7506-IMPRIMIR-LINEA-ESTAD.
-			IF CONT-ESTAD-LINEAS EQUAL 60	    
-				PERFORM 7507-IMP-SALTO-PAGINA-ESTAD.
-			WRITE LINEA-ESTAD.
-			ADD 1 TO CONT-ESTAD-LINEAS.
-			MOVE SPACES TO LINEA-ESTAD.
-				   
-		   				
-		
-       7504-ARMAR-FECHA-ESTAD.
-			ACCEPT FECHA FROM DATE.
-			MOVE FECHA-DD TO ENC-ESTAD-FECHA-DD.
-			MOVE FECHA-MM TO ENC-ESTAD-FECHA-MM.
-			MOVE FECHA-AA TO ENC-ESTAD-FECHA-AA.
-			
-       7505-ARMAR-ENC-PAGINA-ESTAD.
-			PERFORM 7504-ARMAR-FECHA-ESTAD.
-			ADD 1 TO ENC-ESTAD-HOJA.			
-			MOVE ENCABEZADO-ESTAD TO LINEA-ESTAD.
-			
-			
-       
-		
-       7507-IMP-SALTO-PAGINA-ESTAD.
-			MOVE LINEA-ESTAD TO LINEA-AUX.
-			MOVE ZEROES TO CONT-ESTAD-LINEAS.			
-			PERFORM 7110-IMPRIMIR-ENCABEZADO-MARCA.
-			MOVE LINEA-AUX TO LINEA-ESTAD.
-		
-		
-	   7110-IMPRIMIR-ENCABEZADO-MARCA.
-      *	   	   DISPLAY "ENCABEZADO MARCA".
-           PERFORM 7505-ARMAR-ENC-PAGINA-ESTAD.
-           WRITE LINEA-ESTAD AFTER PAGE.
-		   MOVE SPACES TO LINEA-ESTAD.
-		   MOVE '  Listado estadístico de Alquileres por mes'
-		   TO LINEA-ESTAD.
-		   WRITE LINEA-ESTAD.
-		   STRING  '   Marca         Ene    Feb   Mar   Abr   May  ' 
-		           'Jun   Jul   Ago   Sep   Oct   Nov   Dec   Total'
-					DELIMITED BY SIZE INTO LINEA-ESTAD.
-		   WRITE LINEA-ESTAD.
-           STRING  '-------------------------------------------'
-                   '-------------------------------------------   -----'		   
-					DELIMITED BY SIZE INTO LINEA-ESTAD.           
-		   WRITE LINEA-ESTAD.
-		   ADD 4 TO CONT-ESTAD-LINEAS.
-		
-		
-		
-       7508-IMP-LINEA-VACIA-ESTAD.
-			MOVE SPACES TO LINEA-ESTAD.
-			WRITE LINEA-ESTAD.	   
-			ADD 1 TO CONT-ESTAD-LINEAS.		
-			
-			
-		
-     	7130-IMPRIMIR-R-TOTALES.
-		   MOVE SPACES TO ESTRUC-ESTAD.	
-           MOVE ZEROES TO WS-TOTAL-MES.		   
-	       PERFORM 7131-IMP-TOTAL-MES
-                   VARYING IND-MES FROM 1 BY 1
-			       UNTIL IND-MES > 12.
-		   
-		   PERFORM 7508-IMP-LINEA-VACIA-ESTAD.		   
-		   MOVE 'Totales ' TO EST-ESTAD-MARCA. 
-		   MOVE WS-TOTAL-MES TO EST-ESTAD-TOTAL.
-		   MOVE ESTRUC-ESTAD TO LINEA-ESTAD.		   
-		   PERFORM 7506-IMPRIMIR-LINEA-ESTAD.
-		   
-       
-	   7131-IMP-TOTAL-MES.
-	      EVALUATE IND-MES		   
-		   WHEN 1 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-ENE
-		   WHEN 2 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-FEB
-		   WHEN 3 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-MAR
-		   WHEN 4 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-ABR
-		   WHEN 5 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-MAY
-		   WHEN 6 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-JUN
-		   WHEN 7 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-JUL
-		   WHEN 8 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-AGO
-		   WHEN 9 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-SEP
-		   WHEN 10 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-OCT
-		   WHEN 11 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-NOV
-		   WHEN 12 		   
-		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-DEC
-		   END-EVALUATE.
-           ADD ESTAD-TOTAL-MES (IND-MES) TO WS-TOTAL-MES. 	      
-	    
-		
-		
-       8900-CHECK-FILE-STATUS.
-           IF FS NOT EQUAL "00"
-              DISPLAY "CANCELACION POR ERROR"
-              DISPLAY "EN ARCHIVO: " FS-NOMBRE
-              DISPLAY "FILESTATUS: " FS
-              DISPLAY "AL INTENTAR: " FS-FUNCION
-              GO 9999-CANCELAR-PROGRAMA
-           END-IF.	
-		   
-
-       9000-FINAL.
-           CLOSE AUTOS.
-		   CLOSE SOL1.	
-           CLOSE SOL2.
-           CLOSE SOL3.
-           CLOSE ALQ.
-           CLOSE RECH.
-		   CLOSE ESTAD.
-		   CLOSE LISTADO.
-		   CLOSE ALQ-ACT.
-           
-       9999-CANCELAR-PROGRAMA.
-           PERFORM 9000-FINAL.
-           DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
-		   STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+	   PROGRAM-ID. "TRABAJO PRACTICO NRO. 1".
+      * 
+       ENVIRONMENT DIVISION.
+	   CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RM-COBOL-85.
+       OBJECT-COMPUTER. RM-COBOL-85.
+       SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+      *      	  
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTOS
+               ASSIGN TO WS-PATH-AUTOS
+		       ORGANIZATION IS LINE SEQUENTIAL
+      	       ACCESS MODE IS SEQUENTIAL
+		       FILE STATUS IS FS-AUTOS.
+
+		   SELECT SOL1
+               ASSIGN TO WS-PATH-SOL1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SOL1.
+
+		   SELECT SOL2
+               ASSIGN TO WS-PATH-SOL2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SOL2.
+
+		   SELECT SOL3
+               ASSIGN TO WS-PATH-SOL3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SOL3.
+
+		   SELECT ALQ
+               ASSIGN TO WS-PATH-ALQ
+               ORGANIZATION IS INDEXED
+			   ACCESS MODE IS SEQUENTIAL
+			   RECORD KEY IS ALQ-CLAVE
+               FILE STATUS IS FS-ALQ.
+
+		   SELECT RECH
+               ASSIGN TO WS-PATH-RECH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-RECH.
+
+      * UNA LINEA POR SOLICITUD APROBADA CUYO IMPORTE COTIZADO POR LA    *
+      * AGENCIA (SOLn-IMPORTE-COTIZADO, CAMPO OPCIONAL AL FINAL DE       *
+      * SOLn-REG, MISMO ESTILO QUE SOLn-FECHA-HASTA) NO COINCIDE CON EL  *
+      * AUT-IMPORTE DE LA TABLA DE AUTOS -- MISMA APERTURA OUTPUT/EXTEND *
+      * SEGUN EN-MODO-RESTART QUE RECH (VER 1106/1110 MAS ABAJO).        *
+		   SELECT DISCREP
+               ASSIGN TO WS-PATH-DISCREP
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-DISCREP.
+
+		   SELECT ESTAD
+               ASSIGN TO WS-PATH-ESTAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ESTAD.
+
+		   SELECT ESTADCSV
+               ASSIGN TO WS-PATH-ESTADCSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ESTADCSV.
+
+		   SELECT   LISTADO
+		       ASSIGN TO WS-PATH-LISTADO
+			   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  ALQ-ACT
+               ASSIGN TO WS-PATH-ALQ-ACT
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-ALQ-ACT.
+
+		   SELECT AGENCIAS
+               ASSIGN TO WS-PATH-AGENCIAS
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-AGENCIAS.
+
+      * ARCHIVO DE UN SOLO REGISTRO CON LA ULTIMA PATENTE (GRUPO DE     *
+      * CLAVE-MENOR-PATENTE) TERMINADA CON EXITO, PARA QUE UN REINICIO  *
+      * DESPUES DE UN ABEND PUEDA SALTAR LOS GRUPOS YA VOLCADOS EN VEZ  *
+      * DE REPROCESAR TODO EL LOTE DESDE EL PRINCIPIO.                  *
+		   SELECT CHECKPT
+               ASSIGN TO WS-PATH-CHECKPT
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-CHECKPT.
+
+      * UN SOLO REGISTRO CON EL MES (AAAAMM) DE LA ULTIMA VEZ QUE SE     *
+      * GRABO ESTADSAV.DAT, PARA QUE 1112-VERIFICAR-MES-ESTAD SEPA SI    *
+      * LO ACUMULADO TODAVIA VALE PARA EL MES EN CURSO.                  *
+		   SELECT ESTADCTL
+               ASSIGN TO WS-PATH-ESTADCTL
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-ESTADCTL.
+
+      * MARCA DE CANCELACION QUE EL MONITOREO PUEDE VIGILAR DESDE AFUERA *
+      * (POR EJEMPLO, UN JOB QUE CHEQUEE SI EL ARCHIVO EXISTE DESPUES DE *
+      * LA HORA EN QUE DEBERIA TERMINAR EL LOTE) EN VEZ DE DEPENDER DE   *
+      * QUE ALGUIEN ESTE MIRANDO LA CONSOLA CUANDO CORRE DE NOCHE.  SE   *
+      * ESCRIBE SOLO DESDE 9999-CANCELAR-PROGRAMA, NUNCA EN UNA          *
+      * TERMINACION NORMAL, ASI QUE SU SOLA PRESENCIA YA ES LA ALARMA.   *
+		   SELECT ABEND
+               ASSIGN TO WS-PATH-ABEND
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-ABEND.
+
+      * UNA FILA POR MARCA CON EL DESGLOSE MES A MES (GENERAL Y POR      *
+      * AGENCIA) DE LA ULTIMA CORRIDA DEL MES EN CURSO, PARA QUE LA      *
+      * PROXIMA CORRIDA DEL MISMO MES SIGA ACUMULANDO EN VEZ DE          *
+      * ARRANCAR DE CERO (VER 1113/9003 EN ADELANTE).                    *
+		   SELECT ESTADSAV
+               ASSIGN TO WS-PATH-ESTADSAV
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-ESTADSAV.
+
+      * UNA LINEA POR CORRIDA CON HORA DE INICIO, HORA DE FIN Y DURACION *
+      * TOTAL, PARA PODER VER SI LA VENTANA DEL LOTE SE VA ACERCANDO AL  *
+      * HORARIO DE APERTURA DEL DIA SIGUIENTE A MEDIDA QUE CRECE EL      *
+      * VOLUMEN DE LAS AGENCIAS.  SE ABRE EN EXTEND (IGUAL QUE ABEND.DAT)*
+      * PARA IR ACUMULANDO EL HISTORICO DE CORRIDAS EN VEZ DE PISAR LA   *
+      * ANTERIOR.                                                       *
+		   SELECT TIEMPOS
+               ASSIGN TO WS-PATH-TIEMPOS
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-TIEMPOS.
+
+      * UN SOLO REGISTRO CON EL TOTAL GENERAL APROBADO DE LA ULTIMA      *
+      * CORRIDA, PARA QUE 7000-IMPRIMIR-TOTAL-GRAL PUEDA MOSTRAR LA      *
+      * DIFERENCIA CONTRA HOY (MISMO ESPIRITU QUE ESTADCTL.DAT, PERO     *
+      * ACA SE PISA CADA CORRIDA EN VEZ DE COMPARARSE POR MES).          *
+		   SELECT TOTALANT
+               ASSIGN TO WS-PATH-TOTALANT
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS FS-TOTALANT.
+
+
+	   DATA DIVISION.
+	   
+       FILE SECTION.
+       FD SOL1.
+       01  SOL1-REG.
+           05  SOL1-CLAVE.
+              10  SOL1-PATENTE                      PIC X(06).
+              10  SOL1-FECHA.
+			      15  SOL1-FECHA-AA                 PIC 9(04).
+				  15  SOL1-FECHA-MM                 PIC 9(02).
+				  15  SOL1-FECHA-DD                 PIC 9(02).
+		   05  SOL1-TIPO-DOC                        PIC X.
+		   05  SOL1-NRO-DOC                         PIC X(20).
+		   05  SOL1-CHOFER                          PIC X(07).
+		   05  SOL1-ESTADO                          PIC X.
+      * FIN DEL RANGO DE ALQUILER PEDIDO.  SI VIENE EN BLANCO/CERO O    *
+      * ANTERIOR A SOL1-FECHA (COMO EN LOS ARCHIVOS QUE NO TRAEN ESTE   *
+      * CAMPO TODAVIA), LA SOLICITUD SE TRATA COMO DE UN SOLO DIA.      *
+		   05  SOL1-FECHA-HASTA.
+			      15  SOL1-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL1-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL1-FECHA-HASTA-DD           PIC 9(02).
+      * IMPORTE QUE LA AGENCIA LE COTIZO AL CLIENTE, OPCIONAL IGUAL QUE  *
+      * SOL1-FECHA-HASTA -- SI VIENE EN BLANCO/CERO (COMO EN LOS         *
+      * ARCHIVOS QUE NO TRAEN ESTE CAMPO TODAVIA) NO SE VALIDA CONTRA    *
+      * AUT-IMPORTE.  VER 4099-VALIDAR-COTIZACION.                      *
+		   05  SOL1-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD SOL2.
+       01  SOL2-REG.
+           05  SOL2-CLAVE.
+              10  SOL2-PATENTE                      PIC X(06).
+              10  SOL2-FECHA.
+			      15  SOL2-FECHA-AA                 PIC 9(04).
+				  15  SOL2-FECHA-MM                 PIC 9(02).
+				  15  SOL2-FECHA-DD                 PIC 9(02).
+		   05  SOL2-TIPO-DOC                        PIC X.
+		   05  SOL2-NRO-DOC                         PIC X(20).
+		   05  SOL2-CHOFER                          PIC X(07).
+		   05  SOL2-ESTADO                          PIC X.
+		   05  SOL2-FECHA-HASTA.
+			      15  SOL2-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL2-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL2-FECHA-HASTA-DD           PIC 9(02).
+		   05  SOL2-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD SOL3.
+       01  SOL3-REG.
+           05  SOL3-CLAVE.
+              10  SOL3-PATENTE                      PIC X(06).
+              10  SOL3-FECHA.
+			      15  SOL3-FECHA-AA                 PIC 9(04).
+				  15  SOL3-FECHA-MM                 PIC 9(02).
+				  15  SOL3-FECHA-DD                 PIC 9(02).
+		   05  SOL3-TIPO-DOC                        PIC X.
+		   05  SOL3-NRO-DOC                         PIC X(20).
+		   05  SOL3-CHOFER                          PIC X(07).
+		   05  SOL3-ESTADO                          PIC X.
+		   05  SOL3-FECHA-HASTA.
+			      15  SOL3-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL3-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL3-FECHA-HASTA-DD           PIC 9(02).
+		   05  SOL3-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD AUTOS.
+	   01  AUT-REG.
+	       05  AUT-PATENTE        PIC X(6).
+		   05  AUT-DESC           PIC X(30).
+		   05  AUT-MARCA          PIC X(20).
+		   05  AUT-COLOR          PIC X(10).
+		   05  AUT-TAMANIO        PIC X.
+		   05  AUT-IMPORTE        PIC 9(4)V99.
+		   05  AUT-ESTADO         PIC X.
+		       88  AUT-EN-SERVICIO      VALUE 'A'.
+			   88  AUT-FUERA-SERVICIO   VALUE 'B'.
+		   05  AUT-RECARGO-FINDESEM PIC 9(3).
+      * DIAS APROBADOS ACUMULADOS PARA EL AUTO A LO LARGO DE TODAS LAS *
+      * CORRIDAS (NO SOLO LA DE HOY), PARA EL LISTADO DE UTILIZACION   *
+      * DE FLOTA DE 7700-IMPRIMIR-UTILIZACION.  SE ACTUALIZA EN        *
+      * 9005-GRABAR-AUTOS-USO AL FINAL DE CADA CORRIDA EXITOSA.        *
+		   05  AUT-DIAS-USO       PIC 9(6).
+
+       FD ALQ.
+	   01  ALQ-REG.
+	       05  ALQ-CLAVE.
+              10  ALQ-PATENTE                      PIC X(06).
+              10  ALQ-FECHA.  
+			      15  ALQ-FECHA-AA                 PIC 9(04).
+				  15  ALQ-FECHA-MM                 PIC 9(02).
+				  15  ALQ-FECHA-DD                 PIC 9(02).
+		   05  ALQ-TIPO-DOC                        PIC X.
+		   05  ALQ-NRO-DOC                         PIC X(20).
+		   05  ALQ-IMPORTE                         PIC 9(4)V99.
+		   05  ALQ-CHOFER                          PIC X(07).
+		   05  ALQ-ESTADO                          PIC X.
+		   05  ALQ-AGENCIA                         PIC 9.
+      * MARCA DE ANULACION (VER ANULAR.CBL, EL PROGRAMA QUE APLICA LAS   *
+      * SOLICITUDES DE ANULACION CONTRA ALQIDX.DAT POR REWRITE).  UN     *
+      * ALQUILER ANULADO SIGUE APARECIENDO EN ALQIDX.DAT/ALQACT.TXT      *
+      * (NO SE BORRA EL REGISTRO) PARA DEJAR RASTRO DE AUDITORIA; SOLO   *
+      * CAMBIA ALQ-ANULADO Y SE COMPLETAN FECHA/MOTIVO DE ANULACION.     *
+		   05  ALQ-ANULADO                         PIC X.
+		       88  ALQ-ESTA-ANULADO                VALUE 'S'.
+		   05  ALQ-FECHA-ANULACION                 PIC 9(08).
+		   05  ALQ-MOTIVO-ANULACION                PIC 9.
+
+	   FD ALQ-ACT.
+	   01  ALQ-ACT-REG.
+	       05  ALQ-ACT-CLAVE.
+              10  ALQ-ACT-PATENTE                      PIC X(06).
+              10  ALQ-ACT-FECHA                        PIC 9(08).
+		   05  ALQ-ACT-TIPO-DOC                        PIC X.
+		   05  ALQ-ACT-NRO-DOC                         PIC X(20).
+		   05  ALQ-ACT-IMPORTE                         PIC 9(4)V99.
+		   05  ALQ-ACT-CHOFER                          PIC X(07).
+		   05  ALQ-ACT-ESTADO                          PIC X.
+		   05  ALQ-ACT-AGENCIA                         PIC 9.
+		   05  ALQ-ACT-ANULADO                         PIC X.
+		       88  ALQ-ACT-ESTA-ANULADO                VALUE 'S'.
+		   05  ALQ-ACT-FECHA-ANULACION                 PIC 9(08).
+		   05  ALQ-ACT-MOTIVO-ANULACION                PIC 9.
+
+       FD RECH.
+       01  RECH-REG.
+           05  RECH-CLAVE.
+              10  RECH-PATENTE                      PIC X(06).
+              10  RECH-FECHA                        PIC 9(08).
+		   05  RECH-TIPO-DOC                        PIC X.
+		   05  RECH-NRO-DOC                         PIC X(20).
+		   05  RECH-MOTIVO                          PIC 9.
+		   05  RECH-AGENCIA                         PIC 9.
+		   05  RECH-IMPORTE                         PIC 9(4)V99.
+		   05  RECH-AGENCIA-COLISION                PIC 9.
+      * PATENTE MAS PARECIDA ENCONTRADA EN TABLA-AUTOS CUANDO RECH-MOTIVO *
+      * ES 2 (PATENTE INEXISTENTE) -- VER 5002-BUSCAR-PATENTE-SIMILAR.    *
+      * EN BLANCO PARA EL RESTO DE LOS MOTIVOS DE RECHAZO.                *
+		   05  RECH-PATENTE-SUGERIDA                PIC X(06).
+
+      * SOLICITUD APROBADA CUYO IMPORTE COTIZADO NO COINCIDE CON EL      *
+      * IMPORTE DE TABLA -- VER 4099-VALIDAR-COTIZACION.                 *
+	   FD DISCREP.
+	   01  DISCREP-REG.
+	       05  DISCREP-CLAVE.
+	          10  DISCREP-PATENTE                   PIC X(06).
+	          10  DISCREP-FECHA                     PIC 9(08).
+		   05  DISCREP-TIPO-DOC                     PIC X.
+		   05  DISCREP-NRO-DOC                      PIC X(20).
+		   05  DISCREP-AGENCIA                      PIC 9.
+		   05  DISCREP-IMPORTE-COTIZADO             PIC 9(4)V99.
+		   05  DISCREP-IMPORTE-REAL                 PIC 9(4)V99.
+
+	   FD CHECKPT.
+	   01  CHECKPT-REG.
+	       05  CHECKPT-PATENTE                        PIC X(06).
+
+	   FD ESTADCTL.
+	   01  ESTADCTL-REG.
+	       05  ESTADCTL-MES                            PIC 9(06).
+
+	   FD ESTADSAV.
+	   01  ESTADSAV-REG.
+	       05  ESTADSAV-MARCA                          PIC X(20).
+		   05  ESTADSAV-MESES                          OCCURS 12 TIMES.
+		       09  ESTADSAV-MES                        PIC 9(3).
+		   05  ESTADSAV-TOTAL                          PIC 9(4).
+		   05  ESTADSAV-AGENCIAS                       OCCURS 9 TIMES.
+		       09  ESTADSAV-AG-MESES                   OCCURS 12 TIMES.
+			       11  ESTADSAV-AG-MES                 PIC 9(3).
+			   09  ESTADSAV-AG-TOTAL                   PIC 9(4).
+
+	   FD ABEND.
+	   01  ABEND-REG.
+	       05  ABEND-FECHA                            PIC 9(08).
+		   05  ABEND-HORA                             PIC 9(06).
+		   05  FILLER                                 PIC X(01).
+		   05  ABEND-TEXTO                            PIC X(60).
+
+	   FD TIEMPOS.
+	   01  TIEMPOS-REG.
+	       05  TIEMPOS-FECHA                          PIC 9(08).
+		   05  FILLER                                 PIC X(01).
+		   05  TIEMPOS-HORA-INICIO                    PIC 9(06).
+		   05  FILLER                                 PIC X(01).
+		   05  TIEMPOS-HORA-FIN                       PIC 9(06).
+		   05  FILLER                                 PIC X(01).
+		   05  TIEMPOS-DURACION                       PIC 9(06).
+
+	   FD TOTALANT.
+	   01  TOTALANT-REG.
+	       05  TOTALANT-FECHA                        PIC 9(08).
+		   05  FILLER                                 PIC X(01).
+		   05  TOTALANT-IMPORTE                       PIC 9(7)V99.
+
+	   FD AGENCIAS.
+	   01  AGENCIA-REG.
+	       05  AGENCIA-COD                            PIC 9.
+		   05  AGENCIA-NOMBRE                         PIC X(20).
+		   05  AGENCIA-DIR                            PIC X(30).
+		   05  AGENCIA-TEL                            PIC X(15).
+
+	   FD ESTAD.
+	   01 LINEA-ESTAD    						    PIC X(100).
+
+	   FD ESTADCSV.
+	   01 LINEA-ESTADCSV						    PIC X(150).
+
+	   FD LISTADO.
+	   01 LINEA										PIC X(100).
+	   
+	   01 LINEA-AUX						PIC X(80).	   
+	   01 NRO-AGENCIA-IMPRIMIR          PIC 9.
+	   
+	   WORKING-STORAGE SECTION.
+
+      * RUTAS DE LOS ARCHIVOS DE DATOS, POR DEFECTO EL DIRECTORIO       *
+      * PADRE (COMO EN LOS SELECT ORIGINALES).  1099-CONFIGURAR-RUTAS  *
+      * LAS REARMA A PARTIR DE LA VARIABLE DE ENTORNO TP_DIR_DATOS SI   *
+      * ESTA DEFINIDA, PARA PODER CORRER EL BATCH CONTRA UNA CARPETA    *
+      * DE DATOS DISTINTA SIN MOVER NINGUN ARCHIVO.                     *
+	   01  WS-PATH-AUTOS                                 PIC X(60)
+	                                        VALUE "..\AUTOS.TXT".
+	   01  WS-PATH-SOL1                                  PIC X(60)
+	                                        VALUE "..\SOL1.TXT".
+	   01  WS-PATH-SOL2                                  PIC X(60)
+	                                        VALUE "..\SOL2.TXT".
+	   01  WS-PATH-SOL3                                  PIC X(60)
+	                                        VALUE "..\SOL3.TXT".
+	   01  WS-PATH-ALQ                                   PIC X(60)
+	                                        VALUE "..\ALQIDX.DAT".
+	   01  WS-PATH-RECH                                  PIC X(60)
+	                                        VALUE "..\RECHAZOS.TXT".
+	   01  WS-PATH-DISCREP                               PIC X(60)
+	                                        VALUE "..\DISCREP.TXT".
+	   01  WS-PATH-ESTAD                                 PIC X(60)
+	                                        VALUE "..\ESTADIST.TXT".
+	   01  WS-PATH-ESTADCSV                              PIC X(60)
+	                                        VALUE "..\ESTADIST.CSV".
+	   01  WS-PATH-LISTADO                               PIC X(60)
+	                                        VALUE "..\LISTADO.TXT".
+	   01  WS-PATH-ALQ-ACT                               PIC X(60)
+	                                        VALUE "..\ALQACT.TXT".
+	   01  WS-PATH-AGENCIAS                              PIC X(60)
+	                                        VALUE "..\AGENCIAS.TXT".
+	   01  WS-PATH-CHECKPT                               PIC X(60)
+	                                        VALUE "..\CHECKPT.DAT".
+	   01  WS-PATH-ESTADCTL                              PIC X(60)
+	                                        VALUE "..\ESTADMES.DAT".
+	   01  WS-PATH-ESTADSAV                              PIC X(60)
+	                                        VALUE "..\ESTADSAV.DAT".
+	   01  WS-PATH-ABEND                                 PIC X(60)
+	                                        VALUE "..\ABEND.DAT".
+	   01  WS-PATH-TIEMPOS                               PIC X(60)
+	                                        VALUE "..\TIEMPOS.DAT".
+	   01  WS-PATH-TOTALANT                              PIC X(60)
+	                                        VALUE "..\TOTALANT.DAT".
+
+	   01  WS-ENV-DIR-DATOS                              PIC X(50).
+	   01  WS-DIR-DATOS-LARGO                            PIC 9(04).
+
+	   01  WS-MENOR.
+           05  WS-CLAVE-MENOR.
+              10  CLAVE-MENOR-PATENTE                      PIC X(06).
+              10  CLAVE-MENOR-FECHA                        PIC 9(08).
+
+       01  WS-ANT.
+           05  WS-CLAVE-ANT.
+              10  CLAVE-ANT-PATENTE                      PIC X(06).
+              10  CLAVE-ANT-FECHA                        PIC 9(08).
+
+      * AGENCIA CUYA SOLICITUD DEJO SU CLAVE EN WS-ANT, PARA QUE UN      *
+      * RECHAZO POR MOTIVO 1 (YA ALQUILADO) PUEDA DEJAR CONSTANCIA DE    *
+      * CONTRA QUE AGENCIA PERDIO EL LUGAR.                              *
+	   01  WS-ANT-AGENCIA                                PIC 9 VALUE ZERO.
+
+      *****************************************************************
+      * ALQUILER POR RANGO DE FECHAS.  CADA SOLn-REG PUEDE PEDIR VARIOS *
+      * DIAS DE UNA VEZ (SOL1-FECHA/SOL1-FECHA-HASTA).  EN VEZ DE          *
+      * ENSANCHAR EL MERGE PRINCIPAL, CADA SOLn TIENE SU PROPIA "CLAVE   *
+      * EFECTIVA" (WS-SOLn-CLAVE-EFEC) QUE 2100-DETER-CLAVE-MENOR Y      *
+      * 6300/6400/6500-POSIBLE-SOLn USAN EN VEZ DE LA CLAVE CRUDA DEL    *
+      * REGISTRO.  MIENTRAS QUEDEN DIAS DEL RANGO POR PROCESAR,          *
+      * 8005/8105/8205-AVANZAR-SOLn SUMA UN DIA A LA CLAVE EFECTIVA SIN  *
+      * LEER UN REGISTRO NUEVO, ASI QUE CADA DIA COMPITE POR SU LUGAR EN *
+      * EL MERGE COMO SI FUERA UNA SOLICITUD DE UN SOLO DIA -- LA        *
+      * DETECCION DE "YA ALQUILADO" (WS-ANT/WS-ANT-AGENCIA) NO NECESITA  *
+      * NINGUN CAMBIO PORQUE SIGUE COMPARANDO CONTRA WS-CLAVE-MENOR,      *
+      * QUE AHORA YA REFLEJA EL DIA EFECTIVO EN CURSO.  EL RANGO SE      *
+      * CORTA A WS-MAX-DIAS-RANGO DIAS COMO TOPE DE SEGURIDAD.           *
+	   01  WS-MAX-DIAS-RANGO                             PIC 9(03) VALUE 31.
+
+	   01  WS-SOL1-CLAVE-EFEC.
+	       05  WS-SOL1-CEFEC-PATENTE                     PIC X(06).
+		   05  WS-SOL1-CEFEC-FECHA.
+		       10  WS-SOL1-CEFEC-AA                      PIC 9(04).
+			   10  WS-SOL1-CEFEC-MM                      PIC 9(02).
+			   10  WS-SOL1-CEFEC-DD                      PIC 9(02).
+	   01  WS-SOL1-FECHA-HASTA-EFEC.
+	       05  WS-SOL1-FHASTA-AA                          PIC 9(04).
+		   05  WS-SOL1-FHASTA-MM                          PIC 9(02).
+		   05  WS-SOL1-FHASTA-DD                          PIC 9(02).
+	   01  WS-SOL1-CANT-DIAS-RANGO                        PIC 9(03).
+
+	   01  WS-SOL2-CLAVE-EFEC.
+	       05  WS-SOL2-CEFEC-PATENTE                     PIC X(06).
+		   05  WS-SOL2-CEFEC-FECHA.
+		       10  WS-SOL2-CEFEC-AA                      PIC 9(04).
+			   10  WS-SOL2-CEFEC-MM                      PIC 9(02).
+			   10  WS-SOL2-CEFEC-DD                      PIC 9(02).
+	   01  WS-SOL2-FECHA-HASTA-EFEC.
+	       05  WS-SOL2-FHASTA-AA                          PIC 9(04).
+		   05  WS-SOL2-FHASTA-MM                          PIC 9(02).
+		   05  WS-SOL2-FHASTA-DD                          PIC 9(02).
+	   01  WS-SOL2-CANT-DIAS-RANGO                        PIC 9(03).
+
+	   01  WS-SOL3-CLAVE-EFEC.
+	       05  WS-SOL3-CEFEC-PATENTE                     PIC X(06).
+		   05  WS-SOL3-CEFEC-FECHA.
+		       10  WS-SOL3-CEFEC-AA                      PIC 9(04).
+			   10  WS-SOL3-CEFEC-MM                      PIC 9(02).
+			   10  WS-SOL3-CEFEC-DD                      PIC 9(02).
+	   01  WS-SOL3-FECHA-HASTA-EFEC.
+	       05  WS-SOL3-FHASTA-AA                          PIC 9(04).
+		   05  WS-SOL3-FHASTA-MM                          PIC 9(02).
+		   05  WS-SOL3-FHASTA-DD                          PIC 9(02).
+	   01  WS-SOL3-CANT-DIAS-RANGO                        PIC 9(03).
+
+	   01  WS-IMP-ENCABEZADO							 PIC X.
+			  
+	   01  WS-PAT-ANT                                    PIC X(6).
+	   01  WS-TOTAL-MES                                  PIC 9(3).
+	   
+	   01  WS-ITEM-MES                                   PIC X(3).
+			  
+      *****************
+      *  FILE STATUS  *	  
+      *****************
+	   01  FS-AUTOS                     PIC X(02).
+	       88  FS-AUTOS-OK              VALUE '00'.
+           88  FS-AUTOS-FIN             VALUE '10'.
+		   
+       01  FS-SOL1                                       PIC X(02).
+           88  FS-SOL1-OK                                VALUE '00'.
+           88  FS-SOL1-FIN                               VALUE '10'.
+		   
+       01  FS-SOL2                                       PIC X(02).
+           88  FS-SOL2-OK                                VALUE '00'.
+           88  FS-SOL2-FIN                               VALUE '10'.
+		   
+       01  FS-SOL3                                       PIC X(02).
+           88  FS-SOL3-OK                                VALUE '00'.
+           88  FS-SOL3-FIN                               VALUE '10'.
+		   
+	   01  FS-ALQ                     PIC X(02).
+	       88  FS-ALQ-OK              VALUE '00'.
+           88  FS-ALQ-FIN             VALUE '10'.
+
+	   01  FS-RECH                     PIC X(02).
+	       88  FS-RECH-OK              VALUE '00'.
+           88  FS-RECH-FIN             VALUE '10'.
+
+	   01  FS-DISCREP                  PIC X(02).
+	       88  FS-DISCREP-OK           VALUE '00'.
+           88  FS-DISCREP-FIN          VALUE '10'.
+
+	   01  FS-ESTAD                     PIC X(02).
+	       88  FS-ESTAD-OK              VALUE '00'.
+           88  FS-ESTAD-FIN             VALUE '10'.
+
+	   01  FS-ESTADCSV                  PIC X(02).
+	       88  FS-ESTADCSV-OK           VALUE '00'.
+           88  FS-ESTADCSV-FIN          VALUE '10'.
+
+       01  FS-ALQ-RECH                  PIC X(02).
+	       88  FS-ALQ-RECH-OK           VALUE '00'.           
+		   88  FS-ALQ-RECH-FIN          VALUE '10'.
+		   
+	   01 FS-ALQ-ACT					PIC	X(02).
+		   88 FS-ALQ-ACT-OK			VALUE '00'.
+		   88 FS-ALQ-ACT-FIN			VALUE '10'.
+
+	   01  FS-AGENCIAS                     PIC X(02).
+	       88  FS-AGENCIAS-OK              VALUE '00'.
+		   88  FS-AGENCIAS-FIN             VALUE '10'.
+
+	   01  FS-CHECKPT                      PIC X(02).
+	       88  FS-CHECKPT-OK                VALUE '00'.
+		   88  FS-CHECKPT-FIN               VALUE '10'.
+		   88  FS-CHECKPT-NO-EXIST          VALUE '35'.
+
+	   01  FS-ESTADCTL                     PIC X(02).
+	       88  FS-ESTADCTL-OK               VALUE '00'.
+		   88  FS-ESTADCTL-FIN              VALUE '10'.
+		   88  FS-ESTADCTL-NO-EXIST         VALUE '35'.
+
+	   01  FS-ESTADSAV                     PIC X(02).
+	       88  FS-ESTADSAV-OK               VALUE '00'.
+		   88  FS-ESTADSAV-FIN              VALUE '10'.
+
+	   01  FS-ABEND                        PIC X(02).
+	       88  FS-ABEND-OK                  VALUE '00'.
+
+	   01  FS-TIEMPOS                      PIC X(02).
+	       88  FS-TIEMPOS-OK                VALUE '00'.
+
+	   01  FS-TOTALANT                     PIC X(02).
+	       88  FS-TOTALANT-OK               VALUE '00'.
+		   88  FS-TOTALANT-NO-EXIST         VALUE '35'.
+
+      * PARA CHEQUEO DE FILE STATUS
+       01  FILE-STATUS.
+          05  FS                       PIC X(02).
+          05  FS-NOMBRE                PIC X(08).
+          05  FS-FUNCION               PIC X(05).	  
+		   
+      	   
+		   
+      **************		   
+      *  LISTADOS  *
+      **************
+       01  TOTAL-PAT-IMPORTE            PIC 9(7)V99.
+	   01  TOTAL-PAT-DIAS               PIC 999.
+	   01  TOTAL-IMPR-DIAS              PIC Z(3)9 BLANK ZERO.
+	   01  TOTAL-GRAL-IMPORTE           PIC 9(7)V99.
+      * CON MARCA DE MONEDA PARA LAS AGENCIAS DEL EXTERIOR QUE RECIBEN     *
+      * ESTOS LISTADOS -- BAJO DECIMAL-POINT IS COMMA (VER MAS ARRIBA) EL *
+      * "," DE UNA PICTURE NUMERICO-EDITADA PASA A SER EL PUNTO DECIMAL   *
+      * REAL, Y EL "." QUEDA COMO CARACTER DE INSERCION; POR ESO LOS      *
+      * CENTAVOS SE SEPARAN CON "," Y LOS MILES CON "." (AL REVES QUE EN  *
+      * UN PICTURE ESCRITO SIN ESTA CONFIGURACION).                       *
+	   01  TOTAL-IMPR-IMPORTE           PIC $Z.ZZZ.ZZ9,99 BLANK ZERO.
+
+      * TOTAL GENERAL DE LA CORRIDA ANTERIOR (VER TOTALANT.DAT), PARA EL *
+      * COMPARATIVO DIA CONTRA DIA DE 7000-IMPRIMIR-TOTAL-GRAL.          *
+	   01  WS-HAY-TOTAL-ANTERIOR        PIC X VALUE 'N'.
+	       88  HAY-TOTAL-ANTERIOR       VALUE 'S'.
+	   01  WS-TOTAL-ANTERIOR-IMPORTE    PIC 9(7)V99 VALUE ZERO.
+	   01  WS-TOTAL-ANTERIOR-FECHA      PIC 9(08) VALUE ZERO.
+	   01  WS-DELTA-IMPORTE             PIC S9(7)V99 VALUE ZERO.
+	   01  WS-DELTA-IMPR                PIC +Z.ZZZ.ZZ9,99.
+	   01  AGENCIA-IMPR                 PIC Z(1)9 BLANK ZERO.
+	   01  MOTIVO-RECHAZO               PIC X.
+	   01  WS-DIAS-USO-IMPR             PIC Z(5)9 BLANK ZERO.
+	   01  WS-DESC-OCIOSO               PIC X(14).
+	   01  WS-TITULO-LISTADO           PIC X(38)
+	                                   VALUE 'Listado de autos alquilados aprobados'.
+
+      *****************************************************************
+      * LISTADO DE SOLICITUDES RECHAZADAS, CON SUBTOTAL POR AGENCIA   *
+      * Y MOTIVO.  SE ARMA AL FINAL DEL RUN RELEYENDO RECHAZOS.TXT    *
+      * (VER 7600-IMPRIMIR-RECHAZADOS).                               *
+	   01  WS-DESC-MOTIVO              PIC X(30).
+
+      *****************************************************************
+      * TABLA DE MOTIVOS DE RECHAZO, CARGADA POR 1230-CARGAR-TABLA-   *
+      * MOTIVOS AL INICIO DEL BATCH.  ANTES ESTABA CODIFICADA A MANO  *
+      * EN UN EVALUATE DENTRO DE 7611-ARMAR-DESC-MOTIVO; AHORA ESE    *
+      * PARRAFO SOLO RECORRE ESTA TABLA, ASI QUE AGREGAR UN MOTIVO    *
+      * NUEVO SE REDUCE A SUMAR UNA FILA ACA Y EN LA CARGA INICIAL.   *
+	   01  WS-CANT-MOTIVOS             PIC 9(2) VALUE 8.
+	   01  TABLA-MOTIVOS.
+	       05  TM-FILA OCCURS 8 TIMES INDEXED BY IDX-MOTIVO.
+		       09  TM-CODIGO           PIC 9.
+			   09  TM-DESCRIPCION      PIC X(30).
+	   01  WS-DESC-TAMANIO             PIC X(10).
+	   01  WS-CANT-RECHAZADOS          PIC 9(5) VALUE ZERO.
+	   01  WS-CANT-RECHAZADOS-MOTIVO   PIC 9(5) VALUE ZERO.
+	   01  WS-SUB-AG                   PIC 9(2).
+	   01  WS-SUB-MOT                  PIC 9(2).
+	   01  WS-AGENCIA-DISPLAY          PIC 9.
+	   01  WS-MOTIVO-DISPLAY           PIC 9.
+	   01  WS-DESC-AGENCIA             PIC X(20).
+	   01  WS-AGENCIA-CONSULTA         PIC 9.
+	   01  WS-DESC-COLISION            PIC X(30).
+	   01  WS-DESC-AGENCIA-COL         PIC X(20).
+      * SUGERENCIA DE PATENTE PARECIDA PARA LOS RECHAZOS POR MOTIVO 2   *
+      * (VER RECH-PATENTE-SUGERIDA Y 7615-ARMAR-DESC-SUGERENCIA).       *
+	   01  WS-DESC-SUGERENCIA          PIC X(40).
+	   01  WS-CANT-IMPR                PIC ZZZZ9.
+	   01  TABLA-RECH-TOTALES.
+	       05  RT-AGENCIA               OCCURS 10 TIMES.
+		       09  RT-MOTIVO            OCCURS 10 TIMES PIC 9(5) VALUE ZERO.
+	   01  CONT-LINEAS                  PIC 99.
+	   01  CONT-ESTAD-LINEAS			PIC 99.
+
+      * DURACION DE LA VENTANA DEL LOTE (VER 1001-CAPTURAR-HORA-INICIO   *
+      * Y 9007-GRABAR-TIEMPOS) -- WS-SEG-INICIO/FIN/DURACION SE USAN     *
+      * PARA CALCULAR LA DURACION EN SEGUNDOS A PARTIR DE LAS HORAS EN   *
+      * FORMATO HH/MM/SS QUE DEVUELVE ACCEPT FROM TIME.                  *
+	   01  WS-FECHA-INICIO                          PIC 9(08).
+	   01  WS-HORA-INICIO.
+	       05  WS-HI-HH                             PIC 99.
+		   05  WS-HI-MM                             PIC 99.
+		   05  WS-HI-SS                             PIC 99.
+		   05  WS-HI-CC                             PIC 99.
+	   01  WS-HORA-FIN.
+	       05  WS-HF-HH                             PIC 99.
+		   05  WS-HF-MM                             PIC 99.
+		   05  WS-HF-SS                             PIC 99.
+		   05  WS-HF-CC                             PIC 99.
+	   01  WS-SEG-INICIO                            PIC 9(05).
+	   01  WS-SEG-FIN                                PIC 9(05).
+	   01  WS-SEG-DURACION                          PIC 9(05).
+	   01  WS-DURACION.
+	       05  WS-DUR-HH                            PIC 99.
+		   05  WS-DUR-MM                            PIC 99.
+		   05  WS-DUR-SS                            PIC 99.
+
+      * MODO-LISTADO: 'P' = PAGINADO ESTILO IMPRESORA (SALTO DE       *
+      * PAGINA Y ENCABEZADO CADA WS-LINEAS-POR-PAGINA RENGLONES);     *
+      * 'C' = LISTADO CONTINUO SIN SALTOS INTERMEDIOS.  AMBOS SE      *
+      * PUEDEN FIJAR POR VARIABLE DE ENTORNO AL ARRANCAR EL PROGRAMA. *
+	   01  WS-MODO-LISTADO				PIC X VALUE 'P'.
+	       88  WS-MODO-PAGINADO			VALUE 'P'.
+		   88  WS-MODO-CONTINUO			VALUE 'C'.
+	   01  WS-LINEAS-POR-PAGINA			PIC 99 VALUE 60.
+	   01  WS-ENV-MODO-LISTADO			PIC X(01).
+	   01  WS-ENV-LINEAS-PAGINA			PIC X(02).
+	   01  EXISTE-AUTO                  PIC X.
+      * FILA DE TABLA-AUTOS DONDE 5001-RECORRER-TABLA-AUTOS ENCONTRO EL *
+      * AUTO DE LA CLAVE-MENOR-PATENTE ACTUAL.  SE USA AL CERRAR EL     *
+      * GRUPO DE PATENTE PARA ACUMULAR TOTAL-PAT-DIAS EN                *
+      * T-AUT-DIAS-USO(WS-IND-AUTO-ACTUAL) -- IND-I MISMO NO SIRVE      *
+      * PORQUE AL SALIR DEL PERFORM VARYING QUEDA UNA POSICION ADELANTE *
+      * DE LA FILA QUE EFECTIVAMENTE COINCIDIO.                         *
+	   01  WS-IND-AUTO-ACTUAL           PIC 9(3).
+	   01  PATENTE-ANTERIOR             PIC X(6).
+	   01  PATENTE-MENOR                PIC X(6).
+
+      * PATENTE MAS PARECIDA EN TABLA-AUTOS A UNA PATENTE PEDIDA QUE NO   *
+      * SE ENCONTRO (EXISTE-AUTO = '0'), CALCULADA POR 5002-BUSCAR-       *
+      * PATENTE-SIMILAR PARA QUE 4000/4100/4200-PROCESAR-SOLn LA VUELQUEN *
+      * COMO SUGERENCIA EN RECH-PATENTE-SUGERIDA.  WS-MEJOR-DIST GUARDA   *
+      * LA CANTIDAD DE POSICIONES QUE DIFIEREN CONTRA LA MEJOR CANDIDATA  *
+      * ENCONTRADA HASTA EL MOMENTO (99 = TODAVIA NINGUNA).               *
+	   01  WS-PATENTE-SUGERIDA          PIC X(6).
+	   01  WS-MEJOR-DIST                PIC 9(2).
+	   01  WS-DIST-ACTUAL               PIC 9(2).
+	   01  IND-SUGCHAR                  PIC 9.
+
+      * AREA COMUN DE VALIDACION DE FECHA DE SOLICITUD, USADA POR      *
+      * 4090-VALIDAR-FECHA PARA LAS TRES COLAS SOL1/SOL2/SOL3.         *
+	   01  WS-FECHA-VALIDAR.
+	       05  WS-FEC-VAL-AA			PIC 9(04).
+		   05  WS-FEC-VAL-MM			PIC 9(02).
+		   05  WS-FEC-VAL-DD			PIC 9(02).
+	   01  WS-FEC-VAL-DIAS-MES			PIC 99.
+	   01  WS-FEC-VAL-COC				PIC 9(04).
+	   01  WS-FEC-VAL-RES4				PIC 9.
+	   01  WS-FEC-VAL-RES100			PIC 9(02).
+	   01  WS-FEC-VAL-RES400			PIC 9(03).
+	   01  WS-FECHA-ES-VALIDA			PIC X VALUE 'S'.
+	       88  FECHA-VALIDA			VALUE 'S'.
+		   88  FECHA-INVALIDA			VALUE 'N'.
+
+      * TABLA DE CODIGOS DE TIPO DE DOCUMENTO ACEPTADOS. USADA POR      *
+      * 4092-VALIDAR-TIPO-DOC PARA LAS TRES COLAS SOL1/SOL2/SOL3.       *
+	   01  WS-TIPO-DOC-VALIDOS			PIC X(03) VALUE 'DPC'.
+	   01  WS-TIPO-DOC-VALIDAR			PIC X.
+	   01  WS-TIPO-DOC-ES-VALIDO		PIC X VALUE 'S'.
+	       88  TIPO-DOC-VALIDO			VALUE 'S'.
+		   88  TIPO-DOC-INVALIDO		VALUE 'N'.
+
+      * FORMA DEL NUMERO DE DOCUMENTO SEGUN EL TIPO DE DOCUMENTO (DNI/  *
+      * CEDULA NUMERICOS DE 6 A 9 DIGITOS, PASAPORTE ALFANUMERICO DE    *
+      * 6 A 12 CARACTERES).  USADA POR 4093-VALIDAR-NRO-DOC.            *
+	   01  WS-NRO-DOC-VALIDAR			PIC X(20).
+	   01  WS-NRO-DOC-LARGO			PIC 9(02) VALUE ZERO.
+	   01  IND-ND						PIC 9(02) COMP.
+	   01  WS-NRO-DOC-ES-VALIDO		PIC X VALUE 'S'.
+	       88  NRO-DOC-VALIDO			VALUE 'S'.
+		   88  NRO-DOC-INVALIDO		VALUE 'N'.
+
+      * AREA COMUN DE VALIDACION DE COTIZACION, USADA POR 4099-VALIDAR- *
+      * COTIZACION PARA LAS TRES COLAS SOL1/SOL2/SOL3 -- SI EL IMPORTE  *
+      * COTIZADO POR LA AGENCIA NO COINCIDE CON AUT-IMPORTE, SE VUELCA  *
+      * UN RENGLON A DISCREP (VER FD DISCREP MAS ARRIBA).               *
+	   01  WS-COTIZ-PATENTE				PIC X(06).
+	   01  WS-COTIZ-FECHA				PIC 9(08).
+	   01  WS-COTIZ-TIPO-DOC				PIC X.
+	   01  WS-COTIZ-NRO-DOC				PIC X(20).
+	   01  WS-COTIZ-AGENCIA				PIC 9.
+	   01  WS-COTIZ-IMPORTE				PIC 9(4)V99.
+
+      * TARIFA DEL DIA (RECARGO DE FIN DE SEMANA SOBRE AUT-IMPORTE),    *
+      * CALCULADA POR 4095-CALCULAR-IMPORTE-DIA A PARTIR DEL DIA DE LA *
+      * SEMANA DE LA SOLICITUD (CONGRUENCIA DE ZELLER).                *
+	   01  WS-IMPORTE-DIA				PIC 9(4)V99.
+	   01  WS-ZEL-ANIO					PIC 9(04).
+	   01  WS-ZEL-MES					PIC 9(02).
+	   01  WS-ZEL-DIA					PIC 9(02).
+	   01  WS-ZEL-K						PIC 9(02).
+	   01  WS-ZEL-J						PIC 9(02).
+	   01  WS-ZEL-T1					PIC 9(04).
+	   01  WS-ZEL-T1-DIV				PIC 9(04).
+	   01  WS-ZEL-T2					PIC 9(04).
+	   01  WS-ZEL-T3					PIC 9(04).
+	   01  WS-ZEL-H						PIC 9(05).
+	   01  WS-ZEL-COC					PIC 9(04).
+	   01  WS-DIA-SEMANA				PIC 9.
+	       88  WS-DIA-ES-SABADO		VALUE 0.
+		   88  WS-DIA-ES-DOMINGO		VALUE 1.
+
+       01  FECHA.
+   		   03  FECHA-AA   				PIC 9(04).
+		   03  FECHA-MM					PIC 9(02).
+		   03  FECHA-DD					PIC 9(02).
+		
+	   01  ENCABEZADO-HOJA.
+		   03 FILLER					PIC X(06)
+										VALUE 'Fecha '.
+		   03 ENC-FECHA-DD				PIC 99.
+		   03 FILLER					PIC X 
+										VALUE '/'.
+		   03 ENC-FECHA-MM				PIC 99.
+		   03 FILLER					PIC X
+										VALUE '/'.
+	       03 ENC-FECHA-AA				PIC 9(04).
+		   03 FILLER					PIC X(55).
+		   03 FILLER					PIC X(5) 
+										VALUE 'Hoja '.
+		   03 ENC-N-HOJA				PIC 99.	
+      	   
+       01  ESTRUC-ESTAD.
+	       03 FILLER                    PIC X(3).
+		   03 EST-ESTAD-MARCA           PIC X(10).
+		   03 FILLER                    PIC X(3).
+		   03 EST-ESTAD-ENE             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-FEB             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-MAR             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-ABR             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-MAY             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-JUN             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-JUL             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-AGO             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-SEP             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-OCT             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-NOV             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-DEC             PIC Z(3)9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+      * SEPARADOR DE MILES (VER DECIMAL-POINT IS COMMA MAS ARRIBA -- BAJO *
+      * ESA CONFIGURACION EL "." ES EL CARACTER DE AGRUPAMIENTO, NO EL    *
+      * PUNTO DECIMAL) PARA QUE LOS TOTALES MENSUALES DE MUCHOS           *
+      * ALQUILERES SIGAN SIENDO FACILES DE LEER DE UN VISTAZO.            *
+		   03 EST-ESTAD-TOTAL           PIC ZZ.ZZ9 BLANK ZERO.
+		   03 FILLER                    PIC X(2).
+		   03 EST-ESTAD-TASA            PIC Z9.99 BLANK ZERO.
+
+	   01  ENCABEZADO-ESTAD.
+		   03 FILLER					PIC X(06)
+										VALUE 'Fecha '.
+		   03 ENC-ESTAD-FECHA-DD				PIC 99.
+		   03 FILLER					PIC X 
+										VALUE '/'.
+		   03 ENC-ESTAD-FECHA-MM				PIC 99.
+		   03 FILLER					PIC X
+										VALUE '/'.
+	       03 ENC-ESTAD-FECHA-AA		PIC 9(04).
+		   03 FILLER					PIC X(55).
+		   03 FILLER					PIC X(5) 
+										VALUE 'Hoja '.
+		  
+		   03 ENC-ESTAD-HOJA				PIC 99.		   
+
+	  	
+		
+      * CUENTA DISTINTAS MARCAS CARGADAS EN ESTAD-MARCAS (SE INCREMENTA  *
+      * EN 1400-CARGAR-TABLA-ESTAD), NO LA CANTIDAD DE AUTOS DE LA       *
+      * FLOTA -- A PESAR DEL NOMBRE.  PARA LA CANTIDAD REAL DE FILAS     *
+      * CARGADAS EN TABLA-AUTOS USAR WS-CANT-AUTOS-TABLA.                *
+	   01  CANT-AUTOS                   PIC 9(3) VALUE 000.
+
+      * CANTIDAD REAL DE FILAS OCUPADAS EN TABLA-AUTOS (VER              *
+      * 1200-CARGAR-TABLAS), USADA COMO LIMITE DE BUSQUEDA BINARIA EN    *
+      * 5000-BUSCAR-PATENTE-EN-AUTOS Y COMO LIMITE DE LOS RECORRIDOS DE  *
+      * 7700-IMPRIMIR-UTILIZACION/7800-IMPRIMIR-DASHBOARD/9005-GRABAR-   *
+      * AUTOS-USO.                                                       *
+	   01  WS-CANT-AUTOS-TABLA           PIC 9(3) VALUE ZERO.
+
+      *****************************************************************
+      * TABLA DE AGENCIAS ORIGINANTES DE SOLICITUDES.                 *
+      * HOY SON TRES (SOL1/SOL2/SOL3), CADA UNA CON SU PROPIO SELECT/ *
+      * FD Y SUS RUTINAS 8xxx/6xxx/4xxx DE LECTURA, DESPACHO Y        *
+      * PROCESO, PORQUE RM-COBOL-85 EXIGE UN FD POR ARCHIVO A         *
+      * COMPILACION.  CANT-AGENCIAS Y TABLA-AGENCIAS SON EL PUNTO     *
+      * UNICO DONDE VIVE "CUANTAS AGENCIAS HAY HOY", DE MODO QUE LOS  *
+      * TOTALES, ESTADISTICAS Y REPORTES QUE SE ARMAN A PARTIR DE     *
+      * ELLOS (VER 6/7/9xxx) NO REPITEN EL NUMERO DE AGENCIAS EN CADA *
+      * UNO.  ALTA DE UNA CUARTA AGENCIA: agregar su SELECT/FD, sus   *
+      * rutinas 8xxx/6xxx/4xxx (copiando el patron de SOL3) y una fila*
+      * mas en TABLA-AGENCIAS.                                        *
+	   01  CANT-AGENCIAS                PIC 9   VALUE 3.
+	   01  TABLA-AGENCIAS.
+	       05  AGENCIA-TAB              OCCURS 9 TIMES
+		                                INDEXED BY IDX-AGENCIA.
+		       09  AGENCIA-TAB-NRO      PIC 9.
+			   09  AGENCIA-TAB-NOMBRE   PIC X(20)   VALUE SPACES.
+			   09  AGENCIA-TAB-IMPORTE  PIC 9(7)V99 VALUE ZERO.
+			   09  AGENCIA-TAB-APROB    PIC 9(5)    VALUE ZERO.
+			   09  AGENCIA-TAB-RECH     PIC 9(5)    VALUE ZERO.
+
+		   
+      ************		   
+      *  TABLAS  *
+      ************
+      * ASCENDING KEY POR PATENTE PARA QUE 5000-BUSCAR-PATENTE-EN-AUTOS  *
+      * PUEDA HACER SEARCH ALL (BUSQUEDA BINARIA) EN VEZ DE RECORRER LAS *
+      * 300 FILAS UNA POR UNA -- ESTO FUNCIONA PORQUE AUTOS.TXT YA VIENE *
+      * ORDENADO POR PATENTE (MANTAUTO.CBL LO MANTIENE ASI, VER 340-     *
+      * INSERTAR-ORDENADO) Y 1200-CARGAR-TABLAS LO LEE EN ESE MISMO      *
+      * ORDEN.  DEPENDING ON WS-CANT-AUTOS-TABLA ACOTA LA BUSQUEDA A LAS *
+      * FILAS REALMENTE CARGADAS, SIN TOCAR LAS FILAS SIN USAR AL FINAL  *
+      * DE LA TABLA (QUE NO ESTARIAN EN ORDEN ASCENDENTE).               *
+	   01  TABLA-AUTOS.
+	       05  TABLA-AUT                OCCURS 1 TO 300 TIMES
+		                                DEPENDING ON WS-CANT-AUTOS-TABLA
+										ASCENDING KEY IS T-AUT-PATENTE
+										INDEXED BY IDX-AUT.
+		       09  TABLA-AUT-REG.
+			       11  T-AUT-PATENTE     PIC X(6).
+				   11  T-AUT-DESC        PIC X(30).
+				   11  T-AUT-MARCA       PIC X(20).
+				   11  T-AUT-COLOR       PIC X(10).
+				   11  T-AUT-TAMANIO     PIC X.
+				   11  T-AUT-IMPORTE     PIC 9(4)V99.
+				   11  T-AUT-ESTADO      PIC X.
+				   11  T-AUT-RECARGO-FINDESEM PIC 9(3).
+				   11  T-AUT-DIAS-USO    PIC 9(6).
+				   
+       01  TABLA-ESTAD.
+	       05  ESTAD-MARCAS             OCCURS 300 TIMES.
+		       09  ESTAD-MARCA          PIC X(20).
+			   09  ESTAD-MESES          OCCURS 12 TIMES.
+			       11  ESTAD-MES        PIC 9(3).
+			   09  ESTAD-TOTAL          PIC 9(4).
+      * CANTIDAD DE AUTOS DE LA FLOTA QUE SON DE ESTA MARCA (VER 1450-   *
+      * CONTAR-AUTOS-POR-MARCA), PARA RELACIONAR ESTAD-TOTAL CONTRA EL   *
+      * TAMAÑO DEL PARQUE Y NO SOLO CONTRA EL VOLUMEN BRUTO DE ALQUILERES*
+			   09  ESTAD-CANT-AUTOS     PIC 9(3).
+      * MISMO DESGLOSE MES-A-MES DE ARRIBA PERO ABIERTO POR AGENCIA,     *
+      * PARA EL LISTADO "...POR MES - AGENCIA N" (VER 7160 EN ADELANTE).*
+      * OCCURS 9 PARA CUBRIR EL MAXIMO DE TABLA-AGENCIAS.                *
+			   09  ESTAD-AGENCIAS       OCCURS 9 TIMES.
+			       11  ESTAD-AG-MESES   OCCURS 12 TIMES.
+				       13  ESTAD-AG-MES PIC 9(3).
+				   11  ESTAD-AG-TOTAL   PIC 9(4).
+
+      * AREA DE INTERCAMBIO PARA 7098-ORDENAR-TABLA-ESTAD-COMPARAR, DEL   *
+      * MISMO TAMAÑO Y FORMA QUE UNA FILA DE ESTAD-MARCAS, PARA PODER    *
+      * PERMUTAR DOS FILAS ENTERAS (MARCA, MESES, TOTAL Y EL DESGLOSE    *
+      * POR AGENCIA) CON UN SIMPLE MOVE DE GRUPO A GRUPO.                *
+       01  WS-ESTAD-TEMP.
+	       05  WS-ESTAD-TEMP-MARCA          PIC X(20).
+		   05  WS-ESTAD-TEMP-MESES          OCCURS 12 TIMES.
+		       09  WS-ESTAD-TEMP-MES        PIC 9(3).
+		   05  WS-ESTAD-TEMP-TOTAL          PIC 9(4).
+		   05  WS-ESTAD-TEMP-CANT-AUTOS     PIC 9(3).
+		   05  WS-ESTAD-TEMP-AGENCIAS       OCCURS 9 TIMES.
+		       09  WS-ESTAD-TEMP-AG-MESES   OCCURS 12 TIMES.
+			       11  WS-ESTAD-TEMP-AG-MES PIC 9(3).
+			   09  WS-ESTAD-TEMP-AG-TOTAL   PIC 9(4).
+
+       01  TABLA-TOTAL-MES.
+	        05  ESTAD-TOT-MES           OCCURS 12 TIMES.
+			   09  ESTAD-TOTAL-MES      PIC 9(3) VALUE 000.
+
+      * TABLA EN MEMORIA CON EL CONTENIDO DE ESTADSAV.DAT (SI ES DEL MES *
+      * EN CURSO), USADA POR 1404-BUSCAR-ESTAD-SAVE PARA QUE UNA MARCA   *
+      * YA CONOCIDA ARRANQUE CON LO ACUMULADO EN VEZ DE EN CERO.  MISMO  *
+      * DESGLOSE QUE UNA FILA DE ESTAD-MARCAS.                           *
+       01  WS-TABLA-ESTAD-SAVE.
+	       05  WS-ESTAD-SAVE-MARCAS         OCCURS 300 TIMES.
+		       09  WS-ESTAD-SAVE-MARCA          PIC X(20).
+			   09  WS-ESTAD-SAVE-MESES          OCCURS 12 TIMES.
+			       11  WS-ESTAD-SAVE-MES        PIC 9(3).
+			   09  WS-ESTAD-SAVE-TOTAL          PIC 9(4).
+			   09  WS-ESTAD-SAVE-AGENCIAS       OCCURS 9 TIMES.
+			       11  WS-ESTAD-SAVE-AG-MESES   OCCURS 12 TIMES.
+				       13  WS-ESTAD-SAVE-AG-MES PIC 9(3).
+				   11  WS-ESTAD-SAVE-AG-TOTAL   PIC 9(4).
+
+	   01  WS-CANT-ESTAD-SAVE                  PIC 9(3) VALUE ZERO.
+	   01  IND-ESTAD-SAVE                      PIC 9(3).
+	   01  WS-ESTAD-SAVE-ENCONTRADO            PIC X VALUE 'N'.
+	       88  ESTAD-SAVE-ENCONTRADO           VALUE 'S'.
+
+      * MES (AAAAMM) DE LA CORRIDA ACTUAL Y DEL ULTIMO GUARDADO DE       *
+      * ESTADISTICAS.  MIENTRAS COINCIDAN, ESTAD-MES/ESTAD-TOTAL SE      *
+      * RECUPERAN DE ESTADSAV.DAT EN VEZ DE ARRANCAR EN CERO, PARA QUE   *
+      * EL LISTADO MENSUAL ACUMULE ENTRE CORRIDAS; SI CAMBIO EL MES, SE  *
+      * IGNORA LO GUARDADO Y SE ARRANCA DE CERO PARA EL MES NUEVO.       *
+	   01  WS-ESTAD-FECHA-HOY.
+	       05  WS-ESTAD-MES-ACTUAL             PIC 9(06).
+		   05  FILLER                          PIC 9(02).
+	   01  WS-HAY-ESTAD-SAVE                   PIC X VALUE 'N'.
+	       88  HAY-ESTAD-SAVE                  VALUE 'S'.
+
+       01  IND-I 										PIC 9(3).
+       01  IND-J 										PIC 9(2).
+	   01  IND-I2 										PIC 9(3).
+	   01  IND-MAR 										PIC 9(3).
+	   01  IND-MES                                      PIC 9(2).
+	   01  IND-EST                                      PIC 9(3).
+	   01  IND-DUP                                      PIC 9(3).
+	   01  IND-SORT-I                                   PIC 9(3).
+	   01  IND-SORT-J                                   PIC 9(3).
+	   01  IND-CNT                                      PIC 9(3).
+	   01  WS-AUTO-DUPLICADO                            PIC X VALUE 'N'.
+	       88  AUTO-ES-DUPLICADO                        VALUE 'S'.
+
+      *****************************************************************
+      * CONTROL DE SECUENCIA DE ENTRADA.  AUTOS/SOL1/SOL2/SOL3/ALQ    *
+      * DEBEN LLEGAR EN ORDEN ASCENDENTE DE CLAVE PARA QUE            *
+      * 2100-DETER-CLAVE-MENOR ARME BIEN EL MERGE.  SE GUARDA LA      *
+      * ULTIMA CLAVE LEIDA DE CADA ARCHIVO Y EL NUMERO DE REGISTRO    *
+      * PARA PODER CORTAR CON UN MENSAJE CLARO EN CUANTO SE DETECTA   *
+      * UN RETROCESO.                                                *
+	   01  WS-CONT-REG-AUTOS                             PIC 9(5) VALUE 0.
+	   01  WS-CONT-REG-SOL1                              PIC 9(5) VALUE 0.
+	   01  WS-CONT-REG-SOL2                              PIC 9(5) VALUE 0.
+	   01  WS-CONT-REG-SOL3                              PIC 9(5) VALUE 0.
+	   01  WS-CONT-REG-ALQ                               PIC 9(5) VALUE 0.
+
+	   01  WS-CLAVE-ANT-AUTOS                             PIC X(06) VALUE LOW-VALUES.
+	   01  WS-CLAVE-ANT-SOL1                              PIC X(14) VALUE LOW-VALUES.
+	   01  WS-CLAVE-ANT-SOL2                              PIC X(14) VALUE LOW-VALUES.
+	   01  WS-CLAVE-ANT-SOL3                              PIC X(14) VALUE LOW-VALUES.
+	   01  WS-CLAVE-ANT-ALQ                               PIC X(14) VALUE LOW-VALUES.
+	   01  MARCA-ENCONTRADO                             PIC X.
+
+      *****************************************************************
+      * TOTALES DE CONTROL DEL LOTE.  WS-CANT-APROBADOS SE ACUMULA AL *
+      * ESCRIBIR CADA ALQ-ACT-REG (4001/4101/4201-GUARDAR-SOLn-ALQ-   *
+      * ACT); WS-CANT-RECHAZADOS SE ACUMULA AL RELEER RECHAZOS.TXT EN *
+      * 7602-PROCESAR-RECHAZADO.  9001-IMPRIMIR-TOTALES-CONTROL LOS   *
+      * CONFRONTA CONTRA SOL1+SOL2+SOL3 LEIDOS PARA EL CUADRE FINAL.  *
+	   01  WS-CANT-APROBADOS           PIC 9(5) VALUE ZERO.
+	   01  WS-CANT-SOLIC-LEIDAS         PIC 9(5) VALUE ZERO.
+	   01  WS-CANT-IMPR-CONTROL         PIC Z(4)9 BLANK ZERO.
+
+      *****************************************************************
+      * CHECKPOINT/REINICIO.  WS-CHECKPT-PATENTE GUARDA LA ULTIMA      *
+      * PATENTE (GRUPO DE CLAVE-MENOR-PATENTE) TERMINADA CON EXITO EN  *
+      * UNA CORRIDA ANTERIOR.  COMO SOL1/SOL2/SOL3/ALQ LLEGAN EN ORDEN *
+      * ASCENDENTE DE CLAVE Y 6000-PROCESAR AGRUPA POR PATENTE, TODO   *
+      * GRUPO POSTERIOR AL GUARDADO TIENE UNA PATENTE MAYOR -- BASTA   *
+      * CON SALTAR REGISTROS CUYA PATENTE SEA MENOR O IGUAL PARA        *
+      * REANUDAR SIN REPETIR ALQ-ACT/RECH YA ESCRITOS.  ESTADIST.TXT/  *
+      * .CSV Y EL CUADRE DE 9001-IMPRIMIR-TOTALES-CONTROL SE ACUMULAN  *
+      * SOLO EN MEMORIA (TABLA-ESTAD/WS-CANT-APROBADOS), ASI QUE EN    *
+      * UNA CORRIDA REINICIADA REFLEJAN UNICAMENTE LO PROCESADO DESDE  *
+      * EL CHECKPOINT EN ADELANTE, NO EL LOTE COMPLETO.                *
+	   01  WS-CHECKPT-PATENTE          PIC X(06) VALUE SPACES.
+	   01  WS-MODO-RESTART             PIC X VALUE 'N'.
+	       88  EN-MODO-RESTART         VALUE 'S'.
+
+       PROCEDURE DIVISION.
+      **************************************************************
+      *               PROGRAMA PRINCIPAL                           *
+      **************************************************************	   
+	   PGM.
+			DISPLAY "INICIA EL PROGRAMA".
+			PERFORM 1001-CAPTURAR-HORA-INICIO.
+	       PERFORM 1000-INICIO.
+		
+		   PERFORM 8300-LEER-ALQ.
+		   PERFORM 8000-LEER-SOL1.
+		   PERFORM 8100-LEER-SOL2.
+	       PERFORM 8200-LEER-SOL3.
+
+		   PERFORM 1096-SALTAR-HASTA-CHECKPOINT.
+		   PERFORM 2100-DETER-CLAVE-MENOR.
+
+		   DISPLAY 'PROCESA ARCHIVOS'
+		   PERFORM 6000-PROCESAR
+				UNTIL FS-SOL1-FIN
+				AND FS-SOL2-FIN
+				AND FS-SOL3-FIN
+				AND FS-ALQ-FIN.
+      
+		   PERFORM 7000-IMPRIMIR-TOTAL-GRAL.
+		   PERFORM 7100-IMPRIMIR-POR-MARCA.
+		   PERFORM 7160-IMPRIMIR-POR-MARCA-AGENCIA.
+		   PERFORM 7150-EXPORTAR-ESTAD-CSV.
+		   PERFORM 7600-IMPRIMIR-RECHAZADOS.
+		   PERFORM 7700-IMPRIMIR-UTILIZACION.
+		   PERFORM 7800-IMPRIMIR-DASHBOARD.
+
+		   PERFORM 9001-IMPRIMIR-TOTALES-CONTROL.
+		   PERFORM 9002-BORRAR-CHECKPOINT-FINAL.
+		   PERFORM 9003-GRABAR-ESTAD-MES.
+		   PERFORM 9005-GRABAR-AUTOS-USO.
+		   PERFORM 9007-GRABAR-TIEMPOS.
+		   PERFORM 9008-GRABAR-TOTAL-ANTERIOR.
+
+		   DISPLAY "FINALIZA EL PROGRAMA".
+		   PERFORM 9000-FINAL.
+		   STOP RUN.
+      **************************************************************
+      *               RUTINAS                                      *
+      **************************************************************
+	  
+      * FECHA/HORA DE ARRANQUE DE LA CORRIDA, PARA EL CALCULO DE          *
+      * DURACION DE 9007-GRABAR-TIEMPOS.  SE TOMA ANTES QUE NADA, ASI LA  *
+      * VENTANA MEDIDA INCLUYE 1000-INICIO (APERTURA DE ARCHIVOS Y CARGA  *
+      * DE TABLAS), NO SOLO EL PROCESAMIENTO.                             *
+       1001-CAPTURAR-HORA-INICIO.
+           ACCEPT WS-FECHA-INICIO FROM DATE YYYYMMDD.
+		   ACCEPT WS-HORA-INICIO  FROM TIME.
+		   DISPLAY 'HORA DE INICIO: ' WS-HI-HH ':' WS-HI-MM ':' WS-HI-SS.
+
+       1000-INICIO.
+           PERFORM 1099-CONFIGURAR-RUTAS-ARCHIVOS.
+           PERFORM 1097-VERIFICAR-CHECKPOINT.
+           PERFORM 1112-VERIFICAR-MES-ESTAD.
+           PERFORM 1002-LEER-TOTAL-ANTERIOR.
+           PERFORM 1100-ABRIR-ARCHIVOS.
+		   PERFORM 1200-CARGAR-TABLAS.
+		   PERFORM 1450-CONTAR-AUTOS-POR-MARCA.
+		   PERFORM 1300-INICIALIZAR-VARIABLES.
+
+      * SI QUEDO UNA PATENTE GRABADA EN CHECKPT.DAT DE UNA CORRIDA      *
+      * ANTERIOR QUE NO TERMINO BIEN, LA RESCATA ANTES DE ABRIR LOS     *
+      * ARCHIVOS DE SALIDA, PARA QUE 1100-ABRIR-ARCHIVOS SEPA SI DEBE   *
+      * ABRIRLOS EN EXTEND (CONSERVANDO LO YA VOLCADO) EN VEZ DE        *
+      * OUTPUT (QUE LOS TRUNCARIA).  UN "35" (ARCHIVO INEXISTENTE) ES   *
+      * EL CASO NORMAL DE UNA PRIMERA CORRIDA Y NO ES UN ERROR.         *
+       1097-VERIFICAR-CHECKPOINT.
+	       MOVE SPACES TO WS-CHECKPT-PATENTE.
+		   MOVE 'N' TO WS-MODO-RESTART.
+
+		   OPEN INPUT CHECKPT.
+
+		   IF FS-CHECKPT-OK
+		       READ CHECKPT INTO CHECKPT-REG
+			       AT END SET FS-CHECKPT-FIN TO TRUE
+			   END-READ
+
+			   IF FS-CHECKPT-OK AND CHECKPT-PATENTE NOT EQUAL SPACES
+			       MOVE CHECKPT-PATENTE TO WS-CHECKPT-PATENTE
+				   MOVE 'S' TO WS-MODO-RESTART
+				   DISPLAY 'REINICIO DESDE CHECKPOINT - PATENTE: '
+				           WS-CHECKPT-PATENTE
+			   END-IF
+
+			   CLOSE CHECKPT
+		   ELSE
+		       IF NOT FS-CHECKPT-NO-EXIST
+			       DISPLAY 'ERROR AL INTENTAR LEER CHECKPT'
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+		   END-IF.
+
+      * TOTAL GENERAL APROBADO DE LA CORRIDA ANTERIOR (VER TOTALANT.DAT  *
+      * Y 9008-GRABAR-TOTAL-ANTERIOR), PARA EL COMPARATIVO DIA CONTRA    *
+      * DIA DE 7000-IMPRIMIR-TOTAL-GRAL.  UN "35" (ARCHIVO INEXISTENTE)  *
+      * ES EL CASO NORMAL DE LA PRIMERA CORRIDA Y NO ES UN ERROR --      *
+      * SIMPLEMENTE NO HAY NADA CONTRA QUE COMPARAR TODAVIA.             *
+       1002-LEER-TOTAL-ANTERIOR.
+	       MOVE 'N' TO WS-HAY-TOTAL-ANTERIOR.
+		   MOVE ZERO TO WS-TOTAL-ANTERIOR-IMPORTE.
+		   MOVE ZERO TO WS-TOTAL-ANTERIOR-FECHA.
+
+		   OPEN INPUT TOTALANT.
+
+		   IF FS-TOTALANT-OK
+		       READ TOTALANT INTO TOTALANT-REG
+			       AT END CONTINUE
+			   END-READ
+
+			   IF FS-TOTALANT-OK
+			       MOVE TOTALANT-IMPORTE TO WS-TOTAL-ANTERIOR-IMPORTE
+				   MOVE TOTALANT-FECHA   TO WS-TOTAL-ANTERIOR-FECHA
+				   MOVE 'S' TO WS-HAY-TOTAL-ANTERIOR
+			   END-IF
+
+			   CLOSE TOTALANT
+		   ELSE
+		       IF NOT FS-TOTALANT-NO-EXIST
+			       DISPLAY 'ERROR AL INTENTAR LEER TOTALANT'
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+		   END-IF.
+
+      * COMPARA EL MES DE HOY CONTRA EL MES GUARDADO EN ESTADMES.DAT LA  *
+      * ULTIMA VEZ QUE 9003-GRABAR-ESTAD-MES CORRIO CON EXITO.  UN "35"  *
+      * (ARCHIVO INEXISTENTE) ES EL CASO NORMAL DE LA PRIMERA CORRIDA Y  *
+      * NO ES UN ERROR -- SIMPLEMENTE NO HAY NADA GUARDADO TODAVIA.      *
+       1112-VERIFICAR-MES-ESTAD.
+	       ACCEPT WS-ESTAD-FECHA-HOY FROM DATE YYYYMMDD.
+		   MOVE 'N' TO WS-HAY-ESTAD-SAVE.
+
+		   OPEN INPUT ESTADCTL.
+
+		   IF FS-ESTADCTL-OK
+		       READ ESTADCTL INTO ESTADCTL-REG
+			       AT END SET FS-ESTADCTL-FIN TO TRUE
+			   END-READ
+
+			   IF FS-ESTADCTL-OK AND ESTADCTL-MES EQUAL WS-ESTAD-MES-ACTUAL
+			       MOVE 'S' TO WS-HAY-ESTAD-SAVE
+			   END-IF
+
+			   CLOSE ESTADCTL
+		   ELSE
+		       IF NOT FS-ESTADCTL-NO-EXIST
+			       DISPLAY 'ERROR AL INTENTAR LEER ESTADMES.DAT'
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+		   END-IF.
+
+      * SOLO SE LLAMA CUANDO HAY-ESTAD-SAVE (MISMO MES QUE LO GUARDADO)  *
+      * -- TRAE TODO ESTADSAV.DAT A MEMORIA PARA QUE 1404-BUSCAR-ESTAD-  *
+      * SAVE PUEDA RESOLVER CADA MARCA NUEVA SIN REABRIR EL ARCHIVO.     *
+       1113-CARGAR-TABLA-ESTAD-SAVE.
+	       IF HAY-ESTAD-SAVE
+		       OPEN INPUT ESTADSAV
+			   MOVE FS-ESTADSAV   TO FS
+			   MOVE "ESTADSAV"    TO FS-NOMBRE
+			   MOVE "ABRIR"       TO FS-FUNCION
+			   PERFORM 8900-CHECK-FILE-STATUS
+
+			   PERFORM 1114-LEER-ESTAD-SAVE
+			   PERFORM 1115-ACUMULAR-ESTAD-SAVE
+			           UNTIL FS-ESTADSAV-FIN
+					   OR WS-CANT-ESTAD-SAVE >= 300
+
+			   CLOSE ESTADSAV
+		   END-IF.
+
+       1114-LEER-ESTAD-SAVE.
+	       READ ESTADSAV AT END SET FS-ESTADSAV-FIN TO TRUE.
+
+		   IF NOT FS-ESTADSAV-OK AND NOT FS-ESTADSAV-FIN
+		       DISPLAY 'ERROR AL INTENTAR LEER ESTADSAV'
+			   GO 9999-CANCELAR-PROGRAMA
+		   END-IF.
+
+       1115-ACUMULAR-ESTAD-SAVE.
+	       ADD 1 TO WS-CANT-ESTAD-SAVE.
+		   MOVE ESTADSAV-REG TO WS-ESTAD-SAVE-MARCAS(WS-CANT-ESTAD-SAVE).
+		   PERFORM 1114-LEER-ESTAD-SAVE.
+
+      * SI TP_DIR_DATOS ESTA DEFINIDA, REARMA CADA WS-PATH-xxx COMO     *
+      * ESE DIRECTORIO MAS EL NOMBRE DE ARCHIVO ORIGINAL, PARA PODER    *
+      * CORRER EL BATCH CONTRA CUALQUIER CARPETA DE DATOS (POR EJEMPLO  *
+      * UNA CARPETA FECHADA DE ARCHIVO) SIN MOVER ARCHIVOS A MANO.  SI  *
+      * NO ESTA DEFINIDA, SE MANTIENEN LOS "..\" POR DEFECTO.           *
+       1099-CONFIGURAR-RUTAS-ARCHIVOS.
+	       MOVE SPACES TO WS-ENV-DIR-DATOS.
+		   ACCEPT WS-ENV-DIR-DATOS FROM ENVIRONMENT "TP_DIR_DATOS".
+		   IF WS-ENV-DIR-DATOS NOT EQUAL SPACES
+		       PERFORM 1098-ARMAR-RUTAS-DESDE-ENTORNO
+		   END-IF.
+
+       1098-ARMAR-RUTAS-DESDE-ENTORNO.
+	       MOVE ZERO TO WS-DIR-DATOS-LARGO.
+		   INSPECT WS-ENV-DIR-DATOS TALLYING WS-DIR-DATOS-LARGO
+		       FOR CHARACTERS BEFORE INITIAL SPACE.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\AUTOS.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-AUTOS.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\SOL1.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-SOL1.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\SOL2.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-SOL2.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\SOL3.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-SOL3.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ALQIDX.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-ALQ.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\RECHAZOS.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-RECH.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\DISCREP.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-DISCREP.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ESTADIST.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-ESTAD.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ESTADIST.CSV"
+		       DELIMITED BY SIZE INTO WS-PATH-ESTADCSV.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\LISTADO.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-LISTADO.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ALQACT.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-ALQ-ACT.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\AGENCIAS.TXT"
+		       DELIMITED BY SIZE INTO WS-PATH-AGENCIAS.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\CHECKPT.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-CHECKPT.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ESTADMES.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-ESTADCTL.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ESTADSAV.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-ESTADSAV.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\ABEND.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-ABEND.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\TIEMPOS.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-TIEMPOS.
+		   STRING WS-ENV-DIR-DATOS(1:WS-DIR-DATOS-LARGO) "\TOTALANT.DAT"
+		       DELIMITED BY SIZE INTO WS-PATH-TOTALANT.
+
+      * SI HAY UN CHECKPOINT DE UNA CORRIDA ANTERIOR (1097-VERIFICAR-   *
+      * CHECKPOINT), RELEE SOL1/SOL2/SOL3/ALQ SIN PROCESARLOS HASTA     *
+      * DEJAR POSICIONADO CADA ARCHIVO EN EL PRIMER REGISTRO CON UNA    *
+      * PATENTE MAYOR A LA YA VOLCADA -- DE AHI EN MAS EL MERGE DE      *
+      * 6000-PROCESAR SIGUE COMO SI FUERA UNA CORRIDA NORMAL.           *
+       1096-SALTAR-HASTA-CHECKPOINT.
+	       IF EN-MODO-RESTART
+		       PERFORM 8000-LEER-SOL1
+			       UNTIL FS-SOL1-FIN OR SOL1-PATENTE > WS-CHECKPT-PATENTE
+			   PERFORM 8100-LEER-SOL2
+			       UNTIL FS-SOL2-FIN OR SOL2-PATENTE > WS-CHECKPT-PATENTE
+			   PERFORM 8200-LEER-SOL3
+			       UNTIL FS-SOL3-FIN OR SOL3-PATENTE > WS-CHECKPT-PATENTE
+			   PERFORM 8300-LEER-ALQ
+			       UNTIL FS-ALQ-FIN OR ALQ-PATENTE > WS-CHECKPT-PATENTE
+			   DISPLAY 'REINICIO: CONTINUA DESPUES DE LA PATENTE '
+			           WS-CHECKPT-PATENTE
+		   END-IF.
+
+      * GRABA LA PATENTE RECIEN TERMINADA COMO NUEVO CHECKPOINT, UNA    *
+      * VEZ QUE TODO SU GRUPO DE ALQ-ACT/RECH/LISTADO YA SALIO A LOS    *
+      * ARCHIVOS.  UN SOLO REGISTRO, REESCRITO A CADA PATENTE, ASI EL   *
+      * ARCHIVO SIEMPRE REFLEJA EL ULTIMO PUNTO SEGURO PARA REANUDAR.   *
+       1095-GRABAR-CHECKPOINT.
+	       OPEN OUTPUT CHECKPT.
+		   MOVE FS-CHECKPT      TO FS.
+		   MOVE "CHECKPT"       TO FS-NOMBRE.
+		   MOVE "ABRIR"         TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   MOVE WS-PAT-ANT TO CHECKPT-PATENTE.
+		   WRITE CHECKPT-REG.
+		   MOVE FS-CHECKPT      TO FS.
+		   MOVE "CHECKPT"       TO FS-NOMBRE.
+		   MOVE "GRABA"         TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   CLOSE CHECKPT.
+
+      **************************************************************
+      *               APERTURAS DE ARCHIVOS                        *
+      **************************************************************
+       1100-ABRIR-ARCHIVOS.
+	       PERFORM 1101-ABRIR-ARCHIVO-AUTOS.
+		   PERFORM 1102-ABRIR-ARCHIVO-SOLICITUD1.	  	   
+		   PERFORM 1103-ABRIR-ARCHIVO-SOLICITUD2.	  	   
+	       PERFORM 1104-ABRIR-ARCHIVO-SOLICITUD3.
+		   PERFORM 1105-ABRIR-ARCHIVO-ALQUILERES.
+		   PERFORM 1106-ABRIR-ARCHIVO-RECHAZOS.
+		   PERFORM 1107-ABRIR-ARCHIVO-ESTAD.
+		   PERFORM 1111-ABRIR-ARCHIVO-ESTADCSV.
+		   PERFORM 1108-ABRIR-ARCHIVO-LISTADO.
+		   PERFORM 1105-ABRIR-ARCHIVO-ALQ-ACT.
+		   PERFORM 1109-ABRIR-ARCHIVO-AGENCIAS.
+		   PERFORM 1116-ABRIR-ARCHIVO-DISCREP.
+
+       1101-ABRIR-ARCHIVO-AUTOS.
+		   OPEN INPUT  AUTOS.
+           MOVE FS-AUTOS      TO FS.
+           MOVE "AUTOS   "    TO FS-NOMBRE.
+           MOVE "ABRIR"       TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+		   
+	   1102-ABRIR-ARCHIVO-SOLICITUD1.
+	       OPEN INPUT  SOL1.
+           MOVE FS-SOL1         TO FS.
+           MOVE "SOL1   " TO FS-NOMBRE.
+           MOVE "ABRIR"         TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+		   
+	   1103-ABRIR-ARCHIVO-SOLICITUD2.
+	       OPEN INPUT  SOL2.
+           MOVE FS-SOL2         TO FS.
+           MOVE "SOL2   " TO FS-NOMBRE.
+           MOVE "ABRIR"         TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+		   
+	   1104-ABRIR-ARCHIVO-SOLICITUD3.
+	       OPEN INPUT  SOL3.
+           MOVE FS-SOL3         TO FS.
+           MOVE "SOL3   " TO FS-NOMBRE.
+           MOVE "ABRIR"         TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+		   
+	   1105-ABRIR-ARCHIVO-ALQUILERES.
+	   	   OPEN INPUT  ALQ.
+           MOVE FS-ALQ         TO FS.
+           MOVE "ALQ   "       TO FS-NOMBRE.
+           MOVE "ABRIR"        TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+	  1105-ABRIR-ARCHIVO-ALQ-ACT.
+      *    EN REINICIO SE ABRE EN EXTEND PARA CONSERVAR LO YA VOLCADO   *
+      *    ANTES DEL ABEND EN VEZ DE TRUNCARLO CON OUTPUT.              *
+	       IF EN-MODO-RESTART
+		       OPEN EXTEND  ALQ-ACT
+		   ELSE
+		       OPEN OUTPUT  ALQ-ACT
+		   END-IF.
+           MOVE FS-ALQ-ACT     TO FS.
+           MOVE "ALQ-ACT"   TO FS-NOMBRE.
+           MOVE "ABRIR"        TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+
+	   1106-ABRIR-ARCHIVO-RECHAZOS.
+	       IF EN-MODO-RESTART
+		       OPEN EXTEND  RECH
+		   ELSE
+		       OPEN OUTPUT  RECH
+		   END-IF.
+           MOVE FS-RECH         TO FS.
+           MOVE "RECH   "       TO FS-NOMBRE.
+           MOVE "ABRIR"         TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+	   1116-ABRIR-ARCHIVO-DISCREP.
+	       IF EN-MODO-RESTART
+		       OPEN EXTEND  DISCREP
+		   ELSE
+		       OPEN OUTPUT  DISCREP
+		   END-IF.
+           MOVE FS-DISCREP      TO FS.
+           MOVE "DISCREP"       TO FS-NOMBRE.
+           MOVE "ABRIR"         TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+	   1107-ABRIR-ARCHIVO-ESTAD.
+	   	   OPEN OUTPUT  ESTAD.
+           MOVE FS-ESTAD         TO FS.
+           MOVE "ESTAD   "       TO FS-NOMBRE.
+           MOVE "ABRIR"          TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+	   1111-ABRIR-ARCHIVO-ESTADCSV.
+	   	   OPEN OUTPUT  ESTADCSV.
+           MOVE FS-ESTADCSV      TO FS.
+           MOVE "ESTADCSV"       TO FS-NOMBRE.
+           MOVE "ABRIR"          TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+	   1108-ABRIR-ARCHIVO-LISTADO.
+	       IF EN-MODO-RESTART
+		       OPEN EXTEND LISTADO
+		   ELSE
+		       OPEN OUTPUT LISTADO
+		   END-IF.
+
+	   1109-ABRIR-ARCHIVO-AGENCIAS.
+	   	   OPEN INPUT  AGENCIAS.
+           MOVE FS-AGENCIAS    TO FS.
+           MOVE "AGENCIAS"     TO FS-NOMBRE.
+           MOVE "ABRIR"        TO FS-FUNCION.
+           PERFORM 8900-CHECK-FILE-STATUS.
+
+      **************************************************************
+      *       HASTA ACA APERTURAS DE ARCHIVOS                      *
+      **************************************************************
+	  
+      **************************************************************
+      *       LEO ARCHIVOS                                         *
+      **************************************************************
+	  
+	   8000-LEER-SOL1.
+      *    DISPLAY "LEO SOL1.".
+           READ SOL1 AT END
+					 MOVE HIGH-VALUES TO SOL1-CLAVE
+					 SET FS-SOL1-FIN  TO TRUE
+           END-READ.
+
+           IF NOT FS-SOL1-OK AND NOT FS-SOL1-FIN
+			   DISPLAY 'ERROR AL INTENTAR LEER SOL1'
+			   GO 9999-CANCELAR-PROGRAMA
+           END-IF.
+
+		   IF FS-SOL1-OK
+		       ADD 1 TO WS-CONT-REG-SOL1
+			   IF SOL1-CLAVE LESS THAN WS-CLAVE-ANT-SOL1
+			       DISPLAY 'ERROR: SOL1 DESORDENADO EN EL REGISTRO '
+				           WS-CONT-REG-SOL1
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+			   MOVE SOL1-CLAVE TO WS-CLAVE-ANT-SOL1
+			   PERFORM 4099-INICIAR-RANGO-SOL1
+		   ELSE
+		       MOVE HIGH-VALUES TO WS-SOL1-CLAVE-EFEC
+		   END-IF.
+
+      * INICIALIZA EL RANGO EFECTIVO DE UN SOL1-REG RECIEN LEIDO: ARRANCA *
+      * EN SOL1-FECHA Y RESUELVE SOL1-FECHA-HASTA, CON SOL1-FECHA COMO    *
+      * VALOR POR DEFECTO SI VIENE EN BLANCO/CERO, INVALIDA O ANTERIOR A  *
+      * LA FECHA DE INICIO (ARCHIVOS QUE TODAVIA NO TRAEN ESTE CAMPO).    *
+	   4099-INICIAR-RANGO-SOL1.
+	       MOVE SOL1-CLAVE TO WS-SOL1-CLAVE-EFEC.
+		   MOVE 1 TO WS-SOL1-CANT-DIAS-RANGO.
+		   IF SOL1-FECHA-HASTA-AA NUMERIC AND SOL1-FECHA-HASTA-MM NUMERIC
+		      AND SOL1-FECHA-HASTA-DD NUMERIC
+		      AND SOL1-FECHA-HASTA-AA NOT = ZERO
+		      AND SOL1-FECHA-HASTA NOT LESS THAN SOL1-FECHA
+		       MOVE SOL1-FECHA-HASTA TO WS-SOL1-FECHA-HASTA-EFEC
+		   ELSE
+		       MOVE SOL1-FECHA TO WS-SOL1-FECHA-HASTA-EFEC
+		   END-IF.
+
+      * AVANZA AL DIA SIGUIENTE DEL RANGO PEDIDO EN EL SOL1-REG ACTUAL SI  *
+      * TODAVIA QUEDAN DIAS (Y NO SE LLEGO AL TOPE WS-MAX-DIAS-RANGO); SI  *
+      * NO, LEE EL PROXIMO REGISTRO FISICO DE SOL1.                       *
+	   8005-AVANZAR-SOL1.
+	       IF WS-SOL1-CEFEC-FECHA NOT LESS THAN WS-SOL1-FECHA-HASTA-EFEC
+		      OR WS-SOL1-CANT-DIAS-RANGO NOT LESS THAN WS-MAX-DIAS-RANGO
+		       PERFORM 8000-LEER-SOL1
+		   ELSE
+		       PERFORM 8006-SUMAR-UN-DIA-SOL1
+			   ADD 1 TO WS-SOL1-CANT-DIAS-RANGO
+		   END-IF.
+
+	   8006-SUMAR-UN-DIA-SOL1.
+	       ADD 1 TO WS-SOL1-CEFEC-DD.
+		   MOVE WS-SOL1-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL1-CEFEC-MM TO WS-FEC-VAL-MM.
+		   PERFORM 4098-DETER-DIAS-MES.
+		   IF WS-SOL1-CEFEC-DD > WS-FEC-VAL-DIAS-MES
+		       MOVE 1 TO WS-SOL1-CEFEC-DD
+			   ADD 1 TO WS-SOL1-CEFEC-MM
+			   IF WS-SOL1-CEFEC-MM > 12
+			       MOVE 1 TO WS-SOL1-CEFEC-MM
+				   ADD 1 TO WS-SOL1-CEFEC-AA
+			   END-IF
+		   END-IF.
+
+       8100-LEER-SOL2.
+      *    DISPLAY "LEO SOL2.".
+           READ SOL2 AT END
+                     MOVE HIGH-VALUES TO SOL2-CLAVE
+                     SET FS-SOL2-FIN  TO TRUE
+           END-READ.
+
+           IF NOT FS-SOL2-OK AND NOT FS-SOL2-FIN
+               DISPLAY 'ERROR AL INTENTAR LEER SOL2'
+               GO 9999-CANCELAR-PROGRAMA
+           END-IF.
+
+		   IF FS-SOL2-OK
+		       ADD 1 TO WS-CONT-REG-SOL2
+			   IF SOL2-CLAVE LESS THAN WS-CLAVE-ANT-SOL2
+			       DISPLAY 'ERROR: SOL2 DESORDENADO EN EL REGISTRO '
+				           WS-CONT-REG-SOL2
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+			   MOVE SOL2-CLAVE TO WS-CLAVE-ANT-SOL2
+			   PERFORM 4199-INICIAR-RANGO-SOL2
+		   ELSE
+		       MOVE HIGH-VALUES TO WS-SOL2-CLAVE-EFEC
+		   END-IF.
+
+	   4199-INICIAR-RANGO-SOL2.
+	       MOVE SOL2-CLAVE TO WS-SOL2-CLAVE-EFEC.
+		   MOVE 1 TO WS-SOL2-CANT-DIAS-RANGO.
+		   IF SOL2-FECHA-HASTA-AA NUMERIC AND SOL2-FECHA-HASTA-MM NUMERIC
+		      AND SOL2-FECHA-HASTA-DD NUMERIC
+		      AND SOL2-FECHA-HASTA-AA NOT = ZERO
+		      AND SOL2-FECHA-HASTA NOT LESS THAN SOL2-FECHA
+		       MOVE SOL2-FECHA-HASTA TO WS-SOL2-FECHA-HASTA-EFEC
+		   ELSE
+		       MOVE SOL2-FECHA TO WS-SOL2-FECHA-HASTA-EFEC
+		   END-IF.
+
+	   8105-AVANZAR-SOL2.
+	       IF WS-SOL2-CEFEC-FECHA NOT LESS THAN WS-SOL2-FECHA-HASTA-EFEC
+		      OR WS-SOL2-CANT-DIAS-RANGO NOT LESS THAN WS-MAX-DIAS-RANGO
+		       PERFORM 8100-LEER-SOL2
+		   ELSE
+		       PERFORM 8106-SUMAR-UN-DIA-SOL2
+			   ADD 1 TO WS-SOL2-CANT-DIAS-RANGO
+		   END-IF.
+
+	   8106-SUMAR-UN-DIA-SOL2.
+	       ADD 1 TO WS-SOL2-CEFEC-DD.
+		   MOVE WS-SOL2-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL2-CEFEC-MM TO WS-FEC-VAL-MM.
+		   PERFORM 4098-DETER-DIAS-MES.
+		   IF WS-SOL2-CEFEC-DD > WS-FEC-VAL-DIAS-MES
+		       MOVE 1 TO WS-SOL2-CEFEC-DD
+			   ADD 1 TO WS-SOL2-CEFEC-MM
+			   IF WS-SOL2-CEFEC-MM > 12
+			       MOVE 1 TO WS-SOL2-CEFEC-MM
+				   ADD 1 TO WS-SOL2-CEFEC-AA
+			   END-IF
+		   END-IF.
+
+       8200-LEER-SOL3.
+      *    DISPLAY "LEO SOL3.".
+           READ SOL3 AT END
+                     MOVE HIGH-VALUES TO SOL3-CLAVE
+                     SET FS-SOL3-FIN  TO TRUE
+           END-READ.
+
+           IF NOT FS-SOL3-OK AND NOT FS-SOL3-FIN
+               DISPLAY 'ERROR AL INTENTAR LEER SOL3'
+               GO 9999-CANCELAR-PROGRAMA
+           END-IF.
+
+		   IF FS-SOL3-OK
+		       ADD 1 TO WS-CONT-REG-SOL3
+			   IF SOL3-CLAVE LESS THAN WS-CLAVE-ANT-SOL3
+			       DISPLAY 'ERROR: SOL3 DESORDENADO EN EL REGISTRO '
+				           WS-CONT-REG-SOL3
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+			   MOVE SOL3-CLAVE TO WS-CLAVE-ANT-SOL3
+			   PERFORM 4299-INICIAR-RANGO-SOL3
+		   ELSE
+		       MOVE HIGH-VALUES TO WS-SOL3-CLAVE-EFEC
+		   END-IF.
+
+	   4299-INICIAR-RANGO-SOL3.
+	       MOVE SOL3-CLAVE TO WS-SOL3-CLAVE-EFEC.
+		   MOVE 1 TO WS-SOL3-CANT-DIAS-RANGO.
+		   IF SOL3-FECHA-HASTA-AA NUMERIC AND SOL3-FECHA-HASTA-MM NUMERIC
+		      AND SOL3-FECHA-HASTA-DD NUMERIC
+		      AND SOL3-FECHA-HASTA-AA NOT = ZERO
+		      AND SOL3-FECHA-HASTA NOT LESS THAN SOL3-FECHA
+		       MOVE SOL3-FECHA-HASTA TO WS-SOL3-FECHA-HASTA-EFEC
+		   ELSE
+		       MOVE SOL3-FECHA TO WS-SOL3-FECHA-HASTA-EFEC
+		   END-IF.
+
+	   8205-AVANZAR-SOL3.
+	       IF WS-SOL3-CEFEC-FECHA NOT LESS THAN WS-SOL3-FECHA-HASTA-EFEC
+		      OR WS-SOL3-CANT-DIAS-RANGO NOT LESS THAN WS-MAX-DIAS-RANGO
+		       PERFORM 8200-LEER-SOL3
+		   ELSE
+		       PERFORM 8206-SUMAR-UN-DIA-SOL3
+			   ADD 1 TO WS-SOL3-CANT-DIAS-RANGO
+		   END-IF.
+
+	   8206-SUMAR-UN-DIA-SOL3.
+	       ADD 1 TO WS-SOL3-CEFEC-DD.
+		   MOVE WS-SOL3-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL3-CEFEC-MM TO WS-FEC-VAL-MM.
+		   PERFORM 4098-DETER-DIAS-MES.
+		   IF WS-SOL3-CEFEC-DD > WS-FEC-VAL-DIAS-MES
+		       MOVE 1 TO WS-SOL3-CEFEC-DD
+			   ADD 1 TO WS-SOL3-CEFEC-MM
+			   IF WS-SOL3-CEFEC-MM > 12
+			       MOVE 1 TO WS-SOL3-CEFEC-MM
+				   ADD 1 TO WS-SOL3-CEFEC-AA
+			   END-IF
+		   END-IF.
+
+	   8300-LEER-ALQ.
+      *    DISPLAY "LEO ALQ.".
+	       READ ALQ AT END
+                     MOVE HIGH-VALUES TO ALQ-CLAVE
+                     SET FS-ALQ-FIN  TO TRUE
+           END-READ.
+
+           IF NOT FS-ALQ-OK AND NOT FS-ALQ-FIN
+               DISPLAY 'ERROR AL INTENTAR LEER ALQUILER'
+               GO 9999-CANCELAR-PROGRAMA
+           END-IF.
+
+		   IF FS-ALQ-OK
+		       ADD 1 TO WS-CONT-REG-ALQ
+			   IF ALQ-CLAVE LESS THAN WS-CLAVE-ANT-ALQ
+			       DISPLAY 'ERROR: ALQ DESORDENADO EN EL REGISTRO '
+				           WS-CONT-REG-ALQ
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+			   MOVE ALQ-CLAVE TO WS-CLAVE-ANT-ALQ
+		   END-IF.
+
+      **************************************************************
+      *      HASTA ACA LEO ARCHIVOS                                *
+      **************************************************************
+ 
+      ***************************************************************
+      * 	INICIALIZO LAS VARIABLES								*
+      ***************************************************************
+       1300-INICIALIZAR-VARIABLES.
+		   MOVE ZERO TO TOTAL-PAT-IMPORTE.
+		   MOVE ZERO TO TOTAL-PAT-DIAS.
+		   MOVE ZERO TO TOTAL-GRAL-IMPORTE.
+		   MOVE ZERO TO ENC-N-HOJA.
+		   MOVE ZERO TO ENC-ESTAD-HOJA.
+		   MOVE ZERO TO CONT-LINEAS.
+		   MOVE ZERO TO CONT-ESTAD-LINEAS
+		   MOVE 'X' TO MOTIVO-RECHAZO.		   
+		   MOVE 'X' TO EXISTE-AUTO.
+		   MOVE 'X' TO PATENTE-ANTERIOR.
+		   MOVE 'X' TO PATENTE-MENOR.
+		   PERFORM 1301-INICIALIZAR-AGENCIAS
+		           VARYING IND-J FROM 1 BY 1
+				   UNTIL IND-J > CANT-AGENCIAS.
+		   PERFORM 1302-CONFIGURAR-MODO-LISTADO.
+
+
+      ***************************************************************
+      * 	HASTA ACA INICIALIZO LAS VARIABLES						*
+      ***************************************************************
+
+      * LEE EL MODO DE SALIDA (IMPRESORA / CONTINUO) Y EL LARGO DE     *
+      * PAGINA DESDE VARIABLES DE ENTORNO, SI ESTAN DEFINIDAS; SI NO   *
+      * ESTAN O TRAEN UN VALOR INVALIDO, SE MANTIENEN LOS VALORES POR  *
+      * DEFECTO ('P' Y 60) CARGADOS EN WORKING-STORAGE.                *
+	   1302-CONFIGURAR-MODO-LISTADO.
+	       MOVE SPACES TO WS-ENV-MODO-LISTADO.
+		   ACCEPT WS-ENV-MODO-LISTADO FROM ENVIRONMENT "TP_MODO_LISTADO".
+		   IF WS-ENV-MODO-LISTADO EQUAL 'P' OR WS-ENV-MODO-LISTADO EQUAL 'C'
+		       MOVE WS-ENV-MODO-LISTADO TO WS-MODO-LISTADO
+		   END-IF.
+
+		   MOVE SPACES TO WS-ENV-LINEAS-PAGINA.
+		   ACCEPT WS-ENV-LINEAS-PAGINA FROM ENVIRONMENT "TP_LINEAS_PAGINA".
+		   IF WS-ENV-LINEAS-PAGINA IS NUMERIC AND
+		      WS-ENV-LINEAS-PAGINA > ZERO
+		       MOVE WS-ENV-LINEAS-PAGINA TO WS-LINEAS-POR-PAGINA
+		   END-IF.
+
+	   1301-INICIALIZAR-AGENCIAS.
+	       MOVE IND-J TO AGENCIA-TAB-NRO(IND-J).
+		   MOVE ZERO  TO AGENCIA-TAB-IMPORTE(IND-J).
+		   MOVE ZERO  TO AGENCIA-TAB-APROB(IND-J).
+		   MOVE ZERO  TO AGENCIA-TAB-RECH(IND-J).
+
+	   6000-PROCESAR.
+      *    DISPLAY "ENTRE AL PROCESAR".
+		   
+		   MOVE CLAVE-MENOR-PATENTE TO WS-PAT-ANT.
+      
+      * Si encuentra el auto por patente en la tabla de autos: 
+      *     Guarda en AUT-REG y EXISTE-AUTO = '1'
+      * Sino EXISTE-AUTO = '0'
+		   PERFORM 5000-BUSCAR-PATENTE-EN-AUTOS.
+		   
+           IF EXISTE-AUTO = '1' THEN
+		       PERFORM 7503-IMPRIMIR-ENC-PAGINA			  
+		       PERFORM 7200-IMPRIMIR-ENCABEZADO		       
+		   END-IF.
+		   
+		   
+		   
+		   
+	       MOVE ZERO TO TOTAL-PAT-IMPORTE.
+	       MOVE ZERO TO TOTAL-PAT-DIAS.
+		   
+		   PERFORM 6100-PROCESAR-PAT
+		      UNTIL (FS-SOL1-FIN
+			  AND FS-SOL2-FIN
+			  AND FS-SOL3-FIN
+			  AND FS-ALQ-FIN)
+				OR CLAVE-MENOR-PATENTE NOT EQUAL WS-PAT-ANT.
+	       
+		   IF EXISTE-AUTO = '1' THEN
+		       PERFORM 7300-IMPRIMIR-PIE
+			   ADD TOTAL-PAT-DIAS TO T-AUT-DIAS-USO(WS-IND-AUTO-ACTUAL)
+		   END-IF.
+
+		   PERFORM 1095-GRABAR-CHECKPOINT.
+
+
+	   6100-PROCESAR-PAT.
+      *    DISPLAY "ENTRE AL PROCESAR PATENTE".
+		   PERFORM 6200-POSIBLE-ALQ.
+		   PERFORM 6300-POSIBLE-SOL1.
+		   PERFORM 6500-POSIBLE-SOL3.
+		   PERFORM 6400-POSIBLE-SOL2.
+
+		   MOVE CLAVE-MENOR-PATENTE TO WS-PAT-ANT
+		   PERFORM 2100-DETER-CLAVE-MENOR.
+
+	  
+	   6200-POSIBLE-ALQ.
+	       IF ALQ-CLAVE EQUAL WS-CLAVE-MENOR THEN
+		        PERFORM 3000-PROCESAR-ALQUILERES
+				PERFORM 8300-LEER-ALQ
+			END-IF.
+	  
+	   6300-POSIBLE-SOL1.
+	      IF WS-SOL1-CLAVE-EFEC EQUAL WS-CLAVE-MENOR THEN
+		        PERFORM 4000-PROCESAR-SOL1
+				PERFORM 8005-AVANZAR-SOL1
+		  END-IF.
+
+	  6400-POSIBLE-SOL2.
+	      IF WS-SOL2-CLAVE-EFEC EQUAL WS-CLAVE-MENOR THEN
+		        PERFORM 4100-PROCESAR-SOL2
+				PERFORM 8105-AVANZAR-SOL2
+		  END-IF.
+
+
+	   6500-POSIBLE-SOL3.
+	      IF WS-SOL3-CLAVE-EFEC EQUAL WS-CLAVE-MENOR THEN
+		        PERFORM 4200-PROCESAR-SOL3
+				PERFORM 8205-AVANZAR-SOL3
+		  END-IF.
+
+		  
+	   3000-PROCESAR-ALQUILERES.
+	       MOVE  ALQ-REG TO ALQ-ACT-REG.
+		   WRITE ALQ-ACT-REG.		  
+		   MOVE CORRESPONDING  WS-CLAVE-MENOR TO WS-CLAVE-ANT.
+		   
+		   MOVE 'N' TO MARCA-ENCONTRADO.
+		   
+		   PERFORM 1500-BUSCAR-TABLA-ESTAD 
+				   VARYING IND-I2 FROM 1 BY 1
+				   UNTIL IND-I2 > 300 
+				   OR MARCA-ENCONTRADO = 'S'.
+		   SUBTRACT 1 FROM IND-I2.
+
+		   ADD 1 TO ESTAD-MES (IND-I2, ALQ-FECHA-MM).
+		   ADD 1 TO ESTAD-TOTAL (IND-I2).
+		   ADD 1 TO ESTAD-AG-MES (IND-I2, ALQ-AGENCIA, ALQ-FECHA-MM).
+		   ADD 1 TO ESTAD-AG-TOTAL (IND-I2, ALQ-AGENCIA).
+
+      **************************************************************
+      *  VALIDACION DE FECHA DE SOLICITUD (COMUN A SOL1/SOL2/SOL3)   *
+      **************************************************************
+	   4090-VALIDAR-FECHA.
+	       MOVE 'S' TO WS-FECHA-ES-VALIDA.
+		   IF WS-FEC-VAL-MM < 1 OR WS-FEC-VAL-MM > 12
+		       MOVE 'N' TO WS-FECHA-ES-VALIDA
+		   ELSE
+		       PERFORM 4098-DETER-DIAS-MES
+			   IF WS-FEC-VAL-DD < 1 OR WS-FEC-VAL-DD > WS-FEC-VAL-DIAS-MES
+			       MOVE 'N' TO WS-FECHA-ES-VALIDA
+			   END-IF
+		   END-IF.
+
+      * CANTIDAD DE DIAS DEL MES/ANIO CARGADOS EN WS-FEC-VAL-MM/AA.      *
+      * COMUN A LA VALIDACION DE FECHA (4090) Y AL AVANCE DIA POR DIA    *
+      * DE UN RANGO DE ALQUILER (8006/8106/8206-SUMAR-UN-DIA-SOLn).      *
+	   4098-DETER-DIAS-MES.
+	       EVALUATE WS-FEC-VAL-MM
+		       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+			       MOVE 31 TO WS-FEC-VAL-DIAS-MES
+			   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+			       MOVE 30 TO WS-FEC-VAL-DIAS-MES
+			   WHEN 2
+			       PERFORM 4091-DETER-DIAS-FEBRERO
+		   END-EVALUATE.
+
+	   4091-DETER-DIAS-FEBRERO.
+	       DIVIDE WS-FEC-VAL-AA BY 4   GIVING WS-FEC-VAL-COC
+		                                REMAINDER WS-FEC-VAL-RES4.
+	       DIVIDE WS-FEC-VAL-AA BY 100 GIVING WS-FEC-VAL-COC
+		                                REMAINDER WS-FEC-VAL-RES100.
+	       DIVIDE WS-FEC-VAL-AA BY 400 GIVING WS-FEC-VAL-COC
+		                                REMAINDER WS-FEC-VAL-RES400.
+		   IF (WS-FEC-VAL-RES4 = 0 AND WS-FEC-VAL-RES100 NOT = 0)
+		       OR WS-FEC-VAL-RES400 = 0
+		       MOVE 29 TO WS-FEC-VAL-DIAS-MES
+		   ELSE
+		       MOVE 28 TO WS-FEC-VAL-DIAS-MES
+		   END-IF.
+
+      **************************************************************
+      *  VALIDACION DE TIPO DE DOCUMENTO (COMUN A SOL1/SOL2/SOL3)    *
+      **************************************************************
+	   4092-VALIDAR-TIPO-DOC.
+	       IF WS-TIPO-DOC-VALIDOS (1:1) = WS-TIPO-DOC-VALIDAR
+		       OR WS-TIPO-DOC-VALIDOS (2:1) = WS-TIPO-DOC-VALIDAR
+			   OR WS-TIPO-DOC-VALIDOS (3:1) = WS-TIPO-DOC-VALIDAR
+		       MOVE 'S' TO WS-TIPO-DOC-ES-VALIDO
+		   ELSE
+		       MOVE 'N' TO WS-TIPO-DOC-ES-VALIDO
+		   END-IF.
+
+      **************************************************************
+      *  VALIDACION DE FORMA DEL NRO-DOC (COMUN A SOL1/SOL2/SOL3)    *
+      **************************************************************
+	   4093-VALIDAR-NRO-DOC.
+	       MOVE 'S' TO WS-NRO-DOC-ES-VALIDO.
+		   MOVE ZERO TO WS-NRO-DOC-LARGO.
+		   PERFORM 4094-CONTAR-LARGO-NRO-DOC
+		           VARYING IND-ND FROM 20 BY -1
+				   UNTIL IND-ND = 0 OR WS-NRO-DOC-LARGO NOT = ZERO.
+
+		   EVALUATE TRUE
+		       WHEN WS-NRO-DOC-LARGO = ZERO
+			       MOVE 'N' TO WS-NRO-DOC-ES-VALIDO
+			   WHEN WS-TIPO-DOC-VALIDAR = 'D' OR WS-TIPO-DOC-VALIDAR = 'C'
+			       IF WS-NRO-DOC-VALIDAR (1:WS-NRO-DOC-LARGO) NOT NUMERIC
+				       OR WS-NRO-DOC-LARGO < 6 OR WS-NRO-DOC-LARGO > 9
+				       MOVE 'N' TO WS-NRO-DOC-ES-VALIDO
+				   END-IF
+			   WHEN WS-TIPO-DOC-VALIDAR = 'P'
+			       IF WS-NRO-DOC-LARGO < 6 OR WS-NRO-DOC-LARGO > 12
+				       MOVE 'N' TO WS-NRO-DOC-ES-VALIDO
+				   END-IF
+		   END-EVALUATE.
+
+	   4094-CONTAR-LARGO-NRO-DOC.
+	       IF WS-NRO-DOC-VALIDAR (IND-ND:1) NOT = SPACE
+		       MOVE IND-ND TO WS-NRO-DOC-LARGO
+		   END-IF.
+
+      **************************************************************
+      *  RECONCILIACION DE PRECIO COTIZADO POR LA AGENCIA CONTRA    *
+      *  AUT-IMPORTE (COMUN A SOL1/SOL2/SOL3).  NO RECHAZA LA       *
+      *  SOLICITUD -- SOLO DEJA CONSTANCIA EN DISCREP PARA QUE       *
+      *  ADMINISTRACION PUEDA REVISAR EL RECLAMO DE LA AGENCIA.      *
+      **************************************************************
+	   4099-VALIDAR-COTIZACION.
+	       IF WS-COTIZ-IMPORTE NUMERIC AND WS-COTIZ-IMPORTE NOT = ZERO
+		       AND WS-COTIZ-IMPORTE NOT = AUT-IMPORTE
+			   MOVE WS-COTIZ-PATENTE TO DISCREP-PATENTE
+			   MOVE WS-COTIZ-FECHA TO DISCREP-FECHA
+			   MOVE WS-COTIZ-TIPO-DOC TO DISCREP-TIPO-DOC
+			   MOVE WS-COTIZ-NRO-DOC TO DISCREP-NRO-DOC
+			   MOVE WS-COTIZ-AGENCIA TO DISCREP-AGENCIA
+			   MOVE WS-COTIZ-IMPORTE TO DISCREP-IMPORTE-COTIZADO
+			   MOVE AUT-IMPORTE TO DISCREP-IMPORTE-REAL
+			   WRITE DISCREP-REG
+			   MOVE FS-DISCREP TO FS
+			   MOVE "DISCREP" TO FS-NOMBRE
+			   MOVE "GRABA"   TO FS-FUNCION
+			   PERFORM 8900-CHECK-FILE-STATUS
+		   END-IF.
+
+      **************************************************************
+      *  TARIFA DEL DIA -- RECARGO DE FIN DE SEMANA (SOL1/SOL2/SOL3) *
+      **************************************************************
+	   4095-CALCULAR-IMPORTE-DIA.
+	       PERFORM 4096-DETER-DIA-SEMANA.
+		   IF WS-DIA-ES-SABADO OR WS-DIA-ES-DOMINGO
+		       COMPUTE WS-IMPORTE-DIA ROUNDED =
+			       AUT-IMPORTE +
+				   (AUT-IMPORTE * AUT-RECARGO-FINDESEM / 100)
+		   ELSE
+		       MOVE AUT-IMPORTE TO WS-IMPORTE-DIA
+		   END-IF.
+
+      *    CONGRUENCIA DE ZELLER (CALENDARIO GREGORIANO). WS-DIA-SEMANA *
+      *    RESULTA 0 = SABADO, 1 = DOMINGO, 2 = LUNES ... 6 = VIERNES.  *
+	   4096-DETER-DIA-SEMANA.
+	       MOVE WS-FEC-VAL-AA TO WS-ZEL-ANIO.
+		   MOVE WS-FEC-VAL-MM TO WS-ZEL-MES.
+		   MOVE WS-FEC-VAL-DD TO WS-ZEL-DIA.
+		   IF WS-ZEL-MES < 3
+		       ADD 12 TO WS-ZEL-MES
+			   SUBTRACT 1 FROM WS-ZEL-ANIO
+		   END-IF.
+		   DIVIDE WS-ZEL-ANIO BY 100 GIVING WS-ZEL-J.
+		   COMPUTE WS-ZEL-K = WS-ZEL-ANIO - (WS-ZEL-J * 100).
+		   COMPUTE WS-ZEL-T1 = 13 * (WS-ZEL-MES + 1).
+		   DIVIDE WS-ZEL-T1 BY 5 GIVING WS-ZEL-T1-DIV.
+		   DIVIDE WS-ZEL-K BY 4 GIVING WS-ZEL-T2.
+		   DIVIDE WS-ZEL-J BY 4 GIVING WS-ZEL-T3.
+		   COMPUTE WS-ZEL-H = WS-ZEL-DIA + WS-ZEL-T1-DIV + WS-ZEL-K
+		                      + WS-ZEL-T2 + WS-ZEL-T3
+							  + (5 * WS-ZEL-J).
+		   DIVIDE WS-ZEL-H BY 7 GIVING WS-ZEL-COC
+		                        REMAINDER WS-DIA-SEMANA.
+
+	   4000-PROCESAR-SOL1.
+      *    DISPLAY "PROCESAR SOL1".
+		   MOVE WS-SOL1-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL1-CEFEC-MM TO WS-FEC-VAL-MM.
+		   MOVE WS-SOL1-CEFEC-DD TO WS-FEC-VAL-DD.
+		   PERFORM 4090-VALIDAR-FECHA.
+		   MOVE SOL1-TIPO-DOC TO WS-TIPO-DOC-VALIDAR.
+		   PERFORM 4092-VALIDAR-TIPO-DOC.
+		   MOVE SOL1-NRO-DOC TO WS-NRO-DOC-VALIDAR.
+		   PERFORM 4093-VALIDAR-NRO-DOC.
+		   IF FECHA-INVALIDA THEN
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 3 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE IF TIPO-DOC-INVALIDO THEN
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 6 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE IF NRO-DOC-INVALIDO THEN
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 7 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE
+		   PERFORM 4095-CALCULAR-IMPORTE-DIA
+		   IF WS-MENOR EQUAL WS-ANT THEN
+      *    		DISPLAY "ES IGUAL AL ANT"
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 1 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE WS-IMPORTE-DIA TO RECH-IMPORTE
+			   MOVE WS-ANT-AGENCIA TO RECH-AGENCIA-COLISION
+      *    	   DISPLAY "ESCRIBO EN RECH"
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE IF EXISTE-AUTO = '0' THEN
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 2 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+      *    		DISPLAY "ESCRIBO EN RECH"
+			MOVE WS-PATENTE-SUGERIDA TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE IF EXISTE-AUTO = '2' THEN
+		       MOVE SOL1-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL1-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL1-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 4 TO RECH-MOTIVO
+			   MOVE 1 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(1)
+		   ELSE
+		       ADD WS-IMPORTE-DIA TO TOTAL-PAT-IMPORTE
+			   ADD WS-IMPORTE-DIA TO TOTAL-GRAL-IMPORTE
+			   ADD WS-IMPORTE-DIA TO AGENCIA-TAB-IMPORTE(1)
+			   ADD 1 TO AGENCIA-TAB-APROB(1)
+			   ADD 1 TO TOTAL-PAT-DIAS
+			   MOVE SOL1-PATENTE TO WS-COTIZ-PATENTE
+			   MOVE WS-SOL1-CEFEC-FECHA TO WS-COTIZ-FECHA
+			   MOVE SOL1-TIPO-DOC TO WS-COTIZ-TIPO-DOC
+			   MOVE SOL1-NRO-DOC TO WS-COTIZ-NRO-DOC
+			   MOVE 1 TO WS-COTIZ-AGENCIA
+			   MOVE SOL1-IMPORTE-COTIZADO TO WS-COTIZ-IMPORTE
+			   PERFORM 4099-VALIDAR-COTIZACION
+			   PERFORM 4001-GUARDAR-SOL1-ALQ-ACT
+			   MOVE 1 TO NRO-AGENCIA-IMPRIMIR
+
+			   PERFORM 7400-IMPRIMIR-APROBADO
+
+			   MOVE WS-MENOR TO WS-ANT
+			   MOVE 1 TO WS-ANT-AGENCIA
+		       MOVE 'N' TO MARCA-ENCONTRADO
+
+               PERFORM 1500-BUSCAR-TABLA-ESTAD
+			           VARYING IND-I2 FROM 1 BY 1
+			           UNTIL IND-I2 > 300
+      			   	   OR MARCA-ENCONTRADO = 'S'
+			   SUBTRACT 1 FROM IND-I2
+
+			   ADD 1 TO ESTAD-MES (IND-I2, WS-SOL1-CEFEC-MM)
+			   ADD 1 TO ESTAD-TOTAL (IND-I2)
+			   ADD 1 TO ESTAD-AG-MES (IND-I2, 1, WS-SOL1-CEFEC-MM)
+			   ADD 1 TO ESTAD-AG-TOTAL (IND-I2, 1)
+		   END-IF.
+
+	   4001-GUARDAR-SOL1-ALQ-ACT.
+		 MOVE SOL1-PATENTE TO ALQ-ACT-PATENTE.
+	     MOVE WS-SOL1-CEFEC-FECHA TO ALQ-ACT-FECHA.
+	     MOVE SOL1-NRO-DOC  TO ALQ-ACT-NRO-DOC.
+		 MOVE SOL1-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
+		 MOVE WS-IMPORTE-DIA TO ALQ-ACT-IMPORTE.
+		 MOVE 1 TO ALQ-ACT-AGENCIA.
+		 MOVE SOL1-CHOFER TO ALQ-ACT-CHOFER.
+		 MOVE SOL1-ESTADO TO ALQ-ACT-ESTADO.
+		 MOVE 'N' TO ALQ-ACT-ANULADO.
+		 MOVE ZERO TO ALQ-ACT-FECHA-ANULACION.
+		 MOVE ZERO TO ALQ-ACT-MOTIVO-ANULACION.
+		 WRITE ALQ-ACT-REG.
+		 ADD 1 TO WS-CANT-APROBADOS.
+
+	   4100-PROCESAR-SOL2.
+      *    DISPLAY "PROCESAR SOL2".
+		   MOVE WS-SOL2-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL2-CEFEC-MM TO WS-FEC-VAL-MM.
+		   MOVE WS-SOL2-CEFEC-DD TO WS-FEC-VAL-DD.
+		   PERFORM 4090-VALIDAR-FECHA.
+		   MOVE SOL2-TIPO-DOC TO WS-TIPO-DOC-VALIDAR.
+		   PERFORM 4092-VALIDAR-TIPO-DOC.
+		   MOVE SOL2-NRO-DOC TO WS-NRO-DOC-VALIDAR.
+		   PERFORM 4093-VALIDAR-NRO-DOC.
+		   IF FECHA-INVALIDA THEN
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 3 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE IF TIPO-DOC-INVALIDO THEN
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 6 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE IF NRO-DOC-INVALIDO THEN
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 7 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE
+		   PERFORM 4095-CALCULAR-IMPORTE-DIA
+		   IF WS-MENOR EQUAL WS-ANT THEN
+      *		       DISPLAY "ES IGUAL AL ANT"
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 1 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE WS-IMPORTE-DIA TO RECH-IMPORTE
+			   MOVE WS-ANT-AGENCIA TO RECH-AGENCIA-COLISION
+      *			   DISPLAY "ESCRIBO EN RECH"
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE IF EXISTE-AUTO = '0' THEN
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 2 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+      *			   DISPLAY "ESCRIBO EN RECH"
+			MOVE WS-PATENTE-SUGERIDA TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE IF EXISTE-AUTO = '2' THEN
+		       MOVE SOL2-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL2-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL2-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 4 TO RECH-MOTIVO
+			   MOVE 2 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(2)
+		   ELSE
+		       ADD WS-IMPORTE-DIA TO TOTAL-PAT-IMPORTE
+			   ADD WS-IMPORTE-DIA TO TOTAL-GRAL-IMPORTE
+			   ADD WS-IMPORTE-DIA TO AGENCIA-TAB-IMPORTE(2)
+			   ADD 1 TO AGENCIA-TAB-APROB(2)
+			   ADD 1 TO TOTAL-PAT-DIAS
+			   MOVE SOL2-PATENTE TO WS-COTIZ-PATENTE
+			   MOVE WS-SOL2-CEFEC-FECHA TO WS-COTIZ-FECHA
+			   MOVE SOL2-TIPO-DOC TO WS-COTIZ-TIPO-DOC
+			   MOVE SOL2-NRO-DOC TO WS-COTIZ-NRO-DOC
+			   MOVE 2 TO WS-COTIZ-AGENCIA
+			   MOVE SOL2-IMPORTE-COTIZADO TO WS-COTIZ-IMPORTE
+			   PERFORM 4099-VALIDAR-COTIZACION
+			   PERFORM 4101-GUARDAR-SOL2-ALQ-ACT
+			   MOVE 2 TO NRO-AGENCIA-IMPRIMIR
+
+			   PERFORM 7400-IMPRIMIR-APROBADO
+
+			   MOVE WS-MENOR TO WS-ANT
+			   MOVE 2 TO WS-ANT-AGENCIA
+		       MOVE 'N' TO MARCA-ENCONTRADO
+		   
+               PERFORM 1500-BUSCAR-TABLA-ESTAD 
+			           VARYING IND-I2 FROM 1 BY 1
+			           UNTIL IND-I2 > 300 
+      			   	   OR MARCA-ENCONTRADO = 'S'  
+			   SUBTRACT 1 FROM IND-I2
+
+			   ADD 1 TO ESTAD-MES (IND-I2, WS-SOL2-CEFEC-MM)
+			   ADD 1 TO ESTAD-TOTAL (IND-I2)
+			   ADD 1 TO ESTAD-AG-MES (IND-I2, 2, WS-SOL2-CEFEC-MM)
+			   ADD 1 TO ESTAD-AG-TOTAL (IND-I2, 2)
+		   END-IF.
+
+	   4101-GUARDAR-SOL2-ALQ-ACT.
+		   MOVE SOL2-PATENTE TO ALQ-ACT-PATENTE.
+	       MOVE WS-SOL2-CEFEC-FECHA TO ALQ-ACT-FECHA.
+	       MOVE SOL2-NRO-DOC  TO ALQ-ACT-NRO-DOC.
+		   MOVE SOL2-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
+		   MOVE WS-IMPORTE-DIA TO ALQ-ACT-IMPORTE.
+		   MOVE 2 TO ALQ-ACT-AGENCIA.
+		   MOVE SOL2-CHOFER TO ALQ-ACT-CHOFER.
+		   MOVE SOL2-ESTADO TO ALQ-ACT-ESTADO.
+		   MOVE 'N' TO ALQ-ACT-ANULADO.
+		   MOVE ZERO TO ALQ-ACT-FECHA-ANULACION.
+		   MOVE ZERO TO ALQ-ACT-MOTIVO-ANULACION.
+	       WRITE ALQ-ACT-REG.
+		   ADD 1 TO WS-CANT-APROBADOS.
+
+	   4200-PROCESAR-SOL3.
+      *	       DISPLAY "PROCESAR SOL3".
+		   MOVE WS-SOL3-CEFEC-AA TO WS-FEC-VAL-AA.
+		   MOVE WS-SOL3-CEFEC-MM TO WS-FEC-VAL-MM.
+		   MOVE WS-SOL3-CEFEC-DD TO WS-FEC-VAL-DD.
+		   PERFORM 4090-VALIDAR-FECHA.
+		   MOVE SOL3-TIPO-DOC TO WS-TIPO-DOC-VALIDAR.
+		   PERFORM 4092-VALIDAR-TIPO-DOC.
+		   MOVE SOL3-NRO-DOC TO WS-NRO-DOC-VALIDAR.
+		   PERFORM 4093-VALIDAR-NRO-DOC.
+		   IF FECHA-INVALIDA THEN
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 3 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE IF TIPO-DOC-INVALIDO THEN
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 6 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE IF NRO-DOC-INVALIDO THEN
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 7 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE
+		   PERFORM 4095-CALCULAR-IMPORTE-DIA
+		   IF WS-MENOR EQUAL WS-ANT THEN
+      *		       DISPLAY "ES IGUAL AL ANT"
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 1 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE WS-IMPORTE-DIA TO RECH-IMPORTE
+			   MOVE WS-ANT-AGENCIA TO RECH-AGENCIA-COLISION
+      *			   DISPLAY "ESCRIBO EN RECH"
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE IF EXISTE-AUTO = '0' THEN
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 2 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+      *			   DISPLAY "ESCRIBO EN RECH"
+			MOVE WS-PATENTE-SUGERIDA TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE IF EXISTE-AUTO = '2' THEN
+		       MOVE SOL3-PATENTE TO RECH-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO RECH-FECHA
+			   MOVE SOL3-TIPO-DOC TO RECH-TIPO-DOC
+			   MOVE SOL3-NRO-DOC  TO RECH-NRO-DOC
+			   MOVE 4 TO RECH-MOTIVO
+			   MOVE 3 TO RECH-AGENCIA
+			   MOVE ZERO TO RECH-IMPORTE
+			   MOVE ZERO TO RECH-AGENCIA-COLISION
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+			   WRITE RECH-REG
+			   MOVE HIGH-VALUES TO WS-ANT
+			   MOVE ZERO TO WS-ANT-AGENCIA
+			   ADD 1 TO AGENCIA-TAB-RECH(3)
+		   ELSE
+		       ADD WS-IMPORTE-DIA TO TOTAL-PAT-IMPORTE
+			   ADD WS-IMPORTE-DIA TO TOTAL-GRAL-IMPORTE
+			   ADD WS-IMPORTE-DIA TO AGENCIA-TAB-IMPORTE(3)
+			   ADD 1 TO AGENCIA-TAB-APROB(3)
+			   ADD 1 TO TOTAL-PAT-DIAS
+			   MOVE SOL3-PATENTE TO WS-COTIZ-PATENTE
+			   MOVE WS-SOL3-CEFEC-FECHA TO WS-COTIZ-FECHA
+			   MOVE SOL3-TIPO-DOC TO WS-COTIZ-TIPO-DOC
+			   MOVE SOL3-NRO-DOC TO WS-COTIZ-NRO-DOC
+			   MOVE 3 TO WS-COTIZ-AGENCIA
+			   MOVE SOL3-IMPORTE-COTIZADO TO WS-COTIZ-IMPORTE
+			   PERFORM 4099-VALIDAR-COTIZACION
+			   PERFORM 4201-GUARDAR-SOL3-ALQ-ACT
+			   MOVE 3 TO NRO-AGENCIA-IMPRIMIR
+			   
+			   PERFORM 7400-IMPRIMIR-APROBADO
+
+			   MOVE WS-MENOR TO WS-ANT
+			   MOVE 3 TO WS-ANT-AGENCIA
+		       MOVE 'N' TO MARCA-ENCONTRADO
+
+               PERFORM 1500-BUSCAR-TABLA-ESTAD
+			           VARYING IND-I2 FROM 1 BY 1
+			           UNTIL IND-I2 > 300
+      			   	   OR MARCA-ENCONTRADO = 'S'
+			   SUBTRACT 1 FROM IND-I2
+
+			   ADD 1 TO ESTAD-MES (IND-I2, WS-SOL3-CEFEC-MM)
+			   ADD 1 TO ESTAD-TOTAL (IND-I2)
+			   ADD 1 TO ESTAD-AG-MES (IND-I2, 3, WS-SOL3-CEFEC-MM)
+			   ADD 1 TO ESTAD-AG-TOTAL (IND-I2, 3)
+		   END-IF.
+
+	   4201-GUARDAR-SOL3-ALQ-ACT.
+		   MOVE SOL3-PATENTE TO ALQ-ACT-PATENTE.
+	       MOVE WS-SOL3-CEFEC-FECHA TO ALQ-ACT-FECHA.
+	       MOVE SOL3-NRO-DOC  TO ALQ-ACT-NRO-DOC.
+		   MOVE SOL3-TIPO-DOC TO ALQ-ACT-TIPO-DOC.
+		   MOVE WS-IMPORTE-DIA TO ALQ-ACT-IMPORTE.
+		   MOVE 3 TO ALQ-ACT-AGENCIA.
+		   MOVE SOL3-CHOFER TO ALQ-ACT-CHOFER.
+		   MOVE SOL3-ESTADO TO ALQ-ACT-ESTADO.
+		   MOVE 'N' TO ALQ-ACT-ANULADO.
+		   MOVE ZERO TO ALQ-ACT-FECHA-ANULACION.
+		   MOVE ZERO TO ALQ-ACT-MOTIVO-ANULACION.
+		   WRITE ALQ-ACT-REG.
+		   ADD 1 TO WS-CANT-APROBADOS.
+
+      **************************************************************
+      *                    DETERMINARES                            *
+      **************************************************************
+	   2100-DETER-CLAVE-MENOR.
+
+           MOVE ALQ-CLAVE TO WS-CLAVE-MENOR.
+      *		   DISPLAY  ALQ-CLAVE.
+      *		   DISPLAY  WS-SOL1-CLAVE-EFEC.
+      *		   DISPLAY  WS-SOL2-CLAVE-EFEC.
+      *		   DISPLAY  WS-SOL3-CLAVE-EFEC.
+
+           IF WS-CLAVE-MENOR GREATER THAN WS-SOL1-CLAVE-EFEC
+                MOVE WS-SOL1-CLAVE-EFEC TO WS-CLAVE-MENOR
+		   END-IF.
+
+           IF WS-CLAVE-MENOR GREATER THAN WS-SOL2-CLAVE-EFEC
+                MOVE WS-SOL2-CLAVE-EFEC TO WS-CLAVE-MENOR
+     	   END-IF.
+
+           IF WS-CLAVE-MENOR GREATER THAN WS-SOL3-CLAVE-EFEC
+      		     MOVE WS-SOL3-CLAVE-EFEC  TO WS-CLAVE-MENOR
+           END-IF.
+		   
+      *		   DISPLAY 'CLAVE MENOR: ' WS-CLAVE-MENOR.
+	  
+	   8400-LEER-AUTOS.
+           READ AUTOS AT END SET FS-AUTOS-FIN TO TRUE.
+
+           IF NOT FS-AUTOS-OK AND NOT FS-AUTOS-FIN
+               DISPLAY 'ERROR AL INTENTAR LEER AUTOS'
+               GO 9999-CANCELAR-PROGRAMA
+           END-IF.
+
+		   IF FS-AUTOS-OK
+		       ADD 1 TO WS-CONT-REG-AUTOS
+			   IF AUT-PATENTE LESS THAN WS-CLAVE-ANT-AUTOS
+			       DISPLAY 'ERROR: AUTOS DESORDENADO EN EL REGISTRO '
+				           WS-CONT-REG-AUTOS
+				   GO 9999-CANCELAR-PROGRAMA
+			   END-IF
+			   MOVE AUT-PATENTE TO WS-CLAVE-ANT-AUTOS
+		   END-IF.
+		   
+	   1200-CARGAR-TABLAS.
+	       MOVE 1 TO IND-MAR.
+		   MOVE 1 TO IND-I.
+		   PERFORM 1230-CARGAR-TABLA-MOTIVOS.
+		   PERFORM 1113-CARGAR-TABLA-ESTAD-SAVE.
+		   PERFORM 1300-CARGAR-TABLA-AUTOS
+				  VARYING IND-I FROM 1 BY 1
+                  UNTIL FS-AUTOS-FIN
+				  OR IND-I > 300.
+
+      *        IND-I QUEDA UNA POSICION ADELANTE DE LA ULTIMA FILA       *
+      *        CARGADA (MISMA RAZON QUE EN 5001-RECORRER-TABLA-AUTOS).   *
+			   COMPUTE WS-CANT-AUTOS-TABLA = IND-I - 1.
+
+			   IF NOT FS-AUTOS-FIN
+				   PERFORM 1210-AVISAR-TABLA-AUTOS-LLENA
+			   END-IF.
+
+			   PERFORM 1220-LEER-AGENCIAS.
+			   PERFORM 1221-CARGAR-TABLA-AGENCIAS
+			           UNTIL FS-AGENCIAS-FIN.
+
+      *****************************************************************
+      * CARGA DE LA TABLA DE MOTIVOS DE RECHAZO (VER TABLA-MOTIVOS Y  *
+      * 7611-ARMAR-DESC-MOTIVO).  RENGLONES FIJOS, ASI QUE SE CARGAN  *
+      * UNO POR UNO EN VEZ DE LEERLOS DE UN ARCHIVO.                  *
+	   1230-CARGAR-TABLA-MOTIVOS.
+	       MOVE 1 TO TM-CODIGO(1).
+		   MOVE 'Ya alquilado ese dia'          TO TM-DESCRIPCION(1).
+		   MOVE 2 TO TM-CODIGO(2).
+		   MOVE 'Auto no existe'                 TO TM-DESCRIPCION(2).
+		   MOVE 3 TO TM-CODIGO(3).
+		   MOVE 'Fecha invalida'                 TO TM-DESCRIPCION(3).
+		   MOVE 4 TO TM-CODIGO(4).
+		   MOVE 'Vehiculo fuera de servicio'     TO TM-DESCRIPCION(4).
+		   MOVE 5 TO TM-CODIGO(5).
+		   MOVE 'Patente duplicada en AUTOS'     TO TM-DESCRIPCION(5).
+		   MOVE 6 TO TM-CODIGO(6).
+		   MOVE 'Tipo de documento invalido'     TO TM-DESCRIPCION(6).
+		   MOVE 7 TO TM-CODIGO(7).
+		   MOVE 'Documento con formato invalido' TO TM-DESCRIPCION(7).
+		   MOVE 9 TO TM-CODIGO(8).
+		   MOVE 'Tabla de autos llena'           TO TM-DESCRIPCION(8).
+
+	   1220-LEER-AGENCIAS.
+	       READ AGENCIAS AT END SET FS-AGENCIAS-FIN TO TRUE.
+
+		   IF NOT FS-AGENCIAS-OK AND NOT FS-AGENCIAS-FIN
+		       DISPLAY 'ERROR AL INTENTAR LEER AGENCIAS'
+			   GO 9999-CANCELAR-PROGRAMA
+		   END-IF.
+
+	   1221-CARGAR-TABLA-AGENCIAS.
+	       IF AGENCIA-COD > 0 AND AGENCIA-COD <= 9
+		       MOVE AGENCIA-NOMBRE TO AGENCIA-TAB-NOMBRE(AGENCIA-COD)
+		   END-IF.
+		   PERFORM 1220-LEER-AGENCIAS.
+
+	   1210-AVISAR-TABLA-AUTOS-LLENA.
+	       DISPLAY 'ATENCION: LA TABLA DE AUTOS SUPERO LOS 300 REGISTROS'.
+		   DISPLAY 'EL PARQUE DE VEHICULOS SUPERA EL LIMITE DE LA TABLA'.
+		   MOVE SPACES  TO RECH-PATENTE.
+		   MOVE ZEROES  TO RECH-FECHA.
+		   MOVE SPACES  TO RECH-TIPO-DOC.
+		   MOVE SPACES  TO RECH-NRO-DOC.
+		   MOVE 9       TO RECH-MOTIVO.
+		   MOVE 0       TO RECH-AGENCIA.
+		   MOVE ZERO    TO RECH-IMPORTE.
+		   MOVE ZERO    TO RECH-AGENCIA-COLISION.
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+		   WRITE RECH-REG.
+
+	   1300-CARGAR-TABLA-AUTOS.
+           PERFORM 8400-LEER-AUTOS.
+		   IF NOT FS-AUTOS-FIN
+		       PERFORM 1305-VERIFICAR-AUTO-DUPLICADO
+		   END-IF.
+           MOVE AUT-REG TO TABLA-AUT-REG(IND-I).
+		   PERFORM 1400-CARGAR-TABLA-ESTAD.
+      *    DISPLAY 'CANTIDAD DE AUTOS: '.
+
+      *    AVISA (Y DEJA CONSTANCIA EN RECHAZOS.TXT) SI LA PATENTE QUE  *
+      *    SE ACABA DE LEER YA ESTABA CARGADA EN LA TABLA -- LA FILA   *
+      *    NUEVA SE SIGUE GUARDANDO, PERO 5001-RECORRER-TABLA-AUTOS    *
+      *    SIEMPRE VA A DEVOLVER LA PRIMERA, ASI QUE LA SEGUNDA QUEDA  *
+      *    INVISIBLE PARA LOS ALQUILERES.                              *
+	   1305-VERIFICAR-AUTO-DUPLICADO.
+	       MOVE 'N' TO WS-AUTO-DUPLICADO.
+		   IF IND-I > 1
+		       PERFORM 1306-BUSCAR-PATENTE-CARGADA
+			           VARYING IND-DUP FROM 1 BY 1
+					   UNTIL IND-DUP >= IND-I
+					   OR AUTO-ES-DUPLICADO
+		   END-IF.
+		   IF AUTO-ES-DUPLICADO
+		       PERFORM 1307-AVISAR-AUTO-DUPLICADO
+		   END-IF.
+
+	   1306-BUSCAR-PATENTE-CARGADA.
+	       IF T-AUT-PATENTE(IND-DUP) EQUAL AUT-PATENTE
+		       MOVE 'S' TO WS-AUTO-DUPLICADO
+		   END-IF.
+
+	   1307-AVISAR-AUTO-DUPLICADO.
+	       DISPLAY 'ATENCION: PATENTE DUPLICADA EN AUTOS.TXT: ' AUT-PATENTE.
+		   MOVE AUT-PATENTE TO RECH-PATENTE.
+		   MOVE ZEROES      TO RECH-FECHA.
+		   MOVE SPACES      TO RECH-TIPO-DOC.
+		   MOVE SPACES      TO RECH-NRO-DOC.
+		   MOVE 5           TO RECH-MOTIVO.
+		   MOVE 0           TO RECH-AGENCIA.
+		   MOVE ZERO        TO RECH-IMPORTE.
+		   MOVE ZERO        TO RECH-AGENCIA-COLISION.
+			MOVE SPACES TO RECH-PATENTE-SUGERIDA
+		   WRITE RECH-REG.
+
+ 
+		   
+       
+	   1400-CARGAR-TABLA-ESTAD.
+		   MOVE 'N' TO MARCA-ENCONTRADO.
+		   
+           PERFORM 1500-BUSCAR-TABLA-ESTAD 
+		                VARYING IND-I2 FROM 1 BY 1
+		                UNTIL IND-I2 > 300 
+      					OR MARCA-ENCONTRADO = 'S'. 
+		   
+           IF MARCA-ENCONTRADO EQUAL 'N' AND IND-MAR > 300 THEN
+	            DISPLAY 'ATENCION: LA TABLA DE MARCAS SUPERO LAS 300 MARCAS'
+				DISPLAY 'MARCA RECHAZADA: ' AUT-MARCA
+           ELSE IF MARCA-ENCONTRADO EQUAL 'N' THEN
+		        ADD 1 TO CANT-AUTOS
+      	        MOVE AUT-MARCA TO ESTAD-MARCA(IND-MAR)
+      *	        DISPLAY "MARCA: "
+      *			DISPLAY AUT-MARCA
+				PERFORM 1404-BUSCAR-ESTAD-SAVE
+
+				IF ESTAD-SAVE-ENCONTRADO
+				    MOVE WS-ESTAD-SAVE-MESES(IND-ESTAD-SAVE)
+					    TO ESTAD-MESES(IND-MAR)
+					MOVE WS-ESTAD-SAVE-TOTAL(IND-ESTAD-SAVE)
+					    TO ESTAD-TOTAL(IND-MAR)
+					MOVE WS-ESTAD-SAVE-AGENCIAS(IND-ESTAD-SAVE)
+					    TO ESTAD-AGENCIAS(IND-MAR)
+				ELSE
+					MOVE 1 TO IND-MES
+					PERFORM 1401-CARGAR-ESTAD-MESES-ZERO
+					        VARYING IND-MES FROM 1 BY 1
+							UNTIL IND-MES > 12
+
+					MOVE ZERO TO ESTAD-TOTAL(IND-MAR)
+
+					PERFORM 1402-CARGAR-ESTAD-AGENCIAS-ZERO
+					        VARYING IDX-AGENCIA FROM 1 BY 1
+							UNTIL IDX-AGENCIA > 9
+				END-IF
+
+		        ADD 1 TO IND-MAR
+           END-IF.
+
+       1401-CARGAR-ESTAD-MESES-ZERO.
+	       MOVE ZERO TO ESTAD-MES(IND-MAR, IND-MES).
+
+      * INICIALIZA EL DESGLOSE POR AGENCIA DE LA MARCA RECIEN ALTA,     *
+      * MES A MES, PARA LAS 9 AGENCIAS QUE ADMITE TABLA-AGENCIAS.       *
+       1402-CARGAR-ESTAD-AGENCIAS-ZERO.
+	       MOVE ZERO TO ESTAD-AG-TOTAL(IND-MAR, IDX-AGENCIA).
+		   PERFORM 1403-CARGAR-ESTAD-AG-MESES-ZERO
+		           VARYING IND-MES FROM 1 BY 1
+				   UNTIL IND-MES > 12.
+
+       1403-CARGAR-ESTAD-AG-MESES-ZERO.
+	       MOVE ZERO TO ESTAD-AG-MES(IND-MAR, IDX-AGENCIA, IND-MES).
+
+      * BUSCA LA MARCA RECIEN ALTA EN LO RECUPERADO DE ESTADSAV.DAT      *
+      * (SI CORRESPONDE AL MES EN CURSO).  SI LA ENCUENTRA, 1400 USA SU  *
+      * DESGLOSE EN VEZ DE ARRANCAR LA MARCA EN CERO.                    *
+       1404-BUSCAR-ESTAD-SAVE.
+	       MOVE 'N' TO WS-ESTAD-SAVE-ENCONTRADO.
+		   IF HAY-ESTAD-SAVE
+		       PERFORM 1405-COMPARAR-ESTAD-SAVE
+			           VARYING IND-ESTAD-SAVE FROM 1 BY 1
+					   UNTIL IND-ESTAD-SAVE > WS-CANT-ESTAD-SAVE
+					   OR ESTAD-SAVE-ENCONTRADO
+		   END-IF.
+
+       1405-COMPARAR-ESTAD-SAVE.
+	       IF WS-ESTAD-SAVE-MARCA(IND-ESTAD-SAVE) EQUAL AUT-MARCA
+		       MOVE 'S' TO WS-ESTAD-SAVE-ENCONTRADO
+		   END-IF.
+
+      * CUENTA, PARA CADA MARCA CARGADA EN TABLA-ESTAD, CUANTOS AUTOS DE  *
+      * LA FLOTA (TABLA-AUTOS) SON DE ESA MARCA -- SE HACE UNA SOLA VEZ,  *
+      * TERMINADA LA CARGA DE TABLAS, PARA QUE 7100-IMPRIMIR-POR-MARCA    *
+      * PUEDA RELACIONAR ESTAD-TOTAL CONTRA EL TAMAÑO DEL PARQUE.         *
+       1450-CONTAR-AUTOS-POR-MARCA.
+	       PERFORM 1451-CONTAR-AUTOS-UNA-MARCA
+		           VARYING IND-MAR FROM 1 BY 1
+				   UNTIL IND-MAR > CANT-AUTOS.
+
+       1451-CONTAR-AUTOS-UNA-MARCA.
+	       MOVE ZERO TO ESTAD-CANT-AUTOS(IND-MAR).
+		   PERFORM 1452-COMPARAR-AUTO-CON-MARCA
+		           VARYING IND-CNT FROM 1 BY 1
+				   UNTIL IND-CNT > WS-CANT-AUTOS-TABLA.
+
+       1452-COMPARAR-AUTO-CON-MARCA.
+	       IF T-AUT-MARCA(IND-CNT) EQUAL ESTAD-MARCA(IND-MAR)
+		       ADD 1 TO ESTAD-CANT-AUTOS(IND-MAR)
+		   END-IF.
+
+   	   1500-BUSCAR-TABLA-ESTAD.
+           IF ESTAD-MARCA(IND-I2) EQUAL AUT-MARCA
+      		   MOVE 'S' TO MARCA-ENCONTRADO
+     	   END-IF.
+
+       
+      *    BUSQUEDA BINARIA POR PATENTE (VER ASCENDING KEY EN LA          *
+      *    DECLARACION DE TABLA-AUTOS) EN VEZ DEL RECORRIDO LINEAL DE     *
+      *    ANTES -- EL TIEMPO DE BUSQUEDA DEJA DE CRECER CON EL TAMAÑO    *
+      *    DE LA FLOTA.                                                   *
+	   5000-BUSCAR-PATENTE-EN-AUTOS.
+	       MOVE '0' TO EXISTE-AUTO.
+		   MOVE SPACES TO WS-PATENTE-SUGERIDA.
+	       SEARCH ALL TABLA-AUT
+	           AT END
+		           PERFORM 5002-BUSCAR-PATENTE-SIMILAR
+			   WHEN T-AUT-PATENTE(IDX-AUT) EQUAL CLAVE-MENOR-PATENTE
+			       PERFORM 5001-RECORRER-TABLA-AUTOS
+		   END-SEARCH.
+
+      *    EXISTE-AUTO: '0' NO ENCONTRADO, '1' ENCONTRADO Y EN         *
+      *    SERVICIO, '2' ENCONTRADO PERO FUERA DE SERVICIO.            *
+      *    SI HAY PATENTES DUPLICADAS EN LA TABLA (VER 1305-VERIFICAR-  *
+      *    AUTO-DUPLICADO) LA BUSQUEDA BINARIA PUEDE CAER EN CUALQUIERA *
+      *    DE LAS FILAS CON LA MISMA CLAVE -- SE RETROCEDE HASTA LA     *
+      *    PRIMERA PARA MANTENER EL MISMO CRITERIO QUE EL RECORRIDO     *
+      *    LINEAL DE ANTES: LA PRIMERA CARGADA ES LA QUE GANA Y LA      *
+      *    SEGUNDA QUEDA INVISIBLE PARA LOS ALQUILERES.                 *
+	   5001-RECORRER-TABLA-AUTOS.
+	       PERFORM 5005-RETROCEDER-SI-DUPLICADA
+		           UNTIL IDX-AUT = 1
+				   OR T-AUT-PATENTE(IDX-AUT) NOT EQUAL T-AUT-PATENTE(IDX-AUT - 1).
+
+	       MOVE TABLA-AUT-REG(IDX-AUT) TO AUT-REG.
+		   MOVE IDX-AUT TO WS-IND-AUTO-ACTUAL.
+		   IF T-AUT-ESTADO(IDX-AUT) EQUAL 'B'
+		       MOVE '2' TO EXISTE-AUTO
+		   ELSE
+		       MOVE '1' TO EXISTE-AUTO
+		   END-IF.
+
+	   5005-RETROCEDER-SI-DUPLICADA.
+	       SET IDX-AUT DOWN BY 1.
+
+      * LA PATENTE PEDIDA NO ESTA EN EL PADRON -- RECORRE TODA LA TABLA   *
+      * DE AUTOS BUSCANDO LA QUE MENOS CARACTERES DE DIFERENCIA TENGA     *
+      * CONTRA CLAVE-MENOR-PATENTE (DISTANCIA DE HAMMING, YA QUE LA       *
+      * PATENTE SIEMPRE TIENE LOS MISMOS 6 CARACTERES), PARA OFRECERLA    *
+      * COMO SUGERENCIA EN EL LISTADO DE RECHAZADOS.  ALCANZA CON UNA     *
+      * DISTANCIA POSICION A POSICION -- NO HACE FALTA UN ALGORITMO DE    *
+      * DISTANCIA DE EDICION COMPLETO PARA DETECTAR UN DIGITO TRANSPUESTO *
+      * O UN CERO A LA IZQUIERDA CAMBIADO, QUE ES EL CASO MAS COMUN.      *
+	   5002-BUSCAR-PATENTE-SIMILAR.
+	       MOVE 99 TO WS-MEJOR-DIST.
+		   PERFORM 5003-COMPARAR-PATENTE-SIMILAR
+		           VARYING IND-CNT FROM 1 BY 1
+				   UNTIL IND-CNT > WS-CANT-AUTOS-TABLA.
+
+	   5003-COMPARAR-PATENTE-SIMILAR.
+	       MOVE ZERO TO WS-DIST-ACTUAL.
+		   PERFORM 5004-CONTAR-DIFERENCIAS-PATENTE
+		           VARYING IND-SUGCHAR FROM 1 BY 1
+				   UNTIL IND-SUGCHAR > 6.
+		   IF WS-DIST-ACTUAL < WS-MEJOR-DIST
+		       MOVE WS-DIST-ACTUAL TO WS-MEJOR-DIST
+			   MOVE T-AUT-PATENTE(IND-CNT) TO WS-PATENTE-SUGERIDA
+		   END-IF.
+
+	   5004-CONTAR-DIFERENCIAS-PATENTE.
+	       IF CLAVE-MENOR-PATENTE(IND-SUGCHAR:1) NOT EQUAL
+		      T-AUT-PATENTE(IND-CNT)(IND-SUGCHAR:1)
+		       ADD 1 TO WS-DIST-ACTUAL
+		   END-IF.
+
+
+      **************************************************************
+      *                    IMPRIMIR                                *
+      **************************************************************
+	  
+	   
+	   7000-IMPRIMIR-TOTAL-GRAL.
+	      
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+		   MOVE TOTAL-GRAL-IMPORTE TO TOTAL-IMPR-IMPORTE.
+		   
+		   STRING 'Totales general '
+		          '                        '
+		          '         Importe: ' TOTAL-IMPR-IMPORTE
+		   DELIMITED BY SIZE INTO LINEA.
+		   WRITE LINEA.
+
+		   PERFORM 7002-IMPRIMIR-COMPARATIVO-ANTERIOR.
+
+		   PERFORM 7001-IMPRIMIR-SUBTOTAL-AGENCIA
+		           VARYING IDX-AGENCIA FROM 1 BY 1
+			           UNTIL IDX-AGENCIA > CANT-AGENCIAS.
+
+      * COMPARATIVO DIA CONTRA DIA CONTRA EL IMPORTE APROBADO DE LA      *
+      * CORRIDA ANTERIOR (VER 1002-LEER-TOTAL-ANTERIOR).  SI ES LA       *
+      * PRIMERA CORRIDA (TOTALANT.DAT TODAVIA NO EXISTE) NO HAY NADA     *
+      * CONTRA QUE COMPARAR Y SE AVISA EN VEZ DE MOSTRAR UN DELTA FALSO. *
+	   7002-IMPRIMIR-COMPARATIVO-ANTERIOR.
+	       IF HAY-TOTAL-ANTERIOR
+		       MOVE ZEROES TO TOTAL-IMPR-IMPORTE
+			   MOVE WS-TOTAL-ANTERIOR-IMPORTE TO TOTAL-IMPR-IMPORTE
+			   COMPUTE WS-DELTA-IMPORTE =
+			           TOTAL-GRAL-IMPORTE - WS-TOTAL-ANTERIOR-IMPORTE
+			   MOVE WS-DELTA-IMPORTE TO WS-DELTA-IMPR
+
+			   STRING '  Corrida anterior (' WS-TOTAL-ANTERIOR-FECHA
+			          ')     Importe: ' TOTAL-IMPR-IMPORTE
+					  '   Diferencia: ' WS-DELTA-IMPR
+			       DELIMITED BY SIZE INTO LINEA
+			   WRITE LINEA
+		   ELSE
+		       STRING '  Corrida anterior: sin datos (primera corrida)'
+			       DELIMITED BY SIZE INTO LINEA
+			   WRITE LINEA
+		   END-IF.
+
+	   7001-IMPRIMIR-SUBTOTAL-AGENCIA.
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+		   MOVE AGENCIA-TAB-IMPORTE(IDX-AGENCIA) TO TOTAL-IMPR-IMPORTE.
+		   MOVE AGENCIA-TAB-NRO(IDX-AGENCIA) TO AGENCIA-IMPR.
+
+		   STRING '  Agencia ' AGENCIA-IMPR
+		          ' - ' AGENCIA-TAB-NOMBRE(IDX-AGENCIA)
+		          '  Aprobados: ' AGENCIA-TAB-APROB(IDX-AGENCIA)
+				  '  Importe: ' TOTAL-IMPR-IMPORTE
+		   DELIMITED BY SIZE INTO LINEA.
+		   WRITE LINEA.
+
+	   7200-IMPRIMIR-ENCABEZADO.
+      *	       DISPLAY "ENCABEZADO".
+		   STRING  '    Patente: ' AUT-PATENTE
+		           '  Descripcion: ' AUT-DESC
+					DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   STRING  '                     Marca: ' AUT-MARCA
+			       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.		   
+		   STRING  '                     Color: ' AUT-COLOR
+			       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   PERFORM 7201-ARMAR-DESC-TAMANIO.
+		   STRING  '                     Tamanio: ' WS-DESC-TAMANIO
+			       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   PERFORM 7501-IMPRIMIR-LINEA-VACIA.
+		   STRING  '    Fecha         Tipo Doc      '
+		           '   Nro Documento       Agencia       '
+			       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   STRING  '-------------------------------------------'
+		           '-----------------------------------'
+			       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+	   7201-ARMAR-DESC-TAMANIO.
+	       EVALUATE AUT-TAMANIO
+		       WHEN 'P' MOVE 'Pequenio'      TO WS-DESC-TAMANIO
+			   WHEN 'M' MOVE 'Mediano'       TO WS-DESC-TAMANIO
+			   WHEN 'G' MOVE 'Grande'        TO WS-DESC-TAMANIO
+			   WHEN OTHER MOVE 'Desconocido' TO WS-DESC-TAMANIO
+		   END-EVALUATE.
+
+	   7300-IMPRIMIR-PIE.
+           MOVE ZEROES TO TOTAL-IMPR-DIAS.
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+           MOVE TOTAL-PAT-DIAS TO TOTAL-IMPR-DIAS.
+		   MOVE TOTAL-PAT-IMPORTE TO 
+		   TOTAL-IMPR-IMPORTE.
+		   STRING 'Totales por patente    '
+		          ' Cantidad de dias: ' TOTAL-IMPR-DIAS
+		          '   Importe: ' TOTAL-IMPR-IMPORTE
+		             DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   
+		   
+	   7400-IMPRIMIR-APROBADO.
+      *	      DISPLAY "IMPRIMIENDO APROBADOS".
+		  STRING '    '  ALQ-ACT-FECHA
+		         '          '  ALQ-ACT-TIPO-DOC
+		         '               '  ALQ-ACT-NRO-DOC
+		         AGENCIA-TAB-NOMBRE(NRO-AGENCIA-IMPRIMIR)
+		         '  Chofer: ' ALQ-ACT-CHOFER
+		         '  Estado: ' ALQ-ACT-ESTADO
+		             DELIMITED BY SIZE INTO LINEA.
+		  PERFORM 7500-IMPRIMIR-LINEA.
+		  
+		   
+		   
+	   7500-IMPRIMIR-LINEA.
+			IF WS-MODO-PAGINADO AND CONT-LINEAS >= WS-LINEAS-POR-PAGINA
+				MOVE LINEA TO LINEA-AUX
+				PERFORM 7503-IMPRIMIR-ENC-PAGINA
+			    MOVE LINEA-AUX TO LINEA
+			END-IF.
+			WRITE LINEA.
+			ADD 1 TO CONT-LINEAS.
+			MOVE SPACES TO LINEA.
+			
+	   7501-IMPRIMIR-LINEA-VACIA.
+			MOVE SPACES TO LINEA.
+			WRITE LINEA.	   
+			ADD 1 TO CONT-LINEAS.
+			
+	   	
+
+	   7503-IMPRIMIR-ENC-PAGINA.
+			PERFORM 7504-ARMAR-FECHA.
+			ADD 1 TO ENC-N-HOJA.
+			MOVE ZEROES TO CONT-LINEAS.
+			MOVE ENCABEZADO-HOJA TO LINEA.
+			WRITE LINEA AFTER PAGE.
+			MOVE SPACES TO LINEA.
+			STRING '           ' WS-TITULO-LISTADO
+				   DELIMITED BY SIZE INTO LINEA.
+			WRITE LINEA.
+			MOVE SPACES TO LINEA.
+			ADD 2 TO CONT-LINEAS.
+			
+			
+			
+			
+        		
+	   7504-ARMAR-FECHA.
+			ACCEPT FECHA FROM DATE YYYYMMDD.
+			MOVE FECHA-DD TO ENC-FECHA-DD.
+			MOVE FECHA-MM TO ENC-FECHA-MM.
+			MOVE FECHA-AA TO ENC-FECHA-AA.
+			
+			
+			
+			
+      **************************************
+      *     RUTINAS ESTADISTICA            *
+      **************************************		
+	  7100-IMPRIMIR-POR-MARCA.
+      *	       DISPLAY "ENTRE AL IMPRIMIR POR MARCA".
+		   PERFORM 7099-ORDENAR-TABLA-ESTAD.
+		   PERFORM 7110-IMPRIMIR-ENCABEZADO-MARCA.
+		   PERFORM 7120-IMPRIMIR-LISTA-MARCA
+				  VARYING IND-MAR FROM 1 BY 1
+                  UNTIL IND-MAR > 300 OR
+				  IND-MAR > CANT-AUTOS.
+           PERFORM 7130-IMPRIMIR-R-TOTALES.
+
+      * ORDENA ESTAD-MARCAS DE MAYOR A MENOR ESTAD-TOTAL ANTES DE        *
+      * IMPRIMIR, PARA QUE EL LISTADO ABRA CON LA MARCA MAS ALQUILADA    *
+      * EN LUGAR DEL ORDEN EN QUE SE CARGARON DESDE AUTOS.TXT.  COMO SE  *
+      * PERMUTAN FILAS ENTERAS DE ESTAD-MARCAS, EL DESGLOSE POR AGENCIA  *
+      * (7160 EN ADELANTE) Y LA EXPORTACION A CSV (7150) QUEDAN EN EL    *
+      * MISMO ORDEN, SIN NECESIDAD DE ORDENARLOS POR SEPARADO.           *
+       7099-ORDENAR-TABLA-ESTAD.
+	       IF CANT-AUTOS > 1
+		       PERFORM 7098-ORDENAR-TABLA-ESTAD-PASADA
+			           VARYING IND-SORT-I FROM 1 BY 1
+					   UNTIL IND-SORT-I >= CANT-AUTOS
+		   END-IF.
+
+       7098-ORDENAR-TABLA-ESTAD-PASADA.
+	       PERFORM 7097-ORDENAR-TABLA-ESTAD-COMPARAR
+		           VARYING IND-SORT-J FROM 1 BY 1
+				   UNTIL IND-SORT-J > CANT-AUTOS - IND-SORT-I.
+
+       7097-ORDENAR-TABLA-ESTAD-COMPARAR.
+	       IF ESTAD-TOTAL (IND-SORT-J) < ESTAD-TOTAL (IND-SORT-J + 1)
+		       MOVE ESTAD-MARCAS (IND-SORT-J)     TO WS-ESTAD-TEMP
+			   MOVE ESTAD-MARCAS (IND-SORT-J + 1) TO ESTAD-MARCAS (IND-SORT-J)
+			   MOVE WS-ESTAD-TEMP                 TO ESTAD-MARCAS (IND-SORT-J + 1)
+		   END-IF.
+	   
+	   
+	      
+           
+	   
+       7120-IMPRIMIR-LISTA-MARCA.
+	      MOVE SPACES TO ESTRUC-ESTAD.
+		  MOVE ESTAD-MARCA(IND-MAR) TO EST-ESTAD-MARCA.
+	      PERFORM 7121-IMPRIMIR-ESTAD-MES
+	               VARYING IND-MES FROM 1 BY 1
+			       UNTIL IND-MES > 12.
+	       MOVE ESTAD-TOTAL (IND-MAR) TO EST-ESTAD-TOTAL.
+	       PERFORM 7122-CALCULAR-TASA-UTILIZACION.
+	       MOVE ESTRUC-ESTAD TO LINEA-ESTAD.
+		   PERFORM 7506-IMPRIMIR-LINEA-ESTAD.
+
+      * ALQUILERES POR AUTO POSEIDO DE LA MARCA, PARA DISTINGUIR "SE      *
+      * ALQUILA MUCHO" DE "TENEMOS MUCHOS AUTOS DE ESA MARCA".  SIN AUTOS *
+      * CARGADOS DE LA MARCA (NO DEBERIA OCURRIR, YA QUE ESTAD-MARCA SALE *
+      * DE AUT-MARCA) LA TASA QUEDA EN CERO PARA EVITAR DIVIDIR POR CERO. *
+       7122-CALCULAR-TASA-UTILIZACION.
+	       IF ESTAD-CANT-AUTOS (IND-MAR) > ZERO
+		       COMPUTE EST-ESTAD-TASA ROUNDED =
+			       ESTAD-TOTAL (IND-MAR) / ESTAD-CANT-AUTOS (IND-MAR)
+	       ELSE
+		       MOVE ZERO TO EST-ESTAD-TASA
+	       END-IF.
+	     
+	   7121-IMPRIMIR-ESTAD-MES.
+	       EVALUATE IND-MES		   
+		   WHEN 1 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-ENE
+		   WHEN 2 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-FEB
+		   WHEN 3 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-MAR
+		   WHEN 4 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-ABR
+		   WHEN 5 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-MAY
+		   WHEN 6 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-JUN
+		   WHEN 7 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-JUL
+		   WHEN 8 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-AGO
+		   WHEN 9 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-SEP
+		   WHEN 10 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-OCT
+		   WHEN 11 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-NOV
+		   WHEN 12 		   
+		   MOVE ESTAD-MES (IND-MAR, IND-MES) TO EST-ESTAD-DEC
+		   END-EVALUATE.		    
+	       ADD ESTAD-MES (IND-MAR, IND-MES) TO 
+		   ESTAD-TOTAL-MES (IND-MES).
+           	  
+		
+		
+       7506-IMPRIMIR-LINEA-ESTAD.
+			IF WS-MODO-PAGINADO AND CONT-ESTAD-LINEAS >= WS-LINEAS-POR-PAGINA
+				PERFORM 7507-IMP-SALTO-PAGINA-ESTAD.
+			WRITE LINEA-ESTAD.
+			ADD 1 TO CONT-ESTAD-LINEAS.
+			MOVE SPACES TO LINEA-ESTAD.
+				   
+		   				
+		
+       7504-ARMAR-FECHA-ESTAD.
+			ACCEPT FECHA FROM DATE YYYYMMDD.
+			MOVE FECHA-DD TO ENC-ESTAD-FECHA-DD.
+			MOVE FECHA-MM TO ENC-ESTAD-FECHA-MM.
+			MOVE FECHA-AA TO ENC-ESTAD-FECHA-AA.
+			
+       7505-ARMAR-ENC-PAGINA-ESTAD.
+			PERFORM 7504-ARMAR-FECHA-ESTAD.
+			ADD 1 TO ENC-ESTAD-HOJA.			
+			MOVE ENCABEZADO-ESTAD TO LINEA-ESTAD.
+			
+			
+       
+		
+       7507-IMP-SALTO-PAGINA-ESTAD.
+			MOVE LINEA-ESTAD TO LINEA-AUX.
+			MOVE ZEROES TO CONT-ESTAD-LINEAS.			
+			PERFORM 7110-IMPRIMIR-ENCABEZADO-MARCA.
+			MOVE LINEA-AUX TO LINEA-ESTAD.
+		
+		
+	   7110-IMPRIMIR-ENCABEZADO-MARCA.
+      *	   	   DISPLAY "ENCABEZADO MARCA".
+           PERFORM 7505-ARMAR-ENC-PAGINA-ESTAD.
+           WRITE LINEA-ESTAD AFTER PAGE.
+		   MOVE SPACES TO LINEA-ESTAD.
+		   MOVE '  Listado estadístico de Alquileres por mes'
+		   TO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+		   STRING  '   Marca         Ene    Feb   Mar   Abr   May  '
+		           'Jun   Jul   Ago   Sep   Oct   Nov   Dec   Total  Tasa'
+					DELIMITED BY SIZE INTO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+           STRING  '-------------------------------------------'
+                   '-------------------------------------------   ------  -----'
+					DELIMITED BY SIZE INTO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+		   ADD 4 TO CONT-ESTAD-LINEAS.
+		
+		
+		
+       7508-IMP-LINEA-VACIA-ESTAD.
+			MOVE SPACES TO LINEA-ESTAD.
+			WRITE LINEA-ESTAD.	   
+			ADD 1 TO CONT-ESTAD-LINEAS.		
+			
+			
+		
+     	7130-IMPRIMIR-R-TOTALES.
+		   MOVE SPACES TO ESTRUC-ESTAD.	
+           MOVE ZEROES TO WS-TOTAL-MES.		   
+	       PERFORM 7131-IMP-TOTAL-MES
+                   VARYING IND-MES FROM 1 BY 1
+			       UNTIL IND-MES > 12.
+		   
+		   PERFORM 7508-IMP-LINEA-VACIA-ESTAD.		   
+		   MOVE 'Totales ' TO EST-ESTAD-MARCA. 
+		   MOVE WS-TOTAL-MES TO EST-ESTAD-TOTAL.
+		   MOVE ESTRUC-ESTAD TO LINEA-ESTAD.		   
+		   PERFORM 7506-IMPRIMIR-LINEA-ESTAD.
+		   
+       
+	   7131-IMP-TOTAL-MES.
+	      EVALUATE IND-MES		   
+		   WHEN 1 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-ENE
+		   WHEN 2 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-FEB
+		   WHEN 3 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-MAR
+		   WHEN 4 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-ABR
+		   WHEN 5 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-MAY
+		   WHEN 6 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-JUN
+		   WHEN 7 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-JUL
+		   WHEN 8 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-AGO
+		   WHEN 9 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-SEP
+		   WHEN 10 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-OCT
+		   WHEN 11 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-NOV
+		   WHEN 12 		   
+		   MOVE ESTAD-TOTAL-MES (IND-MES) TO EST-ESTAD-DEC
+		   END-EVALUATE.
+           ADD ESTAD-TOTAL-MES (IND-MES) TO WS-TOTAL-MES.
+
+      **************************************************************
+      *     LISTADO ESTADISTICO POR MARCA, ABIERTO POR AGENCIA     *
+      *     (MISMA TABLA ESTAD-AGENCIAS QUE SE VA ACUMULANDO EN    *
+      *      3000/4000/4100/4200, UNA SECCION POR AGENCIA)         *
+      **************************************************************
+	   7160-IMPRIMIR-POR-MARCA-AGENCIA.
+	       PERFORM 7161-IMPRIMIR-POR-MARCA-UNA-AGENCIA
+		           VARYING IDX-AGENCIA FROM 1 BY 1
+				   UNTIL IDX-AGENCIA > CANT-AGENCIAS.
+
+	   7161-IMPRIMIR-POR-MARCA-UNA-AGENCIA.
+	       PERFORM 7162-IMPRIMIR-ENCABEZADO-MARCA-AGENCIA.
+		   PERFORM 7163-IMPRIMIR-LISTA-MARCA-AGENCIA
+		           VARYING IND-MAR FROM 1 BY 1
+				   UNTIL IND-MAR > 300 OR
+				   IND-MAR > CANT-AUTOS.
+
+	   7162-IMPRIMIR-ENCABEZADO-MARCA-AGENCIA.
+	       PERFORM 7505-ARMAR-ENC-PAGINA-ESTAD.
+		   WRITE LINEA-ESTAD AFTER PAGE.
+		   MOVE SPACES TO LINEA-ESTAD.
+		   MOVE AGENCIA-TAB-NRO(IDX-AGENCIA) TO WS-AGENCIA-DISPLAY.
+		   STRING '  Listado estadístico de Alquileres por mes - Agencia '
+		           WS-AGENCIA-DISPLAY ' ' AGENCIA-TAB-NOMBRE(IDX-AGENCIA)
+				   DELIMITED BY SIZE INTO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+		   STRING  '   Marca         Ene    Feb   Mar   Abr   May  '
+		           'Jun   Jul   Ago   Sep   Oct   Nov   Dec   Total'
+					DELIMITED BY SIZE INTO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+           STRING  '-------------------------------------------'
+                   '-------------------------------------------   ------'
+					DELIMITED BY SIZE INTO LINEA-ESTAD.
+		   WRITE LINEA-ESTAD.
+		   ADD 4 TO CONT-ESTAD-LINEAS.
+
+	   7163-IMPRIMIR-LISTA-MARCA-AGENCIA.
+	      MOVE SPACES TO ESTRUC-ESTAD.
+		  MOVE ESTAD-MARCA(IND-MAR) TO EST-ESTAD-MARCA.
+	      PERFORM 7164-IMPRIMIR-ESTAD-MES-AGENCIA
+	               VARYING IND-MES FROM 1 BY 1
+			       UNTIL IND-MES > 12.
+	       MOVE ESTAD-AG-TOTAL (IND-MAR, IDX-AGENCIA) TO EST-ESTAD-TOTAL.
+	       MOVE ESTRUC-ESTAD TO LINEA-ESTAD.
+		   PERFORM 7509-IMPRIMIR-LINEA-ESTAD-AGENCIA.
+
+	   7164-IMPRIMIR-ESTAD-MES-AGENCIA.
+	       EVALUATE IND-MES
+		   WHEN 1
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-ENE
+		   WHEN 2
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-FEB
+		   WHEN 3
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-MAR
+		   WHEN 4
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-ABR
+		   WHEN 5
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-MAY
+		   WHEN 6
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-JUN
+		   WHEN 7
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-JUL
+		   WHEN 8
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-AGO
+		   WHEN 9
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-SEP
+		   WHEN 10
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-OCT
+		   WHEN 11
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-NOV
+		   WHEN 12
+		   MOVE ESTAD-AG-MES (IND-MAR, IDX-AGENCIA, IND-MES) TO EST-ESTAD-DEC
+		   END-EVALUATE.
+
+	   7509-IMPRIMIR-LINEA-ESTAD-AGENCIA.
+			IF WS-MODO-PAGINADO AND CONT-ESTAD-LINEAS >= WS-LINEAS-POR-PAGINA
+				PERFORM 7510-IMP-SALTO-PAGINA-ESTAD-AGENCIA.
+			WRITE LINEA-ESTAD.
+			ADD 1 TO CONT-ESTAD-LINEAS.
+			MOVE SPACES TO LINEA-ESTAD.
+
+	   7510-IMP-SALTO-PAGINA-ESTAD-AGENCIA.
+			MOVE LINEA-ESTAD TO LINEA-AUX.
+			MOVE ZEROES TO CONT-ESTAD-LINEAS.
+			PERFORM 7162-IMPRIMIR-ENCABEZADO-MARCA-AGENCIA.
+			MOVE LINEA-AUX TO LINEA-ESTAD.
+
+      **************************************************************
+      *     EXPORTACION CSV DE ESTADIST.TXT PARA PLANILLA          *
+      *     (MISMOS DATOS DE ESTAD-MARCAS / ESTAD-TOTAL-MES QUE     *
+      *      YA QUEDARON ACUMULADOS AL IMPRIMIR EL LISTADO)         *
+      **************************************************************
+	   7150-EXPORTAR-ESTAD-CSV.
+	       MOVE SPACES TO LINEA-ESTADCSV.
+		   STRING 'Marca,Ene,Feb,Mar,Abr,May,Jun,Jul,Ago,Sep,Oct,'
+		          'Nov,Dic,Total'
+				  DELIMITED BY SIZE INTO LINEA-ESTADCSV.
+		   WRITE LINEA-ESTADCSV.
+	       PERFORM 7151-EXPORTAR-LINEA-CSV
+		           VARYING IND-MAR FROM 1 BY 1
+	               UNTIL IND-MAR > 300 OR
+				   IND-MAR > CANT-AUTOS.
+		   PERFORM 7152-EXPORTAR-TOTALES-CSV.
+
+	   7151-EXPORTAR-LINEA-CSV.
+	       MOVE SPACES TO LINEA-ESTADCSV.
+		   STRING ESTAD-MARCA(IND-MAR) ','
+		          ESTAD-MES(IND-MAR,1)  ','
+				  ESTAD-MES(IND-MAR,2)  ','
+				  ESTAD-MES(IND-MAR,3)  ','
+				  ESTAD-MES(IND-MAR,4)  ','
+				  ESTAD-MES(IND-MAR,5)  ','
+				  ESTAD-MES(IND-MAR,6)  ','
+				  ESTAD-MES(IND-MAR,7)  ','
+				  ESTAD-MES(IND-MAR,8)  ','
+				  ESTAD-MES(IND-MAR,9)  ','
+				  ESTAD-MES(IND-MAR,10) ','
+				  ESTAD-MES(IND-MAR,11) ','
+				  ESTAD-MES(IND-MAR,12) ','
+				  ESTAD-TOTAL(IND-MAR)
+				  DELIMITED BY SIZE INTO LINEA-ESTADCSV.
+		   WRITE LINEA-ESTADCSV.
+
+	   7152-EXPORTAR-TOTALES-CSV.
+	       MOVE SPACES TO LINEA-ESTADCSV.
+		   STRING 'Totales,'
+		          ESTAD-TOTAL-MES(1)  ','
+				  ESTAD-TOTAL-MES(2)  ','
+				  ESTAD-TOTAL-MES(3)  ','
+				  ESTAD-TOTAL-MES(4)  ','
+				  ESTAD-TOTAL-MES(5)  ','
+				  ESTAD-TOTAL-MES(6)  ','
+				  ESTAD-TOTAL-MES(7)  ','
+				  ESTAD-TOTAL-MES(8)  ','
+				  ESTAD-TOTAL-MES(9)  ','
+				  ESTAD-TOTAL-MES(10) ','
+				  ESTAD-TOTAL-MES(11) ','
+				  ESTAD-TOTAL-MES(12) ','
+				  WS-TOTAL-MES
+				  DELIMITED BY SIZE INTO LINEA-ESTADCSV.
+		   WRITE LINEA-ESTADCSV.
+
+      **************************************
+      *     LISTADO DE RECHAZOS            *
+      **************************************
+	   7600-IMPRIMIR-RECHAZADOS.
+	       MOVE 'Listado de solicitudes rechazadas    '
+		        TO WS-TITULO-LISTADO.
+		   PERFORM 7503-IMPRIMIR-ENC-PAGINA.
+
+		   CLOSE RECH.
+		   OPEN INPUT RECH.
+	       MOVE FS-RECH       TO FS.
+		   MOVE "RECH   "     TO FS-NOMBRE.
+		   MOVE "ABRIR"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   PERFORM 7601-LEER-RECH.
+		   PERFORM 7602-PROCESAR-RECHAZADO UNTIL FS-RECH-FIN.
+		   PERFORM 7603-IMPRIMIR-SUBTOTALES-RECHAZOS.
+		   CLOSE RECH.
+
+	   7601-LEER-RECH.
+	       READ RECH AT END SET FS-RECH-FIN TO TRUE END-READ.
+		   IF NOT FS-RECH-OK AND NOT FS-RECH-FIN
+		       DISPLAY 'ERROR AL INTENTAR LEER RECHAZOS'
+			   GO 9999-CANCELAR-PROGRAMA
+		   END-IF.
+
+	   7602-PROCESAR-RECHAZADO.
+	       ADD 1 TO WS-CANT-RECHAZADOS.
+		   PERFORM 7610-IMPRIMIR-LINEA-RECHAZADO.
+		   COMPUTE WS-SUB-AG = RECH-AGENCIA + 1.
+		   COMPUTE WS-SUB-MOT = RECH-MOTIVO + 1.
+		   ADD 1 TO RT-MOTIVO(WS-SUB-AG, WS-SUB-MOT).
+		   PERFORM 7601-LEER-RECH.
+
+	   7610-IMPRIMIR-LINEA-RECHAZADO.
+	       PERFORM 7611-ARMAR-DESC-MOTIVO.
+		   MOVE RECH-AGENCIA TO WS-AGENCIA-CONSULTA.
+		   PERFORM 7612-ARMAR-DESC-AGENCIA.
+		   PERFORM 7613-ARMAR-DESC-COLISION.
+		   PERFORM 7615-ARMAR-DESC-SUGERENCIA.
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+		   MOVE RECH-IMPORTE TO TOTAL-IMPR-IMPORTE.
+		   STRING '  Agencia ' WS-DESC-AGENCIA
+		          '  Patente ' RECH-PATENTE
+				  '  Fecha ' RECH-FECHA
+				  '  Doc ' RECH-TIPO-DOC '-' RECH-NRO-DOC
+				  '  Motivo: ' WS-DESC-MOTIVO
+				  '  Importe: ' TOTAL-IMPR-IMPORTE
+				  WS-DESC-COLISION
+				  WS-DESC-SUGERENCIA
+			   DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+	   7611-ARMAR-DESC-MOTIVO.
+	       MOVE 'Motivo desconocido' TO WS-DESC-MOTIVO.
+		   PERFORM 7616-BUSCAR-DESC-MOTIVO
+		           VARYING IDX-MOTIVO FROM 1 BY 1
+				   UNTIL IDX-MOTIVO > WS-CANT-MOTIVOS.
+
+	   7616-BUSCAR-DESC-MOTIVO.
+	       IF RECH-MOTIVO EQUAL TM-CODIGO(IDX-MOTIVO)
+		       MOVE TM-DESCRIPCION(IDX-MOTIVO) TO WS-DESC-MOTIVO
+		   END-IF.
+
+	   7612-ARMAR-DESC-AGENCIA.
+	       IF WS-AGENCIA-CONSULTA > 0 AND WS-AGENCIA-CONSULTA <= CANT-AGENCIAS
+		       MOVE AGENCIA-TAB-NOMBRE(WS-AGENCIA-CONSULTA) TO WS-DESC-AGENCIA
+		   ELSE
+		       MOVE 'Sin agencia'                           TO WS-DESC-AGENCIA
+		   END-IF.
+
+      * SOLO PARA MOTIVO 1 (YA ALQUILADO) HAY UNA AGENCIA GANADORA       *
+      * REGISTRADA EN RECH-AGENCIA-COLISION -- EN LOS DEMAS MOTIVOS      *
+      * QUEDA EN BLANCO.                                                 *
+	   7613-ARMAR-DESC-COLISION.
+	       MOVE SPACES TO WS-DESC-COLISION.
+		   IF RECH-MOTIVO = 1 AND RECH-AGENCIA-COLISION > 0
+		           AND RECH-AGENCIA-COLISION <= CANT-AGENCIAS
+		       PERFORM 7614-ARMAR-DESC-AGENCIA-COL
+			   STRING '  Perdio contra la reserva de ' WS-DESC-AGENCIA-COL
+			       DELIMITED BY SIZE INTO WS-DESC-COLISION
+		   END-IF.
+
+	   7614-ARMAR-DESC-AGENCIA-COL.
+	       MOVE AGENCIA-TAB-NOMBRE(RECH-AGENCIA-COLISION) TO WS-DESC-AGENCIA-COL.
+
+      * SOLO PARA MOTIVO 2 (AUTO NO EXISTE) PUEDE HABER UNA PATENTE      *
+      * PARECIDA SUGERIDA (VER 5002-BUSCAR-PATENTE-SIMILAR) -- EN LOS    *
+      * DEMAS MOTIVOS QUEDA EN BLANCO.                                   *
+	   7615-ARMAR-DESC-SUGERENCIA.
+	       MOVE SPACES TO WS-DESC-SUGERENCIA.
+		   IF RECH-MOTIVO = 2 AND RECH-PATENTE-SUGERIDA NOT EQUAL SPACES
+		       STRING '  Quizas quiso decir: ' RECH-PATENTE-SUGERIDA
+			       DELIMITED BY SIZE INTO WS-DESC-SUGERENCIA
+		   END-IF.
+
+	   7603-IMPRIMIR-SUBTOTALES-RECHAZOS.
+	       PERFORM 7501-IMPRIMIR-LINEA-VACIA.
+		   MOVE 'Subtotales de rechazos por agencia y motivo' TO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+		   PERFORM 7604-IMPRIMIR-SUBTOTAL-AGENCIA
+		           VARYING WS-SUB-AG FROM 1 BY 1 UNTIL WS-SUB-AG > 10.
+
+	   7604-IMPRIMIR-SUBTOTAL-AGENCIA.
+	       PERFORM 7605-IMPRIMIR-SUBTOTAL-MOTIVO
+		           VARYING WS-SUB-MOT FROM 1 BY 1 UNTIL WS-SUB-MOT > 10.
+
+	   7605-IMPRIMIR-SUBTOTAL-MOTIVO.
+	       IF RT-MOTIVO(WS-SUB-AG, WS-SUB-MOT) > 0
+		       COMPUTE WS-AGENCIA-DISPLAY = WS-SUB-AG - 1
+			   COMPUTE WS-MOTIVO-DISPLAY = WS-SUB-MOT - 1
+			   MOVE RT-MOTIVO(WS-SUB-AG, WS-SUB-MOT) TO WS-CANT-IMPR
+			   MOVE WS-AGENCIA-DISPLAY TO WS-AGENCIA-CONSULTA
+			   PERFORM 7612-ARMAR-DESC-AGENCIA
+			   STRING '  Agencia ' WS-DESC-AGENCIA
+			          '  Motivo ' WS-MOTIVO-DISPLAY
+					  '  Cantidad: ' WS-CANT-IMPR
+			       DELIMITED BY SIZE INTO LINEA
+			   PERFORM 7500-IMPRIMIR-LINEA
+		   END-IF.
+
+
+      **************************************
+      *     LISTADO DE UTILIZACION DE FLOTA *
+      **************************************
+      * DIAS APROBADOS ACUMULADOS POR PATENTE (T-AUT-DIAS-USO, VER      *
+      * 9005-GRABAR-AUTOS-USO), PARA VER DE UN VISTAZO QUE AUTOS DE LA  *
+      * FLOTA SE ALQUILAN Y CUALES QUEDAN OCIOSOS.  SE IMPRIME EN EL    *
+      * ORDEN DE TABLA-AUTOS (ORDEN DE CARGA DE AUTOS.TXT).             *
+	   7700-IMPRIMIR-UTILIZACION.
+	       MOVE 'Listado de utilizacion de flota       '
+		        TO WS-TITULO-LISTADO.
+		   PERFORM 7503-IMPRIMIR-ENC-PAGINA.
+
+		   PERFORM 7701-IMPRIMIR-LINEA-UTILIZACION
+		           VARYING IND-MAR FROM 1 BY 1
+				   UNTIL IND-MAR > WS-CANT-AUTOS-TABLA.
+
+	   7701-IMPRIMIR-LINEA-UTILIZACION.
+	       MOVE T-AUT-DIAS-USO(IND-MAR) TO WS-DIAS-USO-IMPR.
+		   PERFORM 7702-ARMAR-DESC-OCIOSO.
+		   STRING '  Patente ' T-AUT-PATENTE(IND-MAR)
+		          '  Marca ' T-AUT-MARCA(IND-MAR)
+				  '  Dias alquilado (acumulado): ' WS-DIAS-USO-IMPR
+				  '  ' WS-DESC-OCIOSO
+			   DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+	   7702-ARMAR-DESC-OCIOSO.
+	       IF T-AUT-DIAS-USO(IND-MAR) EQUAL ZERO
+		       MOVE '*** OCIOSO ***' TO WS-DESC-OCIOSO
+		   ELSE
+		       MOVE SPACES TO WS-DESC-OCIOSO
+		   END-IF.
+
+
+      **************************************
+      *  DASHBOARD OPERATIVO DE FIN DE LOTE *
+      **************************************
+      * UNA SOLA PAGINA CON FLOTA, SOLICITUDES/APROBACIONES/RECHAZOS    *
+      * POR AGENCIA Y EL DESGLOSE DE RECHAZOS POR MOTIVO, PARA NO TENER *
+      * QUE RECONCILIAR LISTADO.TXT/ESTADIST.TXT/RECHAZOS.TXT A MANO.   *
+      * SE IMPRIME COMO EL ULTIMO RENGLON DE LISTADO.TXT, JUSTO ANTES   *
+      * DE 9001-IMPRIMIR-TOTALES-CONTROL, PORQUE 9000-FINAL ES EL QUE   *
+      * HACE EL CLOSE LISTADO -- SI SE DEJARA PARA DESPUES YA NO        *
+      * HABRIA ARCHIVO ABIERTO DONDE ESCRIBIRLO.  USA LOS MISMOS        *
+      * TOTALES YA ACUMULADOS POR 7000/7600 EN VEZ DE RELEER NINGUN     *
+      * ARCHIVO DE NUEVO.                                               *
+	   7800-IMPRIMIR-DASHBOARD.
+	       MOVE 'Resumen operativo del dia (dashboard)'
+		        TO WS-TITULO-LISTADO.
+		   PERFORM 7503-IMPRIMIR-ENC-PAGINA.
+
+		   MOVE WS-CANT-AUTOS-TABLA TO WS-CANT-IMPR.
+		   STRING '  Autos en flota: ' WS-CANT-IMPR
+		       DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+		   PERFORM 7801-IMPRIMIR-DASH-AGENCIA
+		           VARYING IND-J FROM 1 BY 1 UNTIL IND-J > CANT-AGENCIAS.
+
+		   COMPUTE WS-CANT-SOLIC-LEIDAS =
+		           WS-CONT-REG-SOL1 + WS-CONT-REG-SOL2 + WS-CONT-REG-SOL3.
+		   MOVE WS-CANT-SOLIC-LEIDAS TO WS-CANT-IMPR.
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+		   MOVE TOTAL-GRAL-IMPORTE TO TOTAL-IMPR-IMPORTE.
+		   STRING '  TOTAL   Solicitudes: ' WS-CANT-IMPR
+		          '  Aprobadas: ' WS-CANT-APROBADOS
+				  '  Rechazadas: ' WS-CANT-RECHAZADOS
+				  '  Importe aprobado: ' TOTAL-IMPR-IMPORTE
+			   DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+		   PERFORM 7802-IMPRIMIR-DASH-MOTIVO
+		           VARYING WS-SUB-MOT FROM 1 BY 1 UNTIL WS-SUB-MOT > 10.
+
+      * UNA LINEA POR AGENCIA CON LO RECIBIDO/APROBADO/RECHAZADO/        *
+      * FACTURADO -- EL MAPEO IND-J=1/2/3 -> WS-CONT-REG-SOL1/2/3 ES EL  *
+      * MISMO "UN SELECT/FD POR AGENCIA" DE SIEMPRE, ASI QUE SE RESUELVE *
+      * CON UN EVALUATE EN VEZ DE UNA TABLA QUE NO EXISTE PARA ESE DATO. *
+	   7801-IMPRIMIR-DASH-AGENCIA.
+	       EVALUATE IND-J
+		       WHEN 1 MOVE WS-CONT-REG-SOL1 TO WS-CANT-IMPR-CONTROL
+			   WHEN 2 MOVE WS-CONT-REG-SOL2 TO WS-CANT-IMPR-CONTROL
+			   WHEN 3 MOVE WS-CONT-REG-SOL3 TO WS-CANT-IMPR-CONTROL
+			   WHEN OTHER MOVE ZERO TO WS-CANT-IMPR-CONTROL
+		   END-EVALUATE.
+		   MOVE ZEROES TO TOTAL-IMPR-IMPORTE.
+		   MOVE AGENCIA-TAB-IMPORTE(IND-J) TO TOTAL-IMPR-IMPORTE.
+		   STRING '  Agencia ' AGENCIA-TAB-NOMBRE(IND-J)
+		          '  Recibidas: ' WS-CANT-IMPR-CONTROL
+				  '  Aprobadas: ' AGENCIA-TAB-APROB(IND-J)
+				  '  Rechazadas: ' AGENCIA-TAB-RECH(IND-J)
+				  '  Importe: ' TOTAL-IMPR-IMPORTE
+			   DELIMITED BY SIZE INTO LINEA.
+		   PERFORM 7500-IMPRIMIR-LINEA.
+
+      * SUMA RT-MOTIVO A TRAVES DE LAS 10 AGENCIAS POSIBLES PARA UN      *
+      * TOTAL POR MOTIVO INDEPENDIENTE DE AGENCIA, MISMO DESGLOSE DE     *
+      * MOTIVOS DE 7611-ARMAR-DESC-MOTIVO.                               *
+	   7802-IMPRIMIR-DASH-MOTIVO.
+	       MOVE ZERO TO WS-CANT-RECHAZADOS-MOTIVO.
+		   PERFORM 7803-SUMAR-DASH-MOTIVO-AGENCIA
+		           VARYING WS-SUB-AG FROM 1 BY 1 UNTIL WS-SUB-AG > 10.
+		   IF WS-CANT-RECHAZADOS-MOTIVO > 0
+		       COMPUTE RECH-MOTIVO = WS-SUB-MOT - 1
+			   PERFORM 7611-ARMAR-DESC-MOTIVO
+			   MOVE WS-CANT-RECHAZADOS-MOTIVO TO WS-CANT-IMPR-CONTROL
+			   STRING '  Rechazadas por: ' WS-DESC-MOTIVO
+			          '  Cantidad: ' WS-CANT-IMPR-CONTROL
+				   DELIMITED BY SIZE INTO LINEA
+			   PERFORM 7500-IMPRIMIR-LINEA
+		   END-IF.
+
+	   7803-SUMAR-DASH-MOTIVO-AGENCIA.
+	       ADD RT-MOTIVO(WS-SUB-AG, WS-SUB-MOT) TO WS-CANT-RECHAZADOS-MOTIVO.
+
+       8900-CHECK-FILE-STATUS.
+           IF FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " FS-NOMBRE
+              DISPLAY "FILESTATUS: " FS
+              DISPLAY "AL INTENTAR: " FS-FUNCION
+              GO 9999-CANCELAR-PROGRAMA
+           END-IF.	
+		   
+
+       9001-IMPRIMIR-TOTALES-CONTROL.
+           COMPUTE WS-CANT-SOLIC-LEIDAS =
+                   WS-CONT-REG-SOL1 + WS-CONT-REG-SOL2 + WS-CONT-REG-SOL3.
+
+           DISPLAY "----- TOTALES DE CONTROL -----".
+           MOVE WS-CONT-REG-AUTOS TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "AUTOS CARGADOS      : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CONT-REG-SOL1  TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "SOL1 LEIDAS         : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CONT-REG-SOL2  TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "SOL2 LEIDAS         : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CONT-REG-SOL3  TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "SOL3 LEIDAS         : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CANT-SOLIC-LEIDAS TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "TOTAL SOLICITUDES   : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CANT-APROBADOS TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "APROBADAS (ALQ-ACT) : " WS-CANT-IMPR-CONTROL.
+           MOVE WS-CANT-RECHAZADOS TO WS-CANT-IMPR-CONTROL.
+           DISPLAY "RECHAZADAS (RECH)   : " WS-CANT-IMPR-CONTROL.
+
+           IF WS-CANT-SOLIC-LEIDAS NOT EQUAL
+              (WS-CANT-APROBADOS + WS-CANT-RECHAZADOS)
+              DISPLAY "*** NO CUADRA: SOLICITUDES LEIDAS DISTINTO DE "
+                      "APROBADAS MAS RECHAZADAS ***"
+           ELSE
+              DISPLAY "CUADRE OK: LEIDAS = APROBADAS + RECHAZADAS"
+           END-IF.
+
+      * EL LOTE TERMINO ENTERO SIN CORTES -- EL CHECKPOINT DE UNA       *
+      * CORRIDA ANTERIOR (SI HABIA) YA NO SIRVE, ASI QUE SE VACIA EL    *
+      * ARCHIVO PARA QUE LA PROXIMA CORRIDA EMPIECE DESDE CERO.  NO SE  *
+      * LLAMA DESDE 9000-FINAL PORQUE 9999-CANCELAR-PROGRAMA TAMBIEN    *
+      * PASA POR AHI Y AHI SI HAY QUE CONSERVAR EL CHECKPOINT.          *
+       9002-BORRAR-CHECKPOINT-FINAL.
+	       OPEN OUTPUT CHECKPT.
+		   MOVE FS-CHECKPT      TO FS.
+		   MOVE "CHECKPT"       TO FS-NOMBRE.
+		   MOVE "ABRIR"         TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+		   CLOSE CHECKPT.
+
+      * GUARDA EL DESGLOSE MES A MES DE CADA MARCA (ESTADSAV.DAT) Y EL   *
+      * MES EN CURSO (ESTADMES.DAT) PARA QUE LA PROXIMA CORRIDA DEL      *
+      * MISMO MES SIGA ACUMULANDO EN VEZ DE ARRANCAR DE CERO.  IGUAL QUE *
+      * 9002, SOLO SE LLAMA DESDE EL CAMINO DE TERMINACION NORMAL.       *
+       9003-GRABAR-ESTAD-MES.
+	       OPEN OUTPUT ESTADSAV.
+		   MOVE FS-ESTADSAV   TO FS.
+		   MOVE "ESTADSAV"    TO FS-NOMBRE.
+		   MOVE "ABRIR"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   PERFORM 9004-GRABAR-ESTAD-MES-FILA
+		           VARYING IND-MAR FROM 1 BY 1
+				   UNTIL IND-MAR > CANT-AUTOS.
+
+		   CLOSE ESTADSAV.
+
+		   OPEN OUTPUT ESTADCTL.
+		   MOVE FS-ESTADCTL   TO FS.
+		   MOVE "ESTADCTL"    TO FS-NOMBRE.
+		   MOVE "ABRIR"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   MOVE WS-ESTAD-MES-ACTUAL TO ESTADCTL-MES.
+		   WRITE ESTADCTL-REG.
+		   MOVE FS-ESTADCTL   TO FS.
+		   MOVE "ESTADCTL"    TO FS-NOMBRE.
+		   MOVE "GRABA"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   CLOSE ESTADCTL.
+
+      * REGRABA AUTOS.TXT CON T-AUT-DIAS-USO PUESTO AL DIA, PARA QUE EL *
+      * ACUMULADO DE UTILIZACION DE FLOTA SOBREVIVA A LA CORRIDA DE     *
+      * MANANA -- MISMO IDIOMA DE 9002/9003 (SOLO SE LLAMA DESDE EL     *
+      * CAMINO DE TERMINACION NORMAL, NUNCA DESDE 9999-CANCELAR-        *
+      * PROGRAMA, PARA NO GRABAR UN ACUMULADO A MEDIAS DE UNA CORRIDA   *
+      * ABORTADA).  AUTOS YA ESTA ABIERTO EN INPUT DESDE 1000-INICIO,   *
+      * ASI QUE HAY QUE CERRARLO ANTES DE REABRIRLO EN OUTPUT.          *
+       9005-GRABAR-AUTOS-USO.
+	       CLOSE AUTOS.
+
+		   OPEN OUTPUT AUTOS.
+		   MOVE FS-AUTOS      TO FS.
+		   MOVE "AUTOS"       TO FS-NOMBRE.
+		   MOVE "ABRIR"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   PERFORM 9006-GRABAR-AUTOS-USO-FILA
+		           VARYING IND-MAR FROM 1 BY 1
+				   UNTIL IND-MAR > WS-CANT-AUTOS-TABLA.
+
+		   CLOSE AUTOS.
+
+       9006-GRABAR-AUTOS-USO-FILA.
+	       MOVE TABLA-AUT-REG(IND-MAR) TO AUT-REG.
+		   WRITE AUT-REG.
+		   MOVE FS-AUTOS      TO FS.
+		   MOVE "AUTOS"       TO FS-NOMBRE.
+		   MOVE "GRABA"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+      * HORA DE FIN Y DURACION DE LA CORRIDA, A CONSOLA Y A TIEMPOS.DAT   *
+      * (HISTORICO, VER SELECT TIEMPOS) -- WS-SEG-INICIO/FIN SE ARMAN     *
+      * COMO SEGUNDOS DESDE MEDIANOCHE PARA PODER RESTAR SIN LIDIAR CON   *
+      * LOS CAMPOS HH/MM/SS POR SEPARADO; SI EL LOTE CRUZA MEDIANOCHE     *
+      * (WS-SEG-FIN MENOR QUE WS-SEG-INICIO) SE SUMAN LAS 24 HORAS DEL    *
+      * DIA ANTES DE RESTAR.  SOLO SE GRABA EN LA TERMINACION NORMAL DEL  *
+      * PROGRAMA (NUNCA DESDE 9999-CANCELAR-PROGRAMA), IGUAL QUE          *
+      * CHECKPT.DAT/ESTADSAV.DAT.                                         *
+       9007-GRABAR-TIEMPOS.
+	       ACCEPT WS-HORA-FIN FROM TIME.
+
+		   COMPUTE WS-SEG-INICIO =
+		           WS-HI-HH * 3600 + WS-HI-MM * 60 + WS-HI-SS.
+		   COMPUTE WS-SEG-FIN =
+		           WS-HF-HH * 3600 + WS-HF-MM * 60 + WS-HF-SS.
+
+		   IF WS-SEG-FIN < WS-SEG-INICIO
+		       COMPUTE WS-SEG-DURACION =
+			           WS-SEG-FIN + 86400 - WS-SEG-INICIO
+		   ELSE
+		       COMPUTE WS-SEG-DURACION = WS-SEG-FIN - WS-SEG-INICIO
+		   END-IF.
+
+		   COMPUTE WS-DUR-HH = WS-SEG-DURACION / 3600.
+		   COMPUTE WS-DUR-MM = (WS-SEG-DURACION - WS-DUR-HH * 3600) / 60.
+		   COMPUTE WS-DUR-SS = WS-SEG-DURACION - WS-DUR-HH * 3600
+		                       - WS-DUR-MM * 60.
+
+		   DISPLAY 'HORA DE FIN: ' WS-HF-HH ':' WS-HF-MM ':' WS-HF-SS.
+		   DISPLAY 'DURACION DEL LOTE: ' WS-DUR-HH ':' WS-DUR-MM
+		           ':' WS-DUR-SS.
+
+		   OPEN EXTEND TIEMPOS.
+		   IF NOT FS-TIEMPOS-OK
+		       CLOSE TIEMPOS
+			   OPEN OUTPUT TIEMPOS
+		   END-IF.
+		   MOVE FS-TIEMPOS   TO FS.
+		   MOVE "TIEMPOS"    TO FS-NOMBRE.
+		   MOVE "ABRIR"      TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   MOVE WS-FECHA-INICIO TO TIEMPOS-FECHA.
+		   COMPUTE TIEMPOS-HORA-INICIO =
+		           WS-HI-HH * 10000 + WS-HI-MM * 100 + WS-HI-SS.
+		   COMPUTE TIEMPOS-HORA-FIN =
+		           WS-HF-HH * 10000 + WS-HF-MM * 100 + WS-HF-SS.
+		   COMPUTE TIEMPOS-DURACION =
+		           WS-DUR-HH * 10000 + WS-DUR-MM * 100 + WS-DUR-SS.
+		   WRITE TIEMPOS-REG.
+		   MOVE FS-TIEMPOS   TO FS.
+		   MOVE "TIEMPOS"    TO FS-NOMBRE.
+		   MOVE "GRABA"      TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   CLOSE TIEMPOS.
+
+      * PISA TOTALANT.DAT CON EL TOTAL GENERAL APROBADO DE HOY, PARA QUE *
+      * 1002-LEER-TOTAL-ANTERIOR TENGA CONTRA QUE COMPARAR EN LA CORRIDA *
+      * DE MANANA (MISMO IDIOMA DE 9002/9003/9007: SOLO SE LLAMA DESDE   *
+      * EL CAMINO DE TERMINACION NORMAL, NUNCA DESDE 9999-CANCELAR-      *
+      * PROGRAMA, PARA NO GRABAR UN TOTAL A MEDIAS DE UNA CORRIDA        *
+      * ABORTADA).                                                       *
+       9008-GRABAR-TOTAL-ANTERIOR.
+	       OPEN OUTPUT TOTALANT.
+		   MOVE FS-TOTALANT   TO FS.
+		   MOVE "TOTALANT"    TO FS-NOMBRE.
+		   MOVE "ABRIR"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   MOVE WS-FECHA-INICIO   TO TOTALANT-FECHA.
+		   MOVE TOTAL-GRAL-IMPORTE TO TOTALANT-IMPORTE.
+		   WRITE TOTALANT-REG.
+		   MOVE FS-TOTALANT   TO FS.
+		   MOVE "TOTALANT"    TO FS-NOMBRE.
+		   MOVE "GRABA"       TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+		   CLOSE TOTALANT.
+
+       9004-GRABAR-ESTAD-MES-FILA.
+	       MOVE ESTAD-MARCA(IND-MAR)     TO ESTADSAV-MARCA.
+		   MOVE ESTAD-MESES(IND-MAR)     TO ESTADSAV-MESES.
+		   MOVE ESTAD-TOTAL(IND-MAR)     TO ESTADSAV-TOTAL.
+		   MOVE ESTAD-AGENCIAS(IND-MAR)  TO ESTADSAV-AGENCIAS.
+		   WRITE ESTADSAV-REG.
+		   MOVE FS-ESTADSAV    TO FS.
+		   MOVE "ESTADSAV"     TO FS-NOMBRE.
+		   MOVE "GRABA"        TO FS-FUNCION.
+		   PERFORM 8900-CHECK-FILE-STATUS.
+
+      * AUTOS YA QUEDO CERRADO POR 9005-GRABAR-AUTOS-USO (REGRABA EL     *
+      * ACUMULADO DE USO Y LO DEJA CERRADO) -- NO SE LO VUELVE A CERRAR  *
+      * ACA PARA NO INTENTAR UN CLOSE SOBRE UN ARCHIVO YA CERRADO.       *
+       9000-FINAL.
+		   CLOSE SOL1.
+           CLOSE SOL2.
+           CLOSE SOL3.
+           CLOSE ALQ.
+           CLOSE RECH.
+		   CLOSE DISCREP.
+		   CLOSE ESTAD.
+		   CLOSE LISTADO.
+		   CLOSE ALQ-ACT.
+		   CLOSE AGENCIAS.
+		   CLOSE ESTADCSV.
+
+       9999-CANCELAR-PROGRAMA.
+           PERFORM 9000-FINAL.
+		   PERFORM 9998-GRABAR-MARCA-ABEND.
+           DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.
+
+      * DEJA UNA MARCA EN ABEND.DAT PARA QUE EL MONITOREO LA DETECTE SIN *
+      * NECESIDAD DE UN OPERADOR MIRANDO LA CONSOLA -- SE ABRE EN EXTEND*
+      * SI YA EXISTE PARA NO PISAR LA MARCA DE UN ABEND ANTERIOR TODAVIA*
+      * NO ATENDIDO, Y EN OUTPUT RECIEN LA PRIMERA VEZ.  NO SE CHEQUEA  *
+      * EL FILE STATUS CON 8900-CHECK-FILE-STATUS PORQUE ESE PARAGRAFO  *
+      * TERMINA EN GO 9999-CANCELAR-PROGRAMA, Y YA ESTAMOS AHI.         *
+       9998-GRABAR-MARCA-ABEND.
+	       OPEN EXTEND ABEND.
+		   IF NOT FS-ABEND-OK
+		       OPEN OUTPUT ABEND
+		   END-IF.
+
+		   ACCEPT ABEND-FECHA FROM DATE YYYYMMDD.
+		   ACCEPT ABEND-HORA  FROM TIME.
+		   MOVE SPACES TO ABEND-TEXTO.
+		   MOVE "SALIDA POR CANCELACION DE PROGRAMA" TO ABEND-TEXTO.
+		   WRITE ABEND-REG.
+
+		   CLOSE ABEND.

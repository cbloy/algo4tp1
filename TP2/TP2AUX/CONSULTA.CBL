@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+		SELECT AUTOS ASSIGN TO "..\AUTOS.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-AUTOS.
+
+		SELECT  ALQ-IDX	ASSIGN TO "..\ALQIDX.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS RANDOM
+				RECORD KEY IS ALQ-IDX-CLAVE
+				FILE STATUS IS FS-ALQ-IDX.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUTOS.
+	   01  AUT-REG.
+	       05  AUT-PATENTE        PIC X(6).
+		   05  AUT-DESC           PIC X(30).
+		   05  AUT-MARCA          PIC X(20).
+		   05  AUT-COLOR          PIC X(10).
+		   05  AUT-TAMANIO        PIC X.
+		   05  AUT-IMPORTE        PIC 9(4)V99.
+		   05  AUT-ESTADO         PIC X.
+		   05  AUT-RECARGO-FINDESEM PIC 9(3).
+
+       FD  ALQ-IDX.
+       01  ALQ-IDX-REG.
+		   03 ALQ-IDX-CLAVE.
+			   05 ALQ-IDX-PATENTE				PIC X(06).
+			   05 ALQ-IDX-FECHA.
+			   	  07  ALQ-IDX-FECHA-AA     		PIC 9(04).
+				  07  ALQ-IDX-FECHA-MM     		PIC 9(02).
+				  07  ALQ-IDX-FECHA-DD     		PIC 9(02).
+		   03  ALQ-IDX-TIPO-DOC            		PIC X.
+		   03  ALQ-IDX-NRO-DOC             		PIC X(20).
+		   03  ALQ-IDX-IMPORTE            		PIC 9(04)V99.
+		   03  ALQ-IDX-CHOFER			   		PIC X(07).
+		   03  ALQ-IDX-ESTADO                 	PIC X.
+		   03  ALQ-IDX-AGENCIA                	PIC 9.
+		   03  ALQ-IDX-ANULADO					PIC X.
+		       88 ALQ-IDX-ESTA-ANULADO			VALUE 'S'.
+		   03  ALQ-IDX-FECHA-ANULACION			PIC 9(08).
+		   03  ALQ-IDX-MOTIVO-ANULACION			PIC 9.
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-AUTOS							PIC X(02).
+           88  FS-AUTOS-OK					VALUE '00'.
+           88  FS-AUTOS-FIN					VALUE '10'.
+
+	   01  FS-ALQ-IDX							PIC X(02).
+           88  FS-ALQ-IDX-OK           			VALUE '00'.
+		   88  FS-ALQ-IDX-NO-EXIST				VALUE '23'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+       01  WS-PATENTE							PIC X(06).
+       01  WS-ENCONTRO-AUTO					PIC X VALUE 'N'.
+           88  WS-AUTO-ENCONTRADO				VALUE 'S'.
+
+	   01  FECHA.
+   		   03  FECHA-AA   				PIC 9(04).
+		   03  FECHA-MM					PIC 9(02).
+		   03  FECHA-DD					PIC 9(02).
+
+	   01  WS-MSG-AUTO						PIC X(60).
+	   01  WS-MSG-ALQUILER					PIC X(60).
+	   01  WS-CONTINUAR						PIC X.
+
+       SCREEN SECTION.
+       01  PANTALLA-PEDIDO.
+           05  BLANK SCREEN.
+           05  LINE 2 COL 15 HIGHLIGHT
+               VALUE "CONSULTA DE ALQUILER POR PATENTE".
+           05  LINE 4 COL 5
+               VALUE "PATENTE (EN BLANCO PARA SALIR): ".
+           05  LINE 4 COL 37 PIC X(06) TO WS-PATENTE.
+
+       01  PANTALLA-RESULTADO.
+           05  LINE 6 COL 5
+               VALUE "AUTO      : ".
+           05  LINE 6 COL 17 PIC X(60) FROM WS-MSG-AUTO.
+           05  LINE 7 COL 5
+               VALUE "ALQUILER  : ".
+           05  LINE 7 COL 17 PIC X(60) FROM WS-MSG-ALQUILER.
+           05  LINE 9 COL 5
+               VALUE "<ENTER> PARA CONTINUAR ".
+           05  LINE 9 COL 29 PIC X TO WS-CONTINUAR.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO CONSULTA'.
+
+		PERFORM 100-INICIO.
+		PERFORM 210-PEDIR-PATENTE.
+		PERFORM 200-PROCESO UNTIL WS-PATENTE = SPACES.
+
+		DISPLAY 'FIN CONSULTA'.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+	   		OPEN INPUT AUTOS.
+			MOVE FS-AUTOS  		TO  WS-FS.
+			MOVE "AUTOS"    	TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"        TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN INPUT ALQ-IDX.
+			MOVE FS-ALQ-IDX		TO  WS-FS.
+			MOVE "ALQ-IDX"	   	TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"      	TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+	   200-PROCESO.
+			PERFORM 220-BUSCAR-AUTO.
+			PERFORM 230-BUSCAR-ALQUILER.
+			PERFORM 240-MOSTRAR-RESULTADO.
+			PERFORM 210-PEDIR-PATENTE.
+
+	   210-PEDIR-PATENTE.
+			MOVE SPACES TO WS-PATENTE.
+			DISPLAY PANTALLA-PEDIDO.
+			ACCEPT PANTALLA-PEDIDO.
+
+      *    BUSCA LA PATENTE PEDIDA RELEYENDO AUTOS DESDE EL PRINCIPIO,  *
+      *    UNA CONSULTA POR VEZ, IGUAL QUE HACE TP.CBL AL CARGAR LA     *
+      *    TABLA DE AUTOS EN MEMORIA AL INICIO DEL BATCH.               *
+	   220-BUSCAR-AUTO.
+			MOVE 'N' TO WS-ENCONTRO-AUTO.
+			CLOSE AUTOS.
+			OPEN INPUT AUTOS.
+			MOVE FS-AUTOS  		TO  WS-FS.
+			MOVE "AUTOS"    	TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"        TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 221-LEER-AUTO.
+			PERFORM 222-COMPARAR-AUTO
+				UNTIL FS-AUTOS-FIN OR WS-AUTO-ENCONTRADO.
+
+	   221-LEER-AUTO.
+			READ AUTOS AT END SET FS-AUTOS-FIN TO TRUE.
+
+			IF NOT FS-AUTOS-OK AND NOT FS-AUTOS-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER AUTOS'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   222-COMPARAR-AUTO.
+			IF AUT-PATENTE = WS-PATENTE
+				SET WS-AUTO-ENCONTRADO TO TRUE
+			ELSE
+				PERFORM 221-LEER-AUTO
+			END-IF.
+
+	   230-BUSCAR-ALQUILER.
+			ACCEPT FECHA FROM DATE YYYYMMDD.
+			MOVE WS-PATENTE TO ALQ-IDX-PATENTE.
+			MOVE FECHA-AA TO ALQ-IDX-FECHA-AA.
+			MOVE FECHA-MM TO ALQ-IDX-FECHA-MM.
+			MOVE FECHA-DD TO ALQ-IDX-FECHA-DD.
+
+			READ ALQ-IDX KEY IS ALQ-IDX-CLAVE
+				INVALID KEY SET FS-ALQ-IDX-NO-EXIST TO TRUE
+			END-READ.
+
+			IF NOT FS-ALQ-IDX-OK AND NOT FS-ALQ-IDX-NO-EXIST
+				DISPLAY 'ERROR AL CONSULTAR ALQ-IDX'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   240-MOSTRAR-RESULTADO.
+			IF WS-AUTO-ENCONTRADO
+				STRING AUT-DESC ' / ' AUT-MARCA ' / ' AUT-COLOR
+					DELIMITED BY SIZE INTO WS-MSG-AUTO
+			ELSE
+				MOVE 'NO EXISTE EN EL PADRON DE AUTOS' TO WS-MSG-AUTO
+			END-IF.
+
+			IF FS-ALQ-IDX-OK AND ALQ-IDX-ESTA-ANULADO
+				STRING 'ANULADO EL ' ALQ-IDX-FECHA-ANULACION
+					' - MOTIVO ' ALQ-IDX-MOTIVO-ANULACION
+					DELIMITED BY SIZE INTO WS-MSG-ALQUILER
+			ELSE
+				IF FS-ALQ-IDX-OK
+					STRING 'ALQUILADO HOY - CHOFER ' ALQ-IDX-CHOFER
+						' ESTADO ' ALQ-IDX-ESTADO
+						DELIMITED BY SIZE INTO WS-MSG-ALQUILER
+				ELSE
+					MOVE 'NO FIGURA ALQUILADO HOY' TO WS-MSG-ALQUILER
+				END-IF
+			END-IF.
+
+			DISPLAY PANTALLA-RESULTADO.
+			ACCEPT PANTALLA-RESULTADO.
+
+       900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+       998-FIN.
+			CLOSE AUTOS.
+			CLOSE ALQ-IDX.
+
+       999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

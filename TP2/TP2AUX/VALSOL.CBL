@@ -0,0 +1,522 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALSOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+		SELECT SOL1 ASSIGN TO "..\SOL1.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-SOL1.
+
+		SELECT SOL2 ASSIGN TO "..\SOL2.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-SOL2.
+
+		SELECT SOL3 ASSIGN TO "..\SOL3.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-SOL3.
+
+      * LISTA DE RECHAZOS DE LA VALIDACION DE INTAKE -- UN REGISTRO POR *
+      * CADA SOLICITUD DE SOL1/SOL2/SOL3 QUE NO PASO ALGUNA DE LAS       *
+      * VERIFICACIONES, PARA QUE LA AGENCIA CORRIJA SU ARCHIVO ANTES DE  *
+      * ENTREGARLO PARA LA CORRIDA NOCTURNA (TP.CBL NI SE ENTERA DE      *
+      * ESTO -- ES UN PASO ANTERIOR, SEPARADO).                          *
+		SELECT SOLVAL ASSIGN TO "..\SOLVAL.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-SOLVAL.
+
+      * REPORTE DE COLISIONES: UNA FILA POR CADA PATENTE+FECHA QUE       *
+      * APARECE EN MAS DE UNA DE SOL1/SOL2/SOL3, PARA AVISAR A LAS       *
+      * AGENCIAS ANTES DE QUE LA CORRIDA NOCTURNA APLIQUE LA REGLA DE    *
+      * "GANA LA PRIMERA, EL RESTO SE RECHAZA" SIN QUE NADIE SE ENTERE.  *
+		SELECT COLISION ASSIGN TO "..\COLISION.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-COLISION.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+      * MISMO ARMADO QUE FD SOL1/SOL2/SOL3 EN TP.CBL, PERO CON RECORD   *
+      * IS VARYING PARA QUE WS-LARGO-SOLn RECIBA EL LARGO REAL DE CADA   *
+      * LINEA LEIDA -- ASI 600-VALIDAR-LARGO PUEDE DETECTAR UN REGISTRO  *
+      * CORTO O LARGO EN VEZ DE QUE QUEDE SILENCIOSAMENTE RELLENADO O    *
+      * TRUNCADO POR EL RUNTIME.                                         *
+       FD  SOL1
+	       RECORD IS VARYING IN SIZE FROM 1 TO 57 CHARACTERS
+		       DEPENDING ON WS-LARGO-SOL1.
+       01  SOL1-REG.
+           05  SOL1-CLAVE.
+              10  SOL1-PATENTE                      PIC X(06).
+              10  SOL1-FECHA.
+			      15  SOL1-FECHA-AA                 PIC 9(04).
+				  15  SOL1-FECHA-MM                 PIC 9(02).
+				  15  SOL1-FECHA-DD                 PIC 9(02).
+		   05  SOL1-TIPO-DOC                        PIC X.
+		   05  SOL1-NRO-DOC                         PIC X(20).
+		   05  SOL1-CHOFER                          PIC X(07).
+		   05  SOL1-ESTADO                          PIC X.
+		   05  SOL1-FECHA-HASTA.
+			      15  SOL1-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL1-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL1-FECHA-HASTA-DD           PIC 9(02).
+		   05  SOL1-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD  SOL2
+	       RECORD IS VARYING IN SIZE FROM 1 TO 57 CHARACTERS
+		       DEPENDING ON WS-LARGO-SOL2.
+       01  SOL2-REG.
+           05  SOL2-CLAVE.
+              10  SOL2-PATENTE                      PIC X(06).
+              10  SOL2-FECHA.
+			      15  SOL2-FECHA-AA                 PIC 9(04).
+				  15  SOL2-FECHA-MM                 PIC 9(02).
+				  15  SOL2-FECHA-DD                 PIC 9(02).
+		   05  SOL2-TIPO-DOC                        PIC X.
+		   05  SOL2-NRO-DOC                         PIC X(20).
+		   05  SOL2-CHOFER                          PIC X(07).
+		   05  SOL2-ESTADO                          PIC X.
+		   05  SOL2-FECHA-HASTA.
+			      15  SOL2-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL2-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL2-FECHA-HASTA-DD           PIC 9(02).
+		   05  SOL2-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD  SOL3
+	       RECORD IS VARYING IN SIZE FROM 1 TO 57 CHARACTERS
+		       DEPENDING ON WS-LARGO-SOL3.
+       01  SOL3-REG.
+           05  SOL3-CLAVE.
+              10  SOL3-PATENTE                      PIC X(06).
+              10  SOL3-FECHA.
+			      15  SOL3-FECHA-AA                 PIC 9(04).
+				  15  SOL3-FECHA-MM                 PIC 9(02).
+				  15  SOL3-FECHA-DD                 PIC 9(02).
+		   05  SOL3-TIPO-DOC                        PIC X.
+		   05  SOL3-NRO-DOC                         PIC X(20).
+		   05  SOL3-CHOFER                          PIC X(07).
+		   05  SOL3-ESTADO                          PIC X.
+		   05  SOL3-FECHA-HASTA.
+			      15  SOL3-FECHA-HASTA-AA           PIC 9(04).
+				  15  SOL3-FECHA-HASTA-MM           PIC 9(02).
+				  15  SOL3-FECHA-HASTA-DD           PIC 9(02).
+		   05  SOL3-IMPORTE-COTIZADO                PIC 9(4)V99.
+
+       FD  SOLVAL.
+	   01  SOLVAL-REG.
+	       05  SOLVAL-AGENCIA                        PIC 9.
+		   05  SOLVAL-NRO-REG                        PIC 9(05).
+		   05  SOLVAL-PATENTE                        PIC X(06).
+		   05  SOLVAL-MOTIVO                         PIC 9.
+		   05  SOLVAL-DESC                           PIC X(30).
+
+       FD  COLISION.
+	   01  COLISION-REG.
+	       05  COLISION-PATENTE                     PIC X(06).
+		   05  COLISION-FECHA                       PIC 9(08).
+		   05  COLISION-AG1                         PIC X.
+		   05  COLISION-AG2                         PIC X.
+		   05  COLISION-AG3                         PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-SOL1								PIC X(02).
+           88  FS-SOL1-OK						VALUE '00'.
+           88  FS-SOL1-FIN						VALUE '10'.
+
+	   01  FS-SOL2								PIC X(02).
+           88  FS-SOL2-OK						VALUE '00'.
+           88  FS-SOL2-FIN						VALUE '10'.
+
+	   01  FS-SOL3								PIC X(02).
+           88  FS-SOL3-OK						VALUE '00'.
+           88  FS-SOL3-FIN						VALUE '10'.
+
+	   01  FS-SOLVAL							PIC X(02).
+           88  FS-SOLVAL-OK						VALUE '00'.
+
+	   01  FS-COLISION							PIC X(02).
+           88  FS-COLISION-OK					VALUE '00'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+	   01  WS-LARGO-SOL1						PIC 9(03).
+	   01  WS-LARGO-SOL2						PIC 9(03).
+	   01  WS-LARGO-SOL3						PIC 9(03).
+
+      * CAMPOS COMUNES A LOS QUE SE VUELCA EL REGISTRO DE LA AGENCIA    *
+      * QUE SE ESTA VALIDANDO EN CADA MOMENTO, PARA QUE 600/610/620/630 *
+      * SEAN COMPARTIDOS ENTRE LAS TRES COLAS EN VEZ DE TRIPLICADOS.    *
+	   01  WS-VAL-AGENCIA						PIC 9.
+	   01  WS-VAL-LARGO						PIC 9(03).
+	   01  WS-VAL-PATENTE						PIC X(06).
+	   01  WS-VAL-CLAVE						PIC X(14).
+	   01  WS-VAL-CLAVE-ANT					PIC X(14) VALUE LOW-VALUES.
+	   01  WS-CONT-REG							PIC 9(05) VALUE ZERO.
+	   01  WS-CANT-RECHAZOS					PIC 9(05) VALUE ZERO.
+
+      * CAMPOS DE 700-DETECTAR-COLISIONES -- MISMA TECNICA DE MEZCLA    *
+      * POR CLAVE MENOR QUE 2100-DETER-CLAVE-MENOR EN TP.CBL, PERO      *
+      * SOLO ENTRE SOL1/SOL2/SOL3 (SIN ALQ, QUE NO PARTICIPA DE UNA     *
+      * COLISION ENTRE AGENCIAS) Y SOLO PARA DETECTAR, NO PROCESAR.     *
+	   01  WS-COL-MENOR.
+	       05  WS-COL-MENOR-PATENTE                 PIC X(06).
+		   05  WS-COL-MENOR-FECHA                   PIC 9(08).
+
+	   01  WS-CANT-COINCIDE					PIC 9.
+	   01  WS-COL-AG1							PIC X VALUE 'N'.
+	   01  WS-COL-AG2							PIC X VALUE 'N'.
+	   01  WS-COL-AG3							PIC X VALUE 'N'.
+	   01  WS-CANT-COLISIONES					PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO VALSOL'.
+
+		PERFORM 100-INICIO.
+		PERFORM 300-VALIDAR-SOL1.
+		PERFORM 400-VALIDAR-SOL2.
+		PERFORM 500-VALIDAR-SOL3.
+		PERFORM 700-DETECTAR-COLISIONES.
+
+		DISPLAY 'FIN VALSOL - REGISTROS RECHAZADOS: ' WS-CANT-RECHAZOS.
+		DISPLAY '            COLISIONES ENTRE AGENCIAS: ' WS-CANT-COLISIONES.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+	   		OPEN OUTPUT SOLVAL.
+			MOVE FS-SOLVAL   TO WS-FS.
+			MOVE "SOLVAL"    TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+      * SOL1 -- MISMA ESTRUCTURA DE VALIDACION QUE SOL2/SOL3 MAS ABAJO, *
+      * SOLO CAMBIA EL ARCHIVO DE ENTRADA Y LA AGENCIA.                 *
+	   300-VALIDAR-SOL1.
+			MOVE 1 TO WS-VAL-AGENCIA.
+			MOVE LOW-VALUES TO WS-VAL-CLAVE-ANT.
+			MOVE ZERO TO WS-CONT-REG.
+
+			OPEN INPUT SOL1.
+			MOVE FS-SOL1     TO WS-FS.
+			MOVE "SOL1"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 310-LEER-SOL1.
+			PERFORM 320-VALIDAR-SOL1 UNTIL FS-SOL1-FIN.
+
+			CLOSE SOL1.
+			DISPLAY 'SOL1: ' WS-CONT-REG ' REGISTROS LEIDOS'.
+
+	   310-LEER-SOL1.
+			READ SOL1 AT END SET FS-SOL1-FIN TO TRUE.
+
+			IF NOT FS-SOL1-OK AND NOT FS-SOL1-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL1'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   320-VALIDAR-SOL1.
+			ADD 1 TO WS-CONT-REG.
+			MOVE WS-LARGO-SOL1  TO WS-VAL-LARGO.
+			MOVE SOL1-PATENTE   TO WS-VAL-PATENTE.
+			MOVE SOL1-CLAVE     TO WS-VAL-CLAVE.
+
+			PERFORM 600-VALIDAR-LARGO.
+			PERFORM 610-VALIDAR-PATENTE.
+
+			IF WS-VAL-LARGO = 57
+				PERFORM 620-VALIDAR-ORDEN
+				MOVE WS-VAL-CLAVE TO WS-VAL-CLAVE-ANT
+			END-IF.
+
+			PERFORM 310-LEER-SOL1.
+
+	   400-VALIDAR-SOL2.
+			MOVE 2 TO WS-VAL-AGENCIA.
+			MOVE LOW-VALUES TO WS-VAL-CLAVE-ANT.
+			MOVE ZERO TO WS-CONT-REG.
+
+			OPEN INPUT SOL2.
+			MOVE FS-SOL2     TO WS-FS.
+			MOVE "SOL2"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 410-LEER-SOL2.
+			PERFORM 420-VALIDAR-SOL2 UNTIL FS-SOL2-FIN.
+
+			CLOSE SOL2.
+			DISPLAY 'SOL2: ' WS-CONT-REG ' REGISTROS LEIDOS'.
+
+	   410-LEER-SOL2.
+			READ SOL2 AT END SET FS-SOL2-FIN TO TRUE.
+
+			IF NOT FS-SOL2-OK AND NOT FS-SOL2-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL2'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   420-VALIDAR-SOL2.
+			ADD 1 TO WS-CONT-REG.
+			MOVE WS-LARGO-SOL2  TO WS-VAL-LARGO.
+			MOVE SOL2-PATENTE   TO WS-VAL-PATENTE.
+			MOVE SOL2-CLAVE     TO WS-VAL-CLAVE.
+
+			PERFORM 600-VALIDAR-LARGO.
+			PERFORM 610-VALIDAR-PATENTE.
+
+			IF WS-VAL-LARGO = 57
+				PERFORM 620-VALIDAR-ORDEN
+				MOVE WS-VAL-CLAVE TO WS-VAL-CLAVE-ANT
+			END-IF.
+
+			PERFORM 410-LEER-SOL2.
+
+	   500-VALIDAR-SOL3.
+			MOVE 3 TO WS-VAL-AGENCIA.
+			MOVE LOW-VALUES TO WS-VAL-CLAVE-ANT.
+			MOVE ZERO TO WS-CONT-REG.
+
+			OPEN INPUT SOL3.
+			MOVE FS-SOL3     TO WS-FS.
+			MOVE "SOL3"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 510-LEER-SOL3.
+			PERFORM 520-VALIDAR-SOL3 UNTIL FS-SOL3-FIN.
+
+			CLOSE SOL3.
+			DISPLAY 'SOL3: ' WS-CONT-REG ' REGISTROS LEIDOS'.
+
+	   510-LEER-SOL3.
+			READ SOL3 AT END SET FS-SOL3-FIN TO TRUE.
+
+			IF NOT FS-SOL3-OK AND NOT FS-SOL3-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL3'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   520-VALIDAR-SOL3.
+			ADD 1 TO WS-CONT-REG.
+			MOVE WS-LARGO-SOL3  TO WS-VAL-LARGO.
+			MOVE SOL3-PATENTE   TO WS-VAL-PATENTE.
+			MOVE SOL3-CLAVE     TO WS-VAL-CLAVE.
+
+			PERFORM 600-VALIDAR-LARGO.
+			PERFORM 610-VALIDAR-PATENTE.
+
+			IF WS-VAL-LARGO = 57
+				PERFORM 620-VALIDAR-ORDEN
+				MOVE WS-VAL-CLAVE TO WS-VAL-CLAVE-ANT
+			END-IF.
+
+			PERFORM 510-LEER-SOL3.
+
+	   600-VALIDAR-LARGO.
+			IF WS-VAL-LARGO NOT = 57
+				MOVE 1 TO SOLVAL-MOTIVO
+				MOVE 'LONGITUD DE REGISTRO INVALIDA' TO SOLVAL-DESC
+				PERFORM 630-GRABAR-RECHAZO
+			END-IF.
+
+      * SOLO TIENE SENTIDO MIRAR EL CONTENIDO DE LA PATENTE SI EL       *
+      * REGISTRO TIENE EL LARGO CORRECTO -- SI ES CORTO, LOS BYTES QUE  *
+      * FALTAN QUEDAN INDEFINIDOS Y YA SE RECHAZO POR 600.              *
+	   610-VALIDAR-PATENTE.
+			IF WS-VAL-LARGO = 57
+				IF WS-VAL-PATENTE = SPACES
+				OR WS-VAL-PATENTE (1:1) = SPACE
+				OR WS-VAL-PATENTE (2:1) = SPACE
+				OR WS-VAL-PATENTE (3:1) = SPACE
+				OR WS-VAL-PATENTE (4:1) = SPACE
+				OR WS-VAL-PATENTE (5:1) = SPACE
+				OR WS-VAL-PATENTE (6:1) = SPACE
+					MOVE 2 TO SOLVAL-MOTIVO
+					MOVE 'PATENTE INCOMPLETA O EN BLANCO' TO SOLVAL-DESC
+					PERFORM 630-GRABAR-RECHAZO
+				END-IF
+			END-IF.
+
+	   620-VALIDAR-ORDEN.
+			IF WS-VAL-CLAVE < WS-VAL-CLAVE-ANT
+				MOVE 3 TO SOLVAL-MOTIVO
+				MOVE 'REGISTRO FUERA DE ORDEN DE CLAVE' TO SOLVAL-DESC
+				PERFORM 630-GRABAR-RECHAZO
+			END-IF.
+
+	   630-GRABAR-RECHAZO.
+			MOVE WS-VAL-AGENCIA TO SOLVAL-AGENCIA.
+			MOVE WS-CONT-REG    TO SOLVAL-NRO-REG.
+			MOVE WS-VAL-PATENTE TO SOLVAL-PATENTE.
+			WRITE SOLVAL-REG.
+			MOVE FS-SOLVAL      TO WS-FS.
+			MOVE "SOLVAL"       TO WS-FS-NOMBRE.
+			MOVE "GRABA"        TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			ADD 1 TO WS-CANT-RECHAZOS.
+
+      * RELEE SOL1/SOL2/SOL3 DESDE EL PRINCIPIO Y LAS MEZCLA POR CLAVE  *
+      * PATENTE+FECHA (2100-DETER-CLAVE-MENOR EN TP.CBL HACE LA MISMA   *
+      * COSA), PERO ACA SOLO PARA VER CUANTAS DE LAS TRES TRAEN LA      *
+      * CLAVE MENOR EN CADA VUELTA -- DOS O TRES QUIERE DECIR COLISION. *
+	   700-DETECTAR-COLISIONES.
+			OPEN INPUT SOL1.
+			MOVE FS-SOL1     TO WS-FS.
+			MOVE "SOL1"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN INPUT SOL2.
+			MOVE FS-SOL2     TO WS-FS.
+			MOVE "SOL2"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN INPUT SOL3.
+			MOVE FS-SOL3     TO WS-FS.
+			MOVE "SOL3"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN OUTPUT COLISION.
+			MOVE FS-COLISION TO WS-FS.
+			MOVE "COLISION"  TO WS-FS-NOMBRE.
+			MOVE "ABRIR"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 710-LEER-SOL1-COL.
+			PERFORM 720-LEER-SOL2-COL.
+			PERFORM 730-LEER-SOL3-COL.
+
+			PERFORM 740-PROCESAR-COLISION
+					UNTIL FS-SOL1-FIN AND FS-SOL2-FIN AND FS-SOL3-FIN.
+
+	   710-LEER-SOL1-COL.
+			READ SOL1 AT END
+					MOVE HIGH-VALUES TO SOL1-CLAVE
+					SET FS-SOL1-FIN  TO TRUE
+			END-READ.
+
+			IF NOT FS-SOL1-OK AND NOT FS-SOL1-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL1'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   720-LEER-SOL2-COL.
+			READ SOL2 AT END
+					MOVE HIGH-VALUES TO SOL2-CLAVE
+					SET FS-SOL2-FIN  TO TRUE
+			END-READ.
+
+			IF NOT FS-SOL2-OK AND NOT FS-SOL2-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL2'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   730-LEER-SOL3-COL.
+			READ SOL3 AT END
+					MOVE HIGH-VALUES TO SOL3-CLAVE
+					SET FS-SOL3-FIN  TO TRUE
+			END-READ.
+
+			IF NOT FS-SOL3-OK AND NOT FS-SOL3-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER SOL3'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   740-PROCESAR-COLISION.
+			PERFORM 741-DETER-CLAVE-MENOR-COL.
+
+			MOVE ZERO TO WS-CANT-COINCIDE.
+			MOVE 'N' TO WS-COL-AG1.
+			MOVE 'N' TO WS-COL-AG2.
+			MOVE 'N' TO WS-COL-AG3.
+
+			IF SOL1-CLAVE = WS-COL-MENOR
+				MOVE 'S' TO WS-COL-AG1
+				ADD 1 TO WS-CANT-COINCIDE
+			END-IF.
+
+			IF SOL2-CLAVE = WS-COL-MENOR
+				MOVE 'S' TO WS-COL-AG2
+				ADD 1 TO WS-CANT-COINCIDE
+			END-IF.
+
+			IF SOL3-CLAVE = WS-COL-MENOR
+				MOVE 'S' TO WS-COL-AG3
+				ADD 1 TO WS-CANT-COINCIDE
+			END-IF.
+
+			IF WS-CANT-COINCIDE > 1
+				PERFORM 750-GRABAR-COLISION
+			END-IF.
+
+			IF WS-COL-AG1 = 'S'
+				PERFORM 710-LEER-SOL1-COL
+			END-IF.
+
+			IF WS-COL-AG2 = 'S'
+				PERFORM 720-LEER-SOL2-COL
+			END-IF.
+
+			IF WS-COL-AG3 = 'S'
+				PERFORM 730-LEER-SOL3-COL
+			END-IF.
+
+	   741-DETER-CLAVE-MENOR-COL.
+			MOVE SOL1-CLAVE TO WS-COL-MENOR.
+
+			IF WS-COL-MENOR GREATER THAN SOL2-CLAVE
+				MOVE SOL2-CLAVE TO WS-COL-MENOR
+			END-IF.
+
+			IF WS-COL-MENOR GREATER THAN SOL3-CLAVE
+				MOVE SOL3-CLAVE TO WS-COL-MENOR
+			END-IF.
+
+	   750-GRABAR-COLISION.
+			MOVE WS-COL-MENOR-PATENTE TO COLISION-PATENTE.
+			MOVE WS-COL-MENOR-FECHA   TO COLISION-FECHA.
+			MOVE WS-COL-AG1           TO COLISION-AG1.
+			MOVE WS-COL-AG2           TO COLISION-AG2.
+			MOVE WS-COL-AG3           TO COLISION-AG3.
+			WRITE COLISION-REG.
+			MOVE FS-COLISION TO WS-FS.
+			MOVE "COLISION"  TO WS-FS-NOMBRE.
+			MOVE "GRABA"     TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			ADD 1 TO WS-CANT-COLISIONES.
+
+       900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+       998-FIN.
+			CLOSE SOLVAL.
+			CLOSE SOL1.
+			CLOSE SOL2.
+			CLOSE SOL3.
+			CLOSE COLISION.
+
+       999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

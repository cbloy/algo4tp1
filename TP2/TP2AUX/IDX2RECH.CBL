@@ -69,7 +69,8 @@
 		PERFORM 200-PROCESO UNTIL FS-RECH-IDX-FIN.
 
 		DISPLAY 'FIN IDX2RECH'.
-		
+
+		PERFORM 998-FIN.
 		STOP RUN.
 		
 	   100-INICIO.

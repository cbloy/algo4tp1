@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROLLOVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+		SELECT  ALQ-IDX	ASSIGN TO "..\ALQIDX.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS SEQUENTIAL
+				RECORD KEY IS ALQ-IDX-CLAVE
+				FILE STATUS IS FS-ALQ-IDX.
+
+		SELECT ALQ-ACT ASSIGN TO "..\ALQACT.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-ALQ-ACT.
+
+      * "..\ALQNVO.DAT" ES EL NUEVO MAESTRO DE ALQUILERES, YA CON HOY   *
+      * VOLCADO ADENTRO.  PARA QUE LO USE LA CORRIDA DE MANANA HAY QUE  *
+      * PROMOVERLO A ALQIDX.DAT (COPIA/RENOMBRE FUERA DEL PROGRAMA),    *
+      * IGUAL QUE HOY SE PROMUEVE ALQACT.TXT A MANO.                    *
+		SELECT ALQ-NUEVO ASSIGN TO "..\ALQNVO.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS SEQUENTIAL
+				RECORD KEY IS ALQ-NUEVO-CLAVE
+				FILE STATUS IS FS-ALQ-NUEVO.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+       FD  ALQ-IDX.
+       01  ALQ-IDX-REG.
+		   03 ALQ-IDX-CLAVE.
+			   05 ALQ-IDX-PATENTE				PIC X(06).
+			   05 ALQ-IDX-FECHA.
+			   	  07  ALQ-IDX-FECHA-AA     		PIC 9(04).
+				  07  ALQ-IDX-FECHA-MM     		PIC 9(02).
+				  07  ALQ-IDX-FECHA-DD     		PIC 9(02).
+		   03  ALQ-IDX-TIPO-DOC            		PIC X.
+		   03  ALQ-IDX-NRO-DOC             		PIC X(20).
+		   03  ALQ-IDX-IMPORTE            		PIC 9(04)V99.
+		   03  ALQ-IDX-CHOFER			   		PIC X(07).
+		   03  ALQ-IDX-ESTADO                 	PIC X.
+		   03  ALQ-IDX-AGENCIA                	PIC 9.
+		   03  ALQ-IDX-ANULADO					PIC X.
+		       88 ALQ-IDX-ESTA-ANULADO			VALUE 'S'.
+		   03  ALQ-IDX-FECHA-ANULACION			PIC 9(08).
+		   03  ALQ-IDX-MOTIVO-ANULACION			PIC 9.
+
+       FD  ALQ-ACT.
+	   01  ALQ-ACT-REG.
+           03 ALQ-ACT-CLAVE.
+			   05 ALQ-ACT-PATENTE					PIC X(06).
+			   05 ALQ-ACT-FECHA.
+			   	  07  ALQ-ACT-FECHA-AA  	   		PIC 9(04).
+				  07  ALQ-ACT-FECHA-MM     			PIC 9(02).
+				  07  ALQ-ACT-FECHA-DD     			PIC 9(02).
+		   03  ALQ-ACT-TIPO-DOC                     PIC X.
+		   03  ALQ-ACT-NRO-DOC                      PIC X(20).
+		   03  ALQ-ACT-IMPORTE                      PIC 9(04)V99.
+		   03  ALQ-ACT-CHOFER						PIC X(07).
+		   03  ALQ-ACT-ESTADO                       PIC X.
+		   03  ALQ-ACT-AGENCIA                      PIC 9.
+		   03  ALQ-ACT-ANULADO                      PIC X.
+		       88 ALQ-ACT-ESTA-ANULADO				VALUE 'S'.
+		   03  ALQ-ACT-FECHA-ANULACION              PIC 9(08).
+		   03  ALQ-ACT-MOTIVO-ANULACION             PIC 9.
+
+       FD  ALQ-NUEVO.
+	   01  ALQ-NUEVO-REG.
+           03 ALQ-NUEVO-CLAVE.
+			   05 ALQ-NUEVO-PATENTE				PIC X(06).
+			   05 ALQ-NUEVO-FECHA.
+			   	  07  ALQ-NUEVO-FECHA-AA  	   		PIC 9(04).
+				  07  ALQ-NUEVO-FECHA-MM     			PIC 9(02).
+				  07  ALQ-NUEVO-FECHA-DD     			PIC 9(02).
+		   03  ALQ-NUEVO-TIPO-DOC                     PIC X.
+		   03  ALQ-NUEVO-NRO-DOC                      PIC X(20).
+		   03  ALQ-NUEVO-IMPORTE                      PIC 9(04)V99.
+		   03  ALQ-NUEVO-CHOFER						PIC X(07).
+		   03  ALQ-NUEVO-ESTADO                       PIC X.
+		   03  ALQ-NUEVO-AGENCIA                      PIC 9.
+		   03  ALQ-NUEVO-ANULADO                      PIC X.
+		       88 ALQ-NUEVO-ESTA-ANULADO				VALUE 'S'.
+		   03  ALQ-NUEVO-FECHA-ANULACION              PIC 9(08).
+		   03  ALQ-NUEVO-MOTIVO-ANULACION             PIC 9.
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ALQ-IDX							PIC X(02).
+           88  FS-ALQ-IDX-OK           			VALUE '00'.
+           88  FS-ALQ-IDX-FIN          			VALUE '10'.
+
+	   01  FS-ALQ-ACT							PIC X(02).
+           88  FS-ALQ-ACT-OK						VALUE '00'.
+           88  FS-ALQ-ACT-FIN						VALUE '10'.
+
+	   01  FS-ALQ-NUEVO							PIC X(02).
+           88  FS-ALQ-NUEVO-OK						VALUE '00'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+	   01  WS-CANT-VOLCADOS						PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO ROLLOVER'.
+
+		PERFORM 100-INICIO.
+		PERFORM 300-LEER-ALQ-IDX.
+		PERFORM 310-LEER-ALQ-ACT.
+		PERFORM 200-PROCESO UNTIL FS-ALQ-IDX-FIN AND FS-ALQ-ACT-FIN.
+
+		DISPLAY 'FIN ROLLOVER - REGISTROS VOLCADOS: ' WS-CANT-VOLCADOS.
+		DISPLAY 'PROMOVER ..\ALQNVO.DAT A ..\ALQIDX.DAT PARA LA CORRIDA DE MANANA'.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+	   		OPEN INPUT ALQ-IDX.
+			MOVE FS-ALQ-IDX  	TO  WS-FS.
+			MOVE "ALQ-IDX"      TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"        TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN INPUT ALQ-ACT.
+			MOVE FS-ALQ-ACT		TO  WS-FS.
+			MOVE "ALQ-ACT"	   	TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"      	TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN OUTPUT ALQ-NUEVO.
+			MOVE FS-ALQ-NUEVO	TO  WS-FS.
+			MOVE "ALQNVO"	   	TO  WS-FS-NOMBRE.
+			MOVE "ABRIR"      	TO  WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+      * MEZCLA POR CLAVE (PATENTE+FECHA), IGUAL QUE 2100-DETER-CLAVE-   *
+      * MENOR/6100-PROCESAR-PAT EN TP.CBL, PERO A DOS FUENTES: EL       *
+      * MAESTRO DE AYER (ALQ-IDX, YA ORDENADO POR SER UN ARCHIVO        *
+      * INDEXADO LEIDO EN SECUENCIA) Y LAS APROBACIONES DE HOY          *
+      * (ALQ-ACT, QUE TP.CBL ESCRIBE EN ORDEN DE CLAVE PORQUE ASI LAS   *
+      * VA APROBANDO SU PROPIO MERGE DE 4 VIAS).  SI LA MISMA CLAVE     *
+      * APARECE EN AMBOS (NO DEBERIA, PERO POR LAS DUDAS) GANA LA       *
+      * APROBACION DE HOY.                                              *
+	   200-PROCESO.
+	       EVALUATE TRUE
+		       WHEN FS-ALQ-IDX-FIN
+			       PERFORM 220-VOLCAR-ACT
+				   PERFORM 310-LEER-ALQ-ACT
+			   WHEN FS-ALQ-ACT-FIN
+			       PERFORM 210-VOLCAR-IDX
+				   PERFORM 300-LEER-ALQ-IDX
+			   WHEN ALQ-IDX-CLAVE < ALQ-ACT-CLAVE
+			       PERFORM 210-VOLCAR-IDX
+				   PERFORM 300-LEER-ALQ-IDX
+			   WHEN ALQ-IDX-CLAVE > ALQ-ACT-CLAVE
+			       PERFORM 220-VOLCAR-ACT
+				   PERFORM 310-LEER-ALQ-ACT
+			   WHEN OTHER
+			       PERFORM 220-VOLCAR-ACT
+				   PERFORM 300-LEER-ALQ-IDX
+				   PERFORM 310-LEER-ALQ-ACT
+		   END-EVALUATE.
+
+	   210-VOLCAR-IDX.
+	       MOVE ALQ-IDX-REG TO ALQ-NUEVO-REG.
+		   PERFORM 230-ESCRIBIR-NUEVO.
+
+	   220-VOLCAR-ACT.
+	       MOVE ALQ-ACT-REG TO ALQ-NUEVO-REG.
+		   PERFORM 230-ESCRIBIR-NUEVO.
+
+	   230-ESCRIBIR-NUEVO.
+	       WRITE ALQ-NUEVO-REG.
+
+			IF NOT FS-ALQ-NUEVO-OK
+				DISPLAY 'ERROR AL GUARDAR EL REGISTRO'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+			ADD 1 TO WS-CANT-VOLCADOS.
+
+       300-LEER-ALQ-IDX.
+			READ ALQ-IDX AT END SET FS-ALQ-IDX-FIN  TO TRUE.
+
+			IF NOT FS-ALQ-IDX-OK AND NOT FS-ALQ-IDX-FIN THEN
+				DISPLAY "FS: " FS-ALQ-IDX
+				DISPLAY 'ERROR AL INTENTAR LEER ALQ-IDX'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+       310-LEER-ALQ-ACT.
+			READ ALQ-ACT AT END SET FS-ALQ-ACT-FIN  TO TRUE.
+
+			IF NOT FS-ALQ-ACT-OK AND NOT FS-ALQ-ACT-FIN THEN
+				DISPLAY "FS: " FS-ALQ-ACT
+				DISPLAY 'ERROR AL INTENTAR LEER ALQ-ACT'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+
+       900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+       998-FIN.
+			CLOSE ALQ-IDX.
+			CLOSE ALQ-ACT.
+			CLOSE ALQ-NUEVO.
+
+       999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

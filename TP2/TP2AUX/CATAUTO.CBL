@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATAUTO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+		SELECT AUTOS ASSIGN TO "..\AUTOS.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-AUTOS.
+
+		SELECT SORT-AUTOS ASSIGN TO DISK "SRTAUTO".
+
+      * LISTADO ALFABETICO DEL PADRON DE AUTOS (TODOS LOS REGISTROS DE   *
+      * AUTOS.TXT, ESTEN O NO FUERA DE SERVICIO), ORDENADO POR MARCA Y   *
+      * DESCRIPCION -- INDEPENDIENTE DE LA CORRIDA NOCTURNA DE TP.CBL,   *
+      * QUE SOLO IMPRIME ENCABEZADOS PARA PATENTES CON ALQUILERES        *
+      * APROBADOS EN EL DIA (VER 7200-IMPRIMIR-ENCABEZADO EN TP.CBL).    *
+		SELECT CATALOGO ASSIGN TO "..\CATAUTO.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-CATALOGO.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+      * MISMO ARMADO QUE FD AUTOS EN MANTAUTO.CBL/TP.CBL, YA QUE ES EL   *
+      * MISMO ARCHIVO EL QUE SE ESTA LEYENDO.                            *
+       FD  AUTOS.
+	   01  AUT-REG.
+	       05  AUT-PATENTE        PIC X(6).
+		   05  AUT-DESC           PIC X(30).
+		   05  AUT-MARCA          PIC X(20).
+		   05  AUT-COLOR          PIC X(10).
+		   05  AUT-TAMANIO        PIC X.
+		   05  AUT-IMPORTE        PIC 9(4)V99.
+		   05  AUT-ESTADO         PIC X.
+		   05  AUT-RECARGO-FINDESEM PIC 9(3).
+		   05  AUT-DIAS-USO       PIC 9(6).
+
+      * MISMO LARGO Y ARMADO DE CAMPOS QUE AUT-REG (EL SORT COPIA        *
+      * REGISTROS ENTEROS DESDE/HACIA AUTOS), CON SORT-MARCA Y           *
+      * SORT-DESC COMO CLAVES DE ORDENAMIENTO.                           *
+       SD  SORT-AUTOS.
+	   01  SORT-AUT-REG.
+	       05  SORT-PATENTE        PIC X(6).
+		   05  SORT-DESC           PIC X(30).
+		   05  SORT-MARCA          PIC X(20).
+		   05  SORT-COLOR          PIC X(10).
+		   05  SORT-TAMANIO        PIC X.
+		   05  SORT-IMPORTE        PIC 9(4)V99.
+		   05  SORT-ESTADO         PIC X.
+		   05  SORT-RECARGO-FINDESEM PIC 9(3).
+		   05  SORT-DIAS-USO       PIC 9(6).
+
+       FD  CATALOGO.
+	   01  CATALOGO-REG                             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-AUTOS							PIC X(02).
+           88  FS-AUTOS-OK						VALUE '00'.
+           88  FS-AUTOS-FIN					VALUE '10'.
+
+	   01  FS-CATALOGO						PIC X(02).
+	       88  FS-CATALOGO-OK					VALUE '00'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+	   01  WS-SORT-FIN						PIC X VALUE 'N'.
+	       88  SORT-FIN						VALUE 'S'.
+
+	   01  WS-CANT-AUTOS					PIC 9(05) VALUE ZERO.
+	   01  LINEA							PIC X(100).
+	   01  WS-DESC-ESTADO					PIC X(15).
+	   01  WS-DESC-TAMANIO					PIC X(10).
+	   01  WS-IMPR-IMPORTE					PIC Z(4)9.99 BLANK ZERO.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO CATAUTO'.
+
+		PERFORM 100-INICIO.
+
+		SORT SORT-AUTOS
+		         ON ASCENDING KEY SORT-MARCA
+		         ON ASCENDING KEY SORT-DESC
+				 USING AUTOS
+				 OUTPUT PROCEDURE IS 300-IMPRIMIR-CATALOGO.
+
+		DISPLAY 'FIN CATAUTO - AUTOS LISTADOS: ' WS-CANT-AUTOS.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+	   		OPEN OUTPUT CATALOGO.
+			MOVE FS-CATALOGO   TO WS-FS.
+			MOVE "CATALOGO"    TO WS-FS-NOMBRE.
+			MOVE "ABRIR"       TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 110-IMPRIMIR-ENCABEZADO.
+
+	   110-IMPRIMIR-ENCABEZADO.
+	   		MOVE SPACES TO LINEA.
+			STRING 'CATALOGO DE AUTOS (ORDENADO POR MARCA Y DESCRIPCION)'
+			    DELIMITED BY SIZE INTO LINEA.
+			WRITE CATALOGO-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			WRITE CATALOGO-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'MARCA               DESCRIPCION                  '
+			       'PATENTE COLOR      TAMANIO IMPORTE   ESTADO'
+			    DELIMITED BY SIZE INTO LINEA.
+			WRITE CATALOGO-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING '------------------- -----------------------------'
+			       '- ------- ---------- ------- --------- --------------'
+			    DELIMITED BY SIZE INTO LINEA.
+			WRITE CATALOGO-REG FROM LINEA.
+
+      * PROCEDIMIENTO DE SALIDA DEL SORT: SE INVOCA UNA SOLA VEZ, CON EL *
+      * SORT YA COMPLETO, Y VA DEVOLVIENDO (RETURN) LOS REGISTROS EN     *
+      * ORDEN HASTA AGOTARLOS -- MISMO ESPIRITU DE "LEER Y PROCESAR      *
+      * HASTA FIN DE ARCHIVO" QUE 310-LEER-SOL1/320-VALIDAR-SOL1 EN      *
+      * VALSOL.CBL, SOLO QUE LA FUENTE ES EL ARCHIVO INTERMEDIO DEL      *
+      * SORT EN VEZ DE UN ARCHIVO DE DATOS.                              *
+	   300-IMPRIMIR-CATALOGO.
+	       PERFORM 310-DEVOLVER-SORT.
+		   PERFORM 320-IMPRIMIR-FILA-CATALOGO UNTIL SORT-FIN.
+
+	   310-DEVOLVER-SORT.
+	       RETURN SORT-AUTOS RECORD AT END SET SORT-FIN TO TRUE.
+
+	   320-IMPRIMIR-FILA-CATALOGO.
+	       ADD 1 TO WS-CANT-AUTOS.
+		   PERFORM 330-ARMAR-DESC-ESTADO.
+		   PERFORM 340-ARMAR-DESC-TAMANIO.
+		   MOVE ZEROES TO WS-IMPR-IMPORTE.
+		   MOVE SORT-IMPORTE TO WS-IMPR-IMPORTE.
+
+		   MOVE SPACES TO LINEA.
+		   STRING SORT-MARCA
+		          SORT-DESC
+				  SORT-PATENTE ' '
+				  SORT-COLOR
+				  WS-DESC-TAMANIO ' '
+				  WS-IMPR-IMPORTE ' '
+				  WS-DESC-ESTADO
+		       DELIMITED BY SIZE INTO LINEA.
+		   WRITE CATALOGO-REG FROM LINEA.
+
+		   PERFORM 310-DEVOLVER-SORT.
+
+	   330-ARMAR-DESC-ESTADO.
+	       EVALUATE SORT-ESTADO
+		       WHEN 'B' MOVE 'FUERA DE SERV.' TO WS-DESC-ESTADO
+			   WHEN OTHER MOVE 'ACTIVO'        TO WS-DESC-ESTADO
+		   END-EVALUATE.
+
+	   340-ARMAR-DESC-TAMANIO.
+	       EVALUATE SORT-TAMANIO
+		       WHEN 'P' MOVE 'PEQUENIO'   TO WS-DESC-TAMANIO
+			   WHEN 'M' MOVE 'MEDIANO'    TO WS-DESC-TAMANIO
+			   WHEN 'G' MOVE 'GRANDE'     TO WS-DESC-TAMANIO
+			   WHEN OTHER MOVE 'DESCONOC.' TO WS-DESC-TAMANIO
+		   END-EVALUATE.
+
+	   900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+	   998-FIN.
+			CLOSE CATALOGO.
+
+	   999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

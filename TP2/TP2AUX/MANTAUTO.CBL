@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTAUTO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+		SELECT AUTOS ASSIGN TO "..\AUTOS.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-AUTOS.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUTOS.
+	   01  AUT-REG.
+	       05  AUT-PATENTE        PIC X(6).
+		   05  AUT-DESC           PIC X(30).
+		   05  AUT-MARCA          PIC X(20).
+		   05  AUT-COLOR          PIC X(10).
+		   05  AUT-TAMANIO        PIC X.
+		   05  AUT-IMPORTE        PIC 9(4)V99.
+		   05  AUT-ESTADO         PIC X.
+		   05  AUT-RECARGO-FINDESEM PIC 9(3).
+		   05  AUT-DIAS-USO       PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-AUTOS							PIC X(02).
+           88  FS-AUTOS-OK					VALUE '00'.
+           88  FS-AUTOS-FIN					VALUE '10'.
+		   88  FS-AUTOS-NO-EXIST				VALUE '35'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+      * TABLA EN MEMORIA CON TODO EL PADRON DE AUTOS, MISMO LIMITE Y     *
+      * MISMO ARMADO DE CAMPOS T-AUT-... QUE TABLA-AUTOS EN TP.CBL, YA   *
+      * QUE ES EL MISMO ARCHIVO EL QUE SE ESTA MANTENIENDO.              *
+	   01  TABLA-AUTOS.
+	       05  TABLA-AUT                OCCURS 300 TIMES.
+		       09  TABLA-AUT-REG.
+			       11  T-AUT-PATENTE     PIC X(6).
+				   11  T-AUT-DESC        PIC X(30).
+				   11  T-AUT-MARCA       PIC X(20).
+				   11  T-AUT-COLOR       PIC X(10).
+				   11  T-AUT-TAMANIO     PIC X.
+				   11  T-AUT-IMPORTE     PIC 9(4)V99.
+				   11  T-AUT-ESTADO      PIC X.
+				       88  T-AUT-FUERA-SERVICIO VALUE 'B'.
+				   11  T-AUT-RECARGO-FINDESEM PIC 9(3).
+				   11  T-AUT-DIAS-USO    PIC 9(6).
+
+	   01  WS-CANT-AUTOS						PIC 9(03) VALUE ZERO.
+	   01  IND-I								PIC 9(03).
+	   01  IND-J								PIC 9(03).
+	   01  IND-INS							PIC 9(03).
+
+	   01  WS-PATENTE						PIC X(06).
+	   01  WS-ENCONTRO-AUTO					PIC X VALUE 'N'.
+	       88  WS-AUTO-ENCONTRADO				VALUE 'S'.
+
+	   01  WS-OPCION						PIC X.
+	   01  WS-CONTINUAR						PIC X.
+	   01  WS-MSG							PIC X(60).
+
+      * DATOS PEDIDOS PARA UNA ALTA -- SE VUELCAN A LA FILA NUEVA DE     *
+      * TABLA-AUTOS RECIEN INSERTADA POR 340-INSERTAR-ORDENADO.          *
+	   01  WS-NVA-MARCA						PIC X(20).
+	   01  WS-NVA-TAMANIO					PIC X.
+	   01  WS-NVA-RECARGO					PIC 9(3).
+
+      * DATOS ACTUALES Y NUEVOS DE UN CAMBIO DE PRECIO/DESCRIPCION/      *
+      * COLOR -- LOS ACTUALES SON SOLO PARA MOSTRAR EN PANTALLA-CAMBIO;  *
+      * EN LOS NUEVOS, DEJAR UN CAMPO EN BLANCO (O EL IMPORTE EN CERO)   *
+      * SIGNIFICA "NO CAMBIAR ESTE DATO", ASI EL OPERADOR NO TIENE QUE   *
+      * RETIPEAR TODO PARA CORREGIR UN SOLO CAMPO.                       *
+	   01  WS-ACT-DESC						PIC X(30).
+	   01  WS-ACT-COLOR						PIC X(10).
+	   01  WS-ACT-IMPORTE					PIC 9(4)V99.
+
+	   01  WS-NVA-DESC						PIC X(30).
+	   01  WS-NVA-COLOR						PIC X(10).
+	   01  WS-NVA-IMPORTE					PIC 9(4)V99.
+
+       SCREEN SECTION.
+       01  PANTALLA-MENU.
+           05  BLANK SCREEN.
+           05  LINE 2 COL 10 HIGHLIGHT
+               VALUE "MANTENIMIENTO DEL PADRON DE AUTOS (AUTOS.TXT)".
+           05  LINE 4 COL 5 VALUE "A - ALTA DE AUTO NUEVO".
+           05  LINE 5 COL 5 VALUE "C - CAMBIO DE PRECIO, DESCRIPCION O COLOR".
+           05  LINE 6 COL 5 VALUE "B - BAJA (FUERA DE SERVICIO)".
+           05  LINE 7 COL 5 VALUE "S - SALIR Y GRABAR AUTOS.TXT".
+           05  LINE 9 COL 5 VALUE "OPCION: ".
+           05  LINE 9 COL 13 PIC X TO WS-OPCION.
+
+       01  PANTALLA-PATENTE.
+           05  BLANK SCREEN.
+           05  LINE 2 COL 10 HIGHLIGHT
+               VALUE "MANTENIMIENTO DEL PADRON DE AUTOS (AUTOS.TXT)".
+           05  LINE 4 COL 5 VALUE "PATENTE (EN BLANCO PARA CANCELAR): ".
+           05  LINE 4 COL 41 PIC X(06) TO WS-PATENTE.
+
+       01  PANTALLA-ALTA.
+           05  BLANK SCREEN.
+           05  LINE 2 COL 10 HIGHLIGHT VALUE "ALTA DE AUTO NUEVO".
+           05  LINE 4 COL 5 VALUE "PATENTE        : ".
+           05  LINE 4 COL 23 PIC X(06) FROM WS-PATENTE.
+           05  LINE 5 COL 5 VALUE "DESCRIPCION    : ".
+           05  LINE 5 COL 23 PIC X(30) TO WS-NVA-DESC.
+           05  LINE 6 COL 5 VALUE "MARCA          : ".
+           05  LINE 6 COL 23 PIC X(20) TO WS-NVA-MARCA.
+           05  LINE 7 COL 5 VALUE "COLOR          : ".
+           05  LINE 7 COL 23 PIC X(10) TO WS-NVA-COLOR.
+           05  LINE 8 COL 5 VALUE "TAMANIO (P/M/G): ".
+           05  LINE 8 COL 23 PIC X TO WS-NVA-TAMANIO.
+           05  LINE 9 COL 5 VALUE "IMPORTE POR DIA: ".
+           05  LINE 9 COL 23 PIC 9(4)V99 TO WS-NVA-IMPORTE.
+           05  LINE 10 COL 5 VALUE "RECARGO FIN DE SEMANA (%): ".
+           05  LINE 10 COL 33 PIC 9(3) TO WS-NVA-RECARGO.
+
+       01  PANTALLA-CAMBIO.
+           05  BLANK SCREEN.
+           05  LINE 2 COL 10 HIGHLIGHT VALUE "CAMBIO DE DATOS DE AUTO".
+           05  LINE 4 COL 5 VALUE "PATENTE           : ".
+           05  LINE 4 COL 26 PIC X(06) FROM WS-PATENTE.
+           05  LINE 5 COL 5 VALUE "DESCRIPCION ACTUAL: ".
+           05  LINE 5 COL 26 PIC X(30) FROM WS-ACT-DESC.
+           05  LINE 6 COL 5 VALUE "COLOR ACTUAL      : ".
+           05  LINE 6 COL 26 PIC X(10) FROM WS-ACT-COLOR.
+           05  LINE 7 COL 5 VALUE "IMPORTE ACTUAL    : ".
+           05  LINE 7 COL 26 PIC 9(4)V99 FROM WS-ACT-IMPORTE.
+           05  LINE 9 COL 5
+               VALUE "DEJAR EN BLANCO/CERO LO QUE NO SE QUIERE CAMBIAR".
+           05  LINE 10 COL 5 VALUE "DESCRIPCION NUEVA : ".
+           05  LINE 10 COL 26 PIC X(30) TO WS-NVA-DESC.
+           05  LINE 11 COL 5 VALUE "COLOR NUEVO       : ".
+           05  LINE 11 COL 26 PIC X(10) TO WS-NVA-COLOR.
+           05  LINE 12 COL 5 VALUE "IMPORTE NUEVO     : ".
+           05  LINE 12 COL 26 PIC 9(4)V99 TO WS-NVA-IMPORTE.
+
+       01  PANTALLA-MSG.
+           05  LINE 15 COL 5 PIC X(60) FROM WS-MSG.
+           05  LINE 17 COL 5 VALUE "<ENTER> PARA CONTINUAR ".
+           05  LINE 17 COL 29 PIC X TO WS-CONTINUAR.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO MANTAUTO'.
+
+		PERFORM 100-INICIO.
+		PERFORM 200-PROCESO UNTIL WS-OPCION = 'S'.
+		PERFORM 800-GRABAR-AUTOS.
+
+		DISPLAY 'FIN MANTAUTO'.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+	   		MOVE ZERO TO WS-CANT-AUTOS.
+
+			OPEN INPUT AUTOS.
+
+			IF FS-AUTOS-OK
+				PERFORM 110-LEER-AUTO
+				PERFORM 120-CARGAR-TABLA
+						UNTIL FS-AUTOS-FIN OR WS-CANT-AUTOS >= 300
+				CLOSE AUTOS
+			ELSE
+				IF NOT FS-AUTOS-NO-EXIST
+					DISPLAY 'ERROR AL INTENTAR LEER AUTOS'
+					GO 999-CANCELAR-PROGRAMA
+				END-IF
+			END-IF.
+
+	   110-LEER-AUTO.
+			READ AUTOS AT END SET FS-AUTOS-FIN TO TRUE.
+
+			IF NOT FS-AUTOS-OK AND NOT FS-AUTOS-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER AUTOS'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   120-CARGAR-TABLA.
+			ADD 1 TO WS-CANT-AUTOS.
+			MOVE AUT-REG TO TABLA-AUT-REG (WS-CANT-AUTOS).
+			PERFORM 110-LEER-AUTO.
+
+	   200-PROCESO.
+			PERFORM 210-MOSTRAR-MENU.
+
+			EVALUATE WS-OPCION
+				WHEN 'A' PERFORM 300-ALTA
+				WHEN 'C' PERFORM 400-CAMBIO
+				WHEN 'B' PERFORM 500-BAJA
+				WHEN 'S' CONTINUE
+				WHEN OTHER
+					MOVE 'OPCION INVALIDA' TO WS-MSG
+					PERFORM 700-MOSTRAR-MSG
+			END-EVALUATE.
+
+	   210-MOSTRAR-MENU.
+			MOVE SPACES TO WS-OPCION.
+			DISPLAY PANTALLA-MENU.
+			ACCEPT PANTALLA-MENU.
+
+      * ALTA -- PIDE UNA PATENTE QUE TODAVIA NO ESTE EN LA TABLA, LOS    *
+      * DATOS DEL AUTO NUEVO, Y LO INSERTA MANTENIENDO EL ORDEN POR      *
+      * PATENTE (VER 340-INSERTAR-ORDENADO).                             *
+	   300-ALTA.
+			PERFORM 610-PEDIR-PATENTE.
+
+			IF WS-PATENTE NOT = SPACES
+				PERFORM 320-BUSCAR-PATENTE
+
+				IF WS-AUTO-ENCONTRADO
+					MOVE 'YA EXISTE UN AUTO CON ESA PATENTE' TO WS-MSG
+				ELSE
+					IF WS-CANT-AUTOS >= 300
+						MOVE 'PADRON DE AUTOS LLENO -- NO SE PUEDE DAR DE ALTA'
+							TO WS-MSG
+					ELSE
+						PERFORM 330-PEDIR-DATOS-ALTA
+						PERFORM 340-INSERTAR-ORDENADO
+						MOVE 'AUTO DADO DE ALTA' TO WS-MSG
+					END-IF
+				END-IF
+
+				PERFORM 700-MOSTRAR-MSG
+			END-IF.
+
+	   320-BUSCAR-PATENTE.
+			MOVE 'N' TO WS-ENCONTRO-AUTO.
+			PERFORM 321-COMPARAR-PATENTE
+					VARYING IND-I FROM 1 BY 1
+					UNTIL IND-I > WS-CANT-AUTOS OR WS-AUTO-ENCONTRADO.
+
+	   321-COMPARAR-PATENTE.
+			IF T-AUT-PATENTE (IND-I) = WS-PATENTE
+				SET WS-AUTO-ENCONTRADO TO TRUE
+			END-IF.
+
+	   330-PEDIR-DATOS-ALTA.
+			MOVE SPACES TO WS-NVA-DESC WS-NVA-MARCA WS-NVA-COLOR.
+			MOVE SPACES TO WS-NVA-TAMANIO.
+			MOVE ZERO TO WS-NVA-IMPORTE WS-NVA-RECARGO.
+			DISPLAY PANTALLA-ALTA.
+			ACCEPT PANTALLA-ALTA.
+
+      * INSERTA LA FILA NUEVA EN LA POSICION QUE LE CORRESPONDE POR      *
+      * PATENTE, CORRIENDO UN LUGAR HACIA ABAJO A LAS FILAS QUE QUEDAN   *
+      * DESPUES (DE ATRAS PARA ADELANTE, PARA NO PISARLAS), IGUAL QUE    *
+      * UNA INSERCION EN UN VECTOR ORDENADO POR TEXTO CLASICA.           *
+	   340-INSERTAR-ORDENADO.
+			PERFORM 341-BUSCAR-POSICION-INSERCION
+					VARYING IND-INS FROM 1 BY 1
+					UNTIL IND-INS > WS-CANT-AUTOS
+					OR T-AUT-PATENTE (IND-INS) > WS-PATENTE.
+
+			ADD 1 TO WS-CANT-AUTOS.
+
+			PERFORM 342-DESPLAZAR-FILA
+					VARYING IND-J FROM WS-CANT-AUTOS BY -1
+					UNTIL IND-J <= IND-INS.
+
+			MOVE WS-PATENTE      TO T-AUT-PATENTE (IND-INS).
+			MOVE WS-NVA-DESC     TO T-AUT-DESC (IND-INS).
+			MOVE WS-NVA-MARCA    TO T-AUT-MARCA (IND-INS).
+			MOVE WS-NVA-COLOR    TO T-AUT-COLOR (IND-INS).
+			MOVE WS-NVA-TAMANIO  TO T-AUT-TAMANIO (IND-INS).
+			MOVE WS-NVA-IMPORTE  TO T-AUT-IMPORTE (IND-INS).
+			MOVE 'A'             TO T-AUT-ESTADO (IND-INS).
+			MOVE WS-NVA-RECARGO  TO T-AUT-RECARGO-FINDESEM (IND-INS).
+			MOVE ZERO            TO T-AUT-DIAS-USO (IND-INS).
+
+	   341-BUSCAR-POSICION-INSERCION.
+			CONTINUE.
+
+	   342-DESPLAZAR-FILA.
+			MOVE TABLA-AUT-REG (IND-J - 1) TO TABLA-AUT-REG (IND-J).
+
+      * CAMBIO -- MUESTRA LOS DATOS ACTUALES DE DESCRIPCION/COLOR/       *
+      * IMPORTE Y PIDE LOS NUEVOS; DEJAR UN CAMPO EN BLANCO (O EL        *
+      * IMPORTE EN CERO) LO DEJA SIN TOCAR.                              *
+	   400-CAMBIO.
+			PERFORM 610-PEDIR-PATENTE.
+
+			IF WS-PATENTE NOT = SPACES
+				PERFORM 320-BUSCAR-PATENTE
+
+				IF WS-AUTO-ENCONTRADO
+					PERFORM 410-PEDIR-DATOS-CAMBIO
+					PERFORM 420-ACTUALIZAR-FILA
+					MOVE 'AUTO ACTUALIZADO' TO WS-MSG
+				ELSE
+					MOVE 'NO EXISTE UN AUTO CON ESA PATENTE' TO WS-MSG
+				END-IF
+
+				PERFORM 700-MOSTRAR-MSG
+			END-IF.
+
+	   410-PEDIR-DATOS-CAMBIO.
+			MOVE T-AUT-DESC (IND-I)    TO WS-ACT-DESC.
+			MOVE T-AUT-COLOR (IND-I)   TO WS-ACT-COLOR.
+			MOVE T-AUT-IMPORTE (IND-I) TO WS-ACT-IMPORTE.
+			MOVE SPACES TO WS-NVA-DESC WS-NVA-COLOR.
+			MOVE ZERO TO WS-NVA-IMPORTE.
+			DISPLAY PANTALLA-CAMBIO.
+			ACCEPT PANTALLA-CAMBIO.
+
+	   420-ACTUALIZAR-FILA.
+			IF WS-NVA-DESC NOT = SPACES
+				MOVE WS-NVA-DESC TO T-AUT-DESC (IND-I)
+			END-IF.
+
+			IF WS-NVA-COLOR NOT = SPACES
+				MOVE WS-NVA-COLOR TO T-AUT-COLOR (IND-I)
+			END-IF.
+
+			IF WS-NVA-IMPORTE NOT = ZERO
+				MOVE WS-NVA-IMPORTE TO T-AUT-IMPORTE (IND-I)
+			END-IF.
+
+      * BAJA -- NO SE BORRA LA FILA, SE PASA A FUERA DE SERVICIO IGUAL   *
+      * QUE UN AUTO EN TALLER (VER AUT-ESTADO/AUT-FUERA-SERVICIO EN      *
+      * TP.CBL), ASI QUEDA HISTORIA DEL AUTO EN VEZ DE PERDERSE.         *
+	   500-BAJA.
+			PERFORM 610-PEDIR-PATENTE.
+
+			IF WS-PATENTE NOT = SPACES
+				PERFORM 320-BUSCAR-PATENTE
+
+				IF WS-AUTO-ENCONTRADO
+					MOVE 'B' TO T-AUT-ESTADO (IND-I)
+					MOVE 'AUTO DADO DE BAJA (FUERA DE SERVICIO)' TO WS-MSG
+				ELSE
+					MOVE 'NO EXISTE UN AUTO CON ESA PATENTE' TO WS-MSG
+				END-IF
+
+				PERFORM 700-MOSTRAR-MSG
+			END-IF.
+
+	   610-PEDIR-PATENTE.
+			MOVE SPACES TO WS-PATENTE.
+			DISPLAY PANTALLA-PATENTE.
+			ACCEPT PANTALLA-PATENTE.
+
+	   700-MOSTRAR-MSG.
+			DISPLAY PANTALLA-MSG.
+			ACCEPT PANTALLA-MSG.
+
+      * GRABA TODA LA TABLA DE VUELTA A AUTOS.TXT, EN EL MISMO ORDEN     *
+      * POR PATENTE EN QUE QUEDO EN MEMORIA (LAS ALTAS SE INSERTARON     *
+      * ORDENADAS Y LOS CAMBIOS/BAJAS NO ALTERAN EL ORDEN).              *
+	   800-GRABAR-AUTOS.
+			OPEN OUTPUT AUTOS.
+			MOVE FS-AUTOS   TO WS-FS.
+			MOVE "AUTOS"    TO WS-FS-NOMBRE.
+			MOVE "ABRIR"    TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			PERFORM 810-GRABAR-FILA
+					VARYING IND-I FROM 1 BY 1
+					UNTIL IND-I > WS-CANT-AUTOS.
+
+	   810-GRABAR-FILA.
+			MOVE TABLA-AUT-REG (IND-I) TO AUT-REG.
+			WRITE AUT-REG.
+			MOVE FS-AUTOS   TO WS-FS.
+			MOVE "AUTOS"    TO WS-FS-NOMBRE.
+			MOVE "GRABA"    TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+       900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+       998-FIN.
+			CLOSE AUTOS.
+
+       999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

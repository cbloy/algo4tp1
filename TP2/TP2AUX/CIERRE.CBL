@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * UN SOLO REGISTRO CON LA FECHA DEL ULTIMO CIERRE CORRIDO Y SI SU *
+      * SALIDA YA FUE ARCHIVADA.  MIENTRAS CIERRE-ARCHIVADO SEA 'N' NO  *
+      * SE PERMITE UNA CORRIDA NUEVA -- HAY QUE ARCHIVAR LA ANTERIOR    *
+      * PRIMERO (IGUAL DE ESPIRITU QUE CHECKPT.DAT EN TP.CBL).          *
+		SELECT CIERRE-CTL ASSIGN TO "..\CIERRE.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-CIERRE-CTL.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+       FD  CIERRE-CTL.
+       01  CIERRE-REG.
+	       05  CIERRE-FECHA			PIC X(08).
+		   05  CIERRE-ARCHIVADO		PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CIERRE-CTL						PIC X(02).
+           88  FS-CIERRE-CTL-OK					VALUE '00'.
+		   88  FS-CIERRE-CTL-NO-EXIST			VALUE '35'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+	   01  WS-HAY-CIERRE-PENDIENTE				PIC X VALUE 'N'.
+	       88  HAY-CIERRE-PENDIENTE				VALUE 'S'.
+
+	   01  FECHA-HOY							PIC 9(08).
+
+      * NOMBRES DE LOS ARCHIVOS DEL DIA QUE HAY QUE ARCHIVAR: LAS TRES *
+      * COLAS DE SOLICITUDES, EL MAESTRO DE ALQUILERES, LO APROBADO/   *
+      * RECHAZADO Y LAS ESTADISTICAS DE LA CORRIDA.                    *
+	   01  WS-ARCHIVOS-LISTA.
+	       05  FILLER					PIC X(12) VALUE 'SOL1.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'SOL2.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'SOL3.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'ALQIDX.DAT'.
+		   05  FILLER					PIC X(12) VALUE 'ALQACT.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'RECHAZOS.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'ESTADIST.TXT'.
+		   05  FILLER					PIC X(12) VALUE 'ESTADIST.CSV'.
+	   01  WS-TABLA-ARCHIVOS REDEFINES WS-ARCHIVOS-LISTA.
+	       05  WS-ARCHIVO-NOMBRE OCCURS 8 TIMES	PIC X(12).
+
+	   01  IND-ARCH							PIC 9(02) COMP.
+	   01  WS-COMANDO							PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO CIERRE'.
+
+		PERFORM 100-INICIO.
+		PERFORM 200-VERIFICAR-PENDIENTE.
+
+		IF HAY-CIERRE-PENDIENTE
+			DISPLAY 'LA SALIDA DE LA CORRIDA ANTERIOR TODAVIA NO FUE'
+			DISPLAY 'ARCHIVADA -- NO SE PUEDE INICIAR LA CORRIDA DE HOY'
+			GO 999-CANCELAR-PROGRAMA
+		END-IF.
+
+		PERFORM 300-MARCAR-PENDIENTE.
+		PERFORM 400-CORRER-TP.
+		PERFORM 500-ARCHIVAR-SALIDA.
+		PERFORM 600-MARCAR-ARCHIVADO.
+
+		DISPLAY 'FIN CIERRE'.
+		STOP RUN.
+
+
+	   100-INICIO.
+			ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+
+	   200-VERIFICAR-PENDIENTE.
+			MOVE 'N' TO WS-HAY-CIERRE-PENDIENTE.
+
+			OPEN INPUT CIERRE-CTL.
+
+			IF FS-CIERRE-CTL-OK
+				READ CIERRE-CTL INTO CIERRE-REG
+					AT END CONTINUE
+				END-READ
+
+				IF FS-CIERRE-CTL-OK AND CIERRE-ARCHIVADO = 'N'
+					MOVE 'S' TO WS-HAY-CIERRE-PENDIENTE
+				END-IF
+
+				CLOSE CIERRE-CTL
+			ELSE
+				IF NOT FS-CIERRE-CTL-NO-EXIST
+					DISPLAY 'ERROR AL INTENTAR LEER CIERRE.DAT'
+					GO 999-CANCELAR-PROGRAMA
+				END-IF
+			END-IF.
+
+	   300-MARCAR-PENDIENTE.
+			OPEN OUTPUT CIERRE-CTL.
+			MOVE FS-CIERRE-CTL   TO WS-FS.
+			MOVE "CIERRE"        TO WS-FS-NOMBRE.
+			MOVE "ABRIR"         TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			MOVE FECHA-HOY TO CIERRE-FECHA.
+			MOVE 'N' TO CIERRE-ARCHIVADO.
+			WRITE CIERRE-REG.
+			MOVE FS-CIERRE-CTL   TO WS-FS.
+			MOVE "CIERRE"        TO WS-FS-NOMBRE.
+			MOVE "GRABA"         TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			CLOSE CIERRE-CTL.
+
+      * SE INVOCA TP.EXE COMO PROCESO APARTE (CALL "SYSTEM"), NO COMO   *
+      * SUBRUTINA COBOL -- TP TERMINA CON STOP RUN, QUE SI SE LO        *
+      * LLAMARA COMO SUBRUTINA CORTARIA TAMBIEN A ESTE PROGRAMA.        *
+	   400-CORRER-TP.
+			MOVE "TP.EXE" TO WS-COMANDO.
+			CALL "SYSTEM" USING WS-COMANDO.
+
+	   500-ARCHIVAR-SALIDA.
+			STRING "MKDIR ..\ARCHIVO\" DELIMITED BY SIZE
+				FECHA-HOY DELIMITED BY SIZE
+				INTO WS-COMANDO.
+			CALL "SYSTEM" USING WS-COMANDO.
+
+			PERFORM 510-ARCHIVAR-UN-ARCHIVO
+					VARYING IND-ARCH FROM 1 BY 1
+					UNTIL IND-ARCH > 8.
+
+	   510-ARCHIVAR-UN-ARCHIVO.
+			STRING "COPY ..\" DELIMITED BY SIZE
+				WS-ARCHIVO-NOMBRE (IND-ARCH) DELIMITED BY SPACE
+				" ..\ARCHIVO\" DELIMITED BY SIZE
+				FECHA-HOY DELIMITED BY SIZE
+				"\" DELIMITED BY SIZE
+				WS-ARCHIVO-NOMBRE (IND-ARCH) DELIMITED BY SPACE
+				INTO WS-COMANDO.
+			CALL "SYSTEM" USING WS-COMANDO.
+
+	   600-MARCAR-ARCHIVADO.
+			OPEN OUTPUT CIERRE-CTL.
+			MOVE FS-CIERRE-CTL   TO WS-FS.
+			MOVE "CIERRE"        TO WS-FS-NOMBRE.
+			MOVE "ABRIR"         TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			MOVE FECHA-HOY TO CIERRE-FECHA.
+			MOVE 'S' TO CIERRE-ARCHIVADO.
+			WRITE CIERRE-REG.
+			MOVE FS-CIERRE-CTL   TO WS-FS.
+			MOVE "CIERRE"        TO WS-FS-NOMBRE.
+			MOVE "GRABA"         TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			CLOSE CIERRE-CTL.
+
+	   900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+	   999-CANCELAR-PROGRAMA.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANULAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * COLA DE SOLICITUDES DE ANULACION, UNA POR LINEA, CARGADA A MANO   *
+      * O POR OTRO PROCESO (MISMO ESPIRITU DE COLA QUE SOL1/SOL2/SOL3.TXT *
+      * PARA LAS SOLICITUDES DE ALQUILER).                                *
+		SELECT ANULAC ASSIGN TO "..\ANULAC.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-ANULAC.
+
+      * MISMO ALQIDX.DAT QUE TP.CBL/CONSULTA.CBL/ALQ2IDX.CBL/IDX2ALQ.CBL, *
+      * ABIERTO I-O PARA PODER REWRITE-EAR EL REGISTRO ENCONTRADO CON LA  *
+      * MARCA DE ANULACION PUESTA.                                       *
+		SELECT ALQ-IDX ASSIGN TO "..\ALQIDX.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS RANDOM
+				RECORD KEY IS ALQ-IDX-CLAVE
+				FILE STATUS IS FS-ALQ-IDX.
+
+      * RASTRO DE AUDITORIA: UNA LINEA POR SOLICITUD PROCESADA, APLICADA  *
+      * O RECHAZADA, PARA QUE QUEDE CONSTANCIA DE QUIEN/CUANDO SE ANULO   *
+      * UN ALQUILER SIN TENER QUE TOCAR ALQIDX.DAT A MANO.  SE ACUMULA    *
+      * ENTRE CORRIDAS (MISMO IDIOMA DE ABEND.DAT/TIEMPOS.DAT EN TP.CBL). *
+		SELECT ANULLOG ASSIGN TO "..\ANULLOG.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-ANULLOG.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+       FD  ANULAC.
+	   01  ANULAC-REG.
+	       03  ANULAC-CLAVE.
+		       05  ANULAC-PATENTE				PIC X(06).
+			   05  ANULAC-FECHA.
+			       07  ANULAC-FECHA-AA			PIC 9(04).
+				   07  ANULAC-FECHA-MM			PIC 9(02).
+				   07  ANULAC-FECHA-DD			PIC 9(02).
+		   03  ANULAC-MOTIVO					PIC 9.
+
+      * MISMO ARMADO QUE ALQ-IDX-REG EN TP.CBL/CONSULTA.CBL/ALQ2IDX.CBL/  *
+      * IDX2ALQ.CBL -- CUALQUIER CAMPO NUEVO QUE SE LE AGREGUE ALLA TIENE *
+      * QUE REPETIRSE ACA EN EL MISMO ORDEN Y TAMAÑO.                     *
+       FD  ALQ-IDX.
+       01  ALQ-IDX-REG.
+		   03 ALQ-IDX-CLAVE.
+			   05 ALQ-IDX-PATENTE				PIC X(06).
+			   05 ALQ-IDX-FECHA.
+			   	  07  ALQ-IDX-FECHA-AA     		PIC 9(04).
+				  07  ALQ-IDX-FECHA-MM     		PIC 9(02).
+				  07  ALQ-IDX-FECHA-DD     		PIC 9(02).
+		   03  ALQ-IDX-TIPO-DOC            		PIC X.
+		   03  ALQ-IDX-NRO-DOC             		PIC X(20).
+		   03  ALQ-IDX-IMPORTE            		PIC 9(04)V99.
+		   03  ALQ-IDX-CHOFER			   		PIC X(07).
+		   03  ALQ-IDX-ESTADO                 	PIC X.
+		   03  ALQ-IDX-AGENCIA                	PIC 9.
+		   03  ALQ-IDX-ANULADO					PIC X.
+		       88 ALQ-IDX-ESTA-ANULADO			VALUE 'S'.
+		   03  ALQ-IDX-FECHA-ANULACION			PIC 9(08).
+		   03  ALQ-IDX-MOTIVO-ANULACION			PIC 9.
+
+	   FD  ANULLOG.
+	   01  ANULLOG-REG						PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ANULAC							PIC X(02).
+           88  FS-ANULAC-OK					VALUE '00'.
+           88  FS-ANULAC-FIN					VALUE '10'.
+
+	   01  FS-ALQ-IDX							PIC X(02).
+           88  FS-ALQ-IDX-OK           			VALUE '00'.
+		   88  FS-ALQ-IDX-NO-EXIST				VALUE '23' '35'.
+
+	   01  FS-ANULLOG						PIC X(02).
+	       88  FS-ANULLOG-OK					VALUE '00'.
+
+	   01  WS-FILE-STATUS.
+           05  WS-FS                    		PIC X(02).
+           05  WS-FS-NOMBRE             		PIC X(08).
+           05  WS-FS-FUNCION            		PIC X(05).
+
+	   01  WS-FECHA-HOY						PIC 9(08).
+
+	   01  WS-CANT-PROC						PIC 9(05) VALUE ZERO.
+	   01  WS-CANT-APLIC						PIC 9(05) VALUE ZERO.
+	   01  WS-CANT-RECH						PIC 9(05) VALUE ZERO.
+
+	   01  WS-LOG-RESULTADO					PIC X(30).
+	   01  LINEA							PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO ANULAR'.
+
+		PERFORM 100-INICIO.
+		PERFORM 200-LEER-ANULAC.
+		PERFORM 300-PROCESO UNTIL FS-ANULAC-FIN.
+
+		DISPLAY 'FIN ANULAR - SOLICITUDES PROCESADAS: ' WS-CANT-PROC.
+		DISPLAY '             APLICADAS:               ' WS-CANT-APLIC.
+		DISPLAY '             RECHAZADAS:              ' WS-CANT-RECH.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+			ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+
+			OPEN INPUT ANULAC.
+			MOVE FS-ANULAC     TO WS-FS.
+			MOVE "ANULAC"      TO WS-FS-NOMBRE.
+			MOVE "ABRIR"       TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+      * SI TODAVIA NO EXISTE ALQIDX.DAT NO HAY NADA QUE ANULAR -- SE      *
+      * CORTA CON UN MENSAJE CLARO EN VEZ DE DEJAR QUE EL OPEN I-O FALLE  *
+      * CON UN FILE STATUS CRIPTICO.                                      *
+			OPEN I-O ALQ-IDX.
+			IF FS-ALQ-IDX-NO-EXIST
+				DISPLAY 'NO EXISTE ALQIDX.DAT -- NADA PARA ANULAR'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+			MOVE FS-ALQ-IDX		TO WS-FS.
+			MOVE "ALQ-IDX"	   	TO WS-FS-NOMBRE.
+			MOVE "ABRIR"      	TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+			OPEN EXTEND ANULLOG.
+			IF NOT FS-ANULLOG-OK
+				CLOSE ANULLOG
+				OPEN OUTPUT ANULLOG
+			END-IF.
+			MOVE FS-ANULLOG		TO WS-FS.
+			MOVE "ANULLOG"		TO WS-FS-NOMBRE.
+			MOVE "ABRIR"		TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+	   200-LEER-ANULAC.
+			READ ANULAC AT END SET FS-ANULAC-FIN TO TRUE.
+
+			IF NOT FS-ANULAC-OK AND NOT FS-ANULAC-FIN
+				DISPLAY 'ERROR AL INTENTAR LEER ANULAC'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   300-PROCESO.
+			ADD 1 TO WS-CANT-PROC.
+			PERFORM 310-BUSCAR-ALQUILER.
+
+			IF FS-ALQ-IDX-OK
+				IF ALQ-IDX-ESTA-ANULADO
+					PERFORM 340-RECHAZAR-YA-ANULADO
+				ELSE
+					PERFORM 320-APLICAR-ANULACION
+				END-IF
+			ELSE
+				PERFORM 330-RECHAZAR-NO-ENCONTRADO
+			END-IF.
+
+			PERFORM 200-LEER-ANULAC.
+
+	   310-BUSCAR-ALQUILER.
+			MOVE ANULAC-CLAVE TO ALQ-IDX-CLAVE.
+			READ ALQ-IDX KEY IS ALQ-IDX-CLAVE
+				INVALID KEY SET FS-ALQ-IDX-NO-EXIST TO TRUE
+			END-READ.
+
+			IF NOT FS-ALQ-IDX-OK AND NOT FS-ALQ-IDX-NO-EXIST
+				DISPLAY 'ERROR AL CONSULTAR ALQ-IDX'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   320-APLICAR-ANULACION.
+			MOVE 'S' TO ALQ-IDX-ANULADO.
+			MOVE WS-FECHA-HOY TO ALQ-IDX-FECHA-ANULACION.
+			MOVE ANULAC-MOTIVO TO ALQ-IDX-MOTIVO-ANULACION.
+			REWRITE ALQ-IDX-REG.
+
+			IF NOT FS-ALQ-IDX-OK
+				DISPLAY 'ERROR AL GRABAR LA ANULACION'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+			ADD 1 TO WS-CANT-APLIC.
+			MOVE 'APLICADA - ALQUILER ANULADO' TO WS-LOG-RESULTADO.
+			PERFORM 350-GRABAR-LOG.
+
+	   330-RECHAZAR-NO-ENCONTRADO.
+			ADD 1 TO WS-CANT-RECH.
+			MOVE 'RECHAZADA - NO EXISTE EL ALQUILER' TO WS-LOG-RESULTADO.
+			PERFORM 350-GRABAR-LOG.
+
+	   340-RECHAZAR-YA-ANULADO.
+			ADD 1 TO WS-CANT-RECH.
+			MOVE 'RECHAZADA - YA ESTABA ANULADO' TO WS-LOG-RESULTADO.
+			PERFORM 350-GRABAR-LOG.
+
+	   350-GRABAR-LOG.
+			MOVE SPACES TO LINEA.
+			STRING WS-FECHA-HOY ' PATENTE ' ANULAC-PATENTE
+			       ' FECHA ' ANULAC-FECHA-AA '/' ANULAC-FECHA-MM
+				   '/' ANULAC-FECHA-DD ' MOTIVO ' ANULAC-MOTIVO
+				   ' - ' WS-LOG-RESULTADO
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ANULLOG-REG FROM LINEA.
+
+	   900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+	   998-FIN.
+			CLOSE ANULAC.
+			CLOSE ALQ-IDX.
+			CLOSE ANULLOG.
+
+	   999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

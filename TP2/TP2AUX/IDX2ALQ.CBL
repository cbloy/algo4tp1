@@ -30,9 +30,13 @@
 		   03  ALQ-IDX-TIPO-DOC            		PIC X.
 		   03  ALQ-IDX-NRO-DOC             		PIC X(20).
 		   03  ALQ-IDX-IMPORTE            		PIC 9(04)V99.
-		   03  ALQ-IDX-CHOFER			   		PIC X(07).	
-		   03  ALQ-IDX-ESTADO                 	PIC X.				  
-		
+		   03  ALQ-IDX-CHOFER			   		PIC X(07).
+		   03  ALQ-IDX-ESTADO                 	PIC X.
+		   03  ALQ-IDX-AGENCIA                	PIC 9.
+		   03  ALQ-IDX-ANULADO					PIC X.
+		   03  ALQ-IDX-FECHA-ANULACION			PIC 9(08).
+		   03  ALQ-IDX-MOTIVO-ANULACION			PIC 9.
+
        FD  ALQ.
 	   01  ALQ-REG.
            03 ALQ-CLAVE.
@@ -44,9 +48,13 @@
 		   03  ALQ-TIPO-DOC                     PIC X.
 		   03  ALQ-NRO-DOC                      PIC X(20).
 		   03  ALQ-IMPORTE                      PIC 9(04)V99.
-		   03  ALQ-CHOFER						PIC X(07).	
+		   03  ALQ-CHOFER						PIC X(07).
 		   03  ALQ-ESTADO                       PIC X.
-		
+		   03  ALQ-AGENCIA                      PIC 9.
+		   03  ALQ-ANULADO						PIC X.
+		   03  ALQ-FECHA-ANULACION				PIC 9(08).
+		   03  ALQ-MOTIVO-ANULACION				PIC 9.
+
        WORKING-STORAGE SECTION.
 
        01  FS-ALQ								PIC X(02).
@@ -73,6 +81,7 @@
 		PERFORM 200-PROCESO UNTIL FS-ALQ-IDX-FIN.
 		
 		DISPLAY 'FIN IDX2ALQ'.
+		PERFORM 998-FIN.
 		STOP RUN.
 
       

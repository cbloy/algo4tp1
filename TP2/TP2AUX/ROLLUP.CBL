@@ -0,0 +1,470 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROLLUP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * RANGO A CONSOLIDAR: WS-ROLLUP-DESDE/WS-ROLLUP-HASTA (AAAAMMDD),  *
+      * TOMADO DE LAS VARIABLES DE ENTORNO TP_ROLLUP_DESDE/TP_ROLLUP_    *
+      * HASTA IGUAL QUE TP.CBL LEE TP_MODO_LISTADO/TP_LINEAS_PAGINA --   *
+      * SI NO ESTAN DEFINIDAS SE CONSOLIDA SOLO EL DIA DE HOY.           *
+      * PARA CADA DIA DEL RANGO SE ARMA LA RUTA ..\ARCHIVO\AAAAMMDD\ Y   *
+      * SE INTENTA ABRIR ALQACT.TXT Y RECHAZOS.TXT DE ESE DIA (MISMA     *
+      * CARPETA QUE ARMA CIERRE.CBL EN 500-ARCHIVAR-SALIDA) -- UN DIA    *
+      * SIN CARPETA/ARCHIVO SIMPLEMENTE SE SALTEA CON UN AVISO.          *
+		SELECT ALQACT-ARCH
+				ASSIGN TO WS-PATH-ALQACT-ARCH
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-ALQACT-ARCH.
+
+		SELECT RECH-ARCH
+				ASSIGN TO WS-PATH-RECH-ARCH
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-RECH-ARCH.
+
+      * RESUMEN CONSOLIDADO DEL RANGO, UNA CORRIDA POR RESULTADO (NO SE  *
+      * ACUMULA ENTRE CORRIDAS, A DIFERENCIA DE RECHAZOS.TXT/ANULLOG.TXT *
+      * EN TP.CBL/ANULAR.CBL).                                          *
+		SELECT ROLLUP-OUT
+				ASSIGN TO "..\ROLLUP.TXT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-ROLLUP-OUT.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+      * MISMO ARMADO QUE ALQ-ACT-REG EN TP.CBL.                          *
+       FD  ALQACT-ARCH.
+	   01  ALQACT-ARCH-REG.
+	       05  ALQACT-ARCH-CLAVE.
+		       10  ALQACT-ARCH-PATENTE          PIC X(06).
+			   10  ALQACT-ARCH-FECHA            PIC 9(08).
+		   05  ALQACT-ARCH-TIPO-DOC             PIC X.
+		   05  ALQACT-ARCH-NRO-DOC              PIC X(20).
+		   05  ALQACT-ARCH-IMPORTE              PIC 9(4)V99.
+		   05  ALQACT-ARCH-CHOFER               PIC X(07).
+		   05  ALQACT-ARCH-ESTADO               PIC X.
+		   05  ALQACT-ARCH-AGENCIA              PIC 9.
+		   05  ALQACT-ARCH-ANULADO              PIC X.
+		       88  ALQACT-ARCH-ESTA-ANULADO     VALUE 'S'.
+		   05  ALQACT-ARCH-FECHA-ANULACION      PIC 9(08).
+		   05  ALQACT-ARCH-MOTIVO-ANULACION     PIC 9.
+
+      * MISMO ARMADO QUE RECH-REG EN TP.CBL.                             *
+	   FD  RECH-ARCH.
+	   01  RECH-ARCH-REG.
+	       05  RECH-ARCH-CLAVE.
+		       10  RECH-ARCH-PATENTE            PIC X(06).
+			   10  RECH-ARCH-FECHA              PIC 9(08).
+		   05  RECH-ARCH-TIPO-DOC               PIC X.
+		   05  RECH-ARCH-NRO-DOC                PIC X(20).
+		   05  RECH-ARCH-MOTIVO                 PIC 9.
+		   05  RECH-ARCH-AGENCIA                PIC 9.
+		   05  RECH-ARCH-IMPORTE                PIC 9(4)V99.
+		   05  RECH-ARCH-AGENCIA-COLISION       PIC 9.
+		   05  RECH-ARCH-PATENTE-SUGERIDA       PIC X(06).
+
+	   FD  ROLLUP-OUT.
+	   01  ROLLUP-OUT-REG                        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+	   01  FS-ALQACT-ARCH                       PIC X(02).
+	       88  FS-ALQACT-ARCH-OK                VALUE '00'.
+		   88  FS-ALQACT-ARCH-FIN               VALUE '10'.
+		   88  FS-ALQACT-ARCH-NO-EXIST          VALUE '35'.
+
+	   01  FS-RECH-ARCH                         PIC X(02).
+	       88  FS-RECH-ARCH-OK                  VALUE '00'.
+		   88  FS-RECH-ARCH-FIN                 VALUE '10'.
+		   88  FS-RECH-ARCH-NO-EXIST            VALUE '35'.
+
+	   01  FS-ROLLUP-OUT                        PIC X(02).
+	       88  FS-ROLLUP-OUT-OK                 VALUE '00'.
+
+	   01  WS-FILE-STATUS.
+	       05  WS-FS                            PIC X(02).
+		   05  WS-FS-NOMBRE                     PIC X(08).
+		   05  WS-FS-FUNCION                    PIC X(05).
+
+	   01  WS-FECHA-HOY                         PIC 9(08).
+
+      * RANGO A CONSOLIDAR Y VARIABLES DE ENTORNO QUE LO CONFIGURAN.    *
+	   01  WS-ROLLUP-DESDE                      PIC 9(08).
+	   01  WS-ROLLUP-HASTA                      PIC 9(08).
+	   01  WS-FECHA-PROC                        PIC 9(08).
+	   01  WS-ENV-ROLLUP-DESDE                  PIC X(08).
+	   01  WS-ENV-ROLLUP-HASTA                  PIC X(08).
+
+	   01  WS-FEC-AA                            PIC 9(04).
+	   01  WS-FEC-MM                            PIC 9(02).
+	   01  WS-FEC-DD                            PIC 9(02).
+	   01  WS-FEC-DIAS-MES                      PIC 99.
+	   01  WS-FEC-COC                           PIC 9(08).
+	   01  WS-FEC-RES4                          PIC 9(08).
+	   01  WS-FEC-RES100                        PIC 9(08).
+	   01  WS-FEC-RES400                        PIC 9(08).
+
+	   01  WS-PATH-ALQACT-ARCH                  PIC X(30).
+	   01  WS-PATH-RECH-ARCH                    PIC X(30).
+	   01  WS-FECHA-PROC-X                      PIC 9(08).
+
+	   01  WS-CANT-DIAS-CON-ALQACT              PIC 9(05) VALUE ZERO.
+	   01  WS-CANT-DIAS-CON-RECH                PIC 9(05) VALUE ZERO.
+
+	   01  WS-TOTAL-APROBADAS                   PIC 9(07) VALUE ZERO.
+	   01  WS-TOTAL-ANULADAS                    PIC 9(07) VALUE ZERO.
+	   01  WS-TOTAL-IMPORTE                     PIC 9(09)V99 VALUE ZERO.
+	   01  WS-TOTAL-RECHAZADAS                  PIC 9(07) VALUE ZERO.
+
+      * SUBTOTALES POR AGENCIA, MISMO ARMADO QUE TABLA-AGENCIAS EN      *
+      * TP.CBL (VER AGENCIA-TAB-IMPORTE/APROB/RECH).                    *
+	   01  CANT-AGENCIAS                        PIC 9 VALUE 3.
+	   01  TABLA-AGENCIAS-ROLLUP.
+	       05  AGROL-TAB OCCURS 9 TIMES INDEXED BY IDX-AGENCIA.
+		       09  AGROL-IMPORTE                PIC 9(09)V99 VALUE ZERO.
+			   09  AGROL-APROB                  PIC 9(07)    VALUE ZERO.
+			   09  AGROL-ANUL                   PIC 9(07)    VALUE ZERO.
+			   09  AGROL-RECH                   PIC 9(07)    VALUE ZERO.
+
+      * TABLA DE MOTIVOS DE RECHAZO, MISMOS CODIGOS/DESCRIPCIONES QUE   *
+      * TABLA-MOTIVOS EN TP.CBL (VER 7611-ARMAR-DESC-MOTIVO ALLA).      *
+	   01  WS-CANT-MOTIVOS                      PIC 9(2) VALUE 8.
+	   01  TABLA-MOTIVOS-ROLLUP.
+	       05  TMROL-FILA OCCURS 8 TIMES INDEXED BY IDX-MOTIVO.
+		       09  TMROL-CODIGO                 PIC 9.
+			   09  TMROL-DESCRIPCION            PIC X(30).
+			   09  TMROL-CANT                   PIC 9(07) VALUE ZERO.
+
+	   01  WS-IDX-AG                            PIC 9.
+	   01  WS-AGENCIA-IMPR                      PIC 9.
+
+	   01  LINEA                                PIC X(100).
+	   01  WS-IMPORTE-IMPR                      PIC $ZZZ.ZZZ.ZZ9,99 BLANK ZERO.
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO ROLLUP'.
+
+		PERFORM 100-INICIO.
+		PERFORM 300-PROCESAR-UN-DIA
+				UNTIL WS-FECHA-PROC > WS-ROLLUP-HASTA.
+		PERFORM 700-IMPRIMIR-RESUMEN.
+
+		DISPLAY 'FIN ROLLUP - DIAS CON ALQACT: ' WS-CANT-DIAS-CON-ALQACT.
+		DISPLAY '             DIAS CON RECHAZOS: ' WS-CANT-DIAS-CON-RECH.
+		PERFORM 998-FIN.
+		STOP RUN.
+
+
+	   100-INICIO.
+			ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+			MOVE WS-FECHA-HOY TO WS-ROLLUP-DESDE.
+			MOVE WS-FECHA-HOY TO WS-ROLLUP-HASTA.
+
+			MOVE SPACES TO WS-ENV-ROLLUP-DESDE.
+			ACCEPT WS-ENV-ROLLUP-DESDE FROM ENVIRONMENT "TP_ROLLUP_DESDE".
+			IF WS-ENV-ROLLUP-DESDE IS NUMERIC AND
+			   WS-ENV-ROLLUP-DESDE NOT = ZERO
+				MOVE WS-ENV-ROLLUP-DESDE TO WS-ROLLUP-DESDE
+			END-IF.
+
+			MOVE SPACES TO WS-ENV-ROLLUP-HASTA.
+			ACCEPT WS-ENV-ROLLUP-HASTA FROM ENVIRONMENT "TP_ROLLUP_HASTA".
+			IF WS-ENV-ROLLUP-HASTA IS NUMERIC AND
+			   WS-ENV-ROLLUP-HASTA NOT = ZERO
+				MOVE WS-ENV-ROLLUP-HASTA TO WS-ROLLUP-HASTA
+			END-IF.
+
+			IF WS-ROLLUP-DESDE > WS-ROLLUP-HASTA
+				DISPLAY 'TP_ROLLUP_DESDE ES POSTERIOR A TP_ROLLUP_HASTA'
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+			MOVE WS-ROLLUP-DESDE TO WS-FECHA-PROC.
+
+			PERFORM 110-CARGAR-TABLA-MOTIVOS.
+
+			OPEN OUTPUT ROLLUP-OUT.
+			MOVE FS-ROLLUP-OUT   TO WS-FS.
+			MOVE "ROLLUP"        TO WS-FS-NOMBRE.
+			MOVE "ABRIR"         TO WS-FS-FUNCION.
+			PERFORM 900-CHECK-FILE-STATUS.
+
+      * MISMAS 8 FILAS QUE 1230-CARGAR-TABLA-MOTIVOS EN TP.CBL.        *
+	   110-CARGAR-TABLA-MOTIVOS.
+		   MOVE 1 TO TMROL-CODIGO(1).
+		   MOVE 'Ya alquilado ese dia'          TO TMROL-DESCRIPCION(1).
+		   MOVE 2 TO TMROL-CODIGO(2).
+		   MOVE 'Auto no existe'                 TO TMROL-DESCRIPCION(2).
+		   MOVE 3 TO TMROL-CODIGO(3).
+		   MOVE 'Fecha invalida'                 TO TMROL-DESCRIPCION(3).
+		   MOVE 4 TO TMROL-CODIGO(4).
+		   MOVE 'Vehiculo fuera de servicio'     TO TMROL-DESCRIPCION(4).
+		   MOVE 5 TO TMROL-CODIGO(5).
+		   MOVE 'Patente duplicada en AUTOS'     TO TMROL-DESCRIPCION(5).
+		   MOVE 6 TO TMROL-CODIGO(6).
+		   MOVE 'Tipo de documento invalido'     TO TMROL-DESCRIPCION(6).
+		   MOVE 7 TO TMROL-CODIGO(7).
+		   MOVE 'Documento con formato invalido' TO TMROL-DESCRIPCION(7).
+		   MOVE 9 TO TMROL-CODIGO(8).
+		   MOVE 'Tabla de autos llena'           TO TMROL-DESCRIPCION(8).
+
+	   300-PROCESAR-UN-DIA.
+			PERFORM 310-ARMAR-RUTAS-DEL-DIA.
+			PERFORM 320-PROCESAR-ALQACT-DEL-DIA.
+			PERFORM 330-PROCESAR-RECHAZOS-DEL-DIA.
+			PERFORM 390-INCREMENTAR-FECHA-PROC.
+
+	   310-ARMAR-RUTAS-DEL-DIA.
+			MOVE SPACES TO WS-PATH-ALQACT-ARCH.
+			STRING "..\ARCHIVO\" DELIMITED BY SIZE
+				   WS-FECHA-PROC DELIMITED BY SIZE
+				   "\ALQACT.TXT" DELIMITED BY SIZE
+				   INTO WS-PATH-ALQACT-ARCH.
+
+			MOVE SPACES TO WS-PATH-RECH-ARCH.
+			STRING "..\ARCHIVO\" DELIMITED BY SIZE
+				   WS-FECHA-PROC DELIMITED BY SIZE
+				   "\RECHAZOS.TXT" DELIMITED BY SIZE
+				   INTO WS-PATH-RECH-ARCH.
+
+	   320-PROCESAR-ALQACT-DEL-DIA.
+			OPEN INPUT ALQACT-ARCH.
+			IF FS-ALQACT-ARCH-NO-EXIST
+				DISPLAY 'SIN ALQACT ARCHIVADO PARA ' WS-FECHA-PROC
+			ELSE
+				IF NOT FS-ALQACT-ARCH-OK
+					MOVE FS-ALQACT-ARCH TO WS-FS
+					MOVE "ALQACT"       TO WS-FS-NOMBRE
+					MOVE "ABRIR"        TO WS-FS-FUNCION
+					PERFORM 900-CHECK-FILE-STATUS
+				END-IF
+				ADD 1 TO WS-CANT-DIAS-CON-ALQACT
+				PERFORM 321-LEER-ALQACT-ARCH
+				PERFORM 322-ACUMULAR-ALQACT UNTIL FS-ALQACT-ARCH-FIN
+				CLOSE ALQACT-ARCH
+			END-IF.
+
+	   321-LEER-ALQACT-ARCH.
+			READ ALQACT-ARCH AT END SET FS-ALQACT-ARCH-FIN TO TRUE.
+
+			IF NOT FS-ALQACT-ARCH-OK AND NOT FS-ALQACT-ARCH-FIN
+				DISPLAY 'ERROR AL LEER ALQACT ARCHIVADO ' WS-FECHA-PROC
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   322-ACUMULAR-ALQACT.
+			MOVE ALQACT-ARCH-AGENCIA TO WS-IDX-AG.
+
+			IF ALQACT-ARCH-ESTA-ANULADO
+				ADD 1 TO WS-TOTAL-ANULADAS
+				IF WS-IDX-AG > 0 AND WS-IDX-AG <= 9
+					ADD 1 TO AGROL-ANUL(WS-IDX-AG)
+				END-IF
+			ELSE
+				ADD 1 TO WS-TOTAL-APROBADAS
+				ADD ALQACT-ARCH-IMPORTE TO WS-TOTAL-IMPORTE
+				IF WS-IDX-AG > 0 AND WS-IDX-AG <= 9
+					ADD 1 TO AGROL-APROB(WS-IDX-AG)
+					ADD ALQACT-ARCH-IMPORTE TO AGROL-IMPORTE(WS-IDX-AG)
+				END-IF
+			END-IF.
+
+			PERFORM 321-LEER-ALQACT-ARCH.
+
+	   330-PROCESAR-RECHAZOS-DEL-DIA.
+			OPEN INPUT RECH-ARCH.
+			IF FS-RECH-ARCH-NO-EXIST
+				DISPLAY 'SIN RECHAZOS ARCHIVADOS PARA ' WS-FECHA-PROC
+			ELSE
+				IF NOT FS-RECH-ARCH-OK
+					MOVE FS-RECH-ARCH TO WS-FS
+					MOVE "RECHAZOS"   TO WS-FS-NOMBRE
+					MOVE "ABRIR"      TO WS-FS-FUNCION
+					PERFORM 900-CHECK-FILE-STATUS
+				END-IF
+				ADD 1 TO WS-CANT-DIAS-CON-RECH
+				PERFORM 331-LEER-RECH-ARCH
+				PERFORM 332-ACUMULAR-RECHAZO UNTIL FS-RECH-ARCH-FIN
+				CLOSE RECH-ARCH
+			END-IF.
+
+	   331-LEER-RECH-ARCH.
+			READ RECH-ARCH AT END SET FS-RECH-ARCH-FIN TO TRUE.
+
+			IF NOT FS-RECH-ARCH-OK AND NOT FS-RECH-ARCH-FIN
+				DISPLAY 'ERROR AL LEER RECHAZOS ARCHIVADO ' WS-FECHA-PROC
+				GO 999-CANCELAR-PROGRAMA
+			END-IF.
+
+	   332-ACUMULAR-RECHAZO.
+			ADD 1 TO WS-TOTAL-RECHAZADAS.
+			MOVE RECH-ARCH-AGENCIA TO WS-IDX-AG.
+			IF WS-IDX-AG > 0 AND WS-IDX-AG <= 9
+				ADD 1 TO AGROL-RECH(WS-IDX-AG)
+			END-IF.
+
+			PERFORM 333-BUSCAR-MOTIVO
+					VARYING IDX-MOTIVO FROM 1 BY 1
+					UNTIL IDX-MOTIVO > WS-CANT-MOTIVOS.
+
+			PERFORM 331-LEER-RECH-ARCH.
+
+	   333-BUSCAR-MOTIVO.
+			IF RECH-ARCH-MOTIVO EQUAL TMROL-CODIGO(IDX-MOTIVO)
+				ADD 1 TO TMROL-CANT(IDX-MOTIVO)
+			END-IF.
+
+      * LA FECHA A PROCESAR AVANZA UN DIA -- MISMA LOGICA DE LARGO DE   *
+      * MES/AÑO BISIESTO QUE 4098-DETER-DIAS-MES/4091-DETER-DIAS-       *
+      * FEBRERO EN TP.CBL, REUTILIZADA ACA PORQUE ESTE PROGRAMA NO      *
+      * COMPARTE WORKING-STORAGE CON TP.CBL (NO HAY COPYBOOKS COMUNES   *
+      * EN EL SISTEMA).                                                 *
+	   390-INCREMENTAR-FECHA-PROC.
+			MOVE WS-FECHA-PROC TO WS-FECHA-PROC-X.
+			MOVE WS-FECHA-PROC-X(1:4) TO WS-FEC-AA.
+			MOVE WS-FECHA-PROC-X(5:2) TO WS-FEC-MM.
+			MOVE WS-FECHA-PROC-X(7:2) TO WS-FEC-DD.
+
+			PERFORM 391-DETER-DIAS-MES.
+
+			IF WS-FEC-DD < WS-FEC-DIAS-MES
+				ADD 1 TO WS-FEC-DD
+			ELSE
+				MOVE 1 TO WS-FEC-DD
+				IF WS-FEC-MM < 12
+					ADD 1 TO WS-FEC-MM
+				ELSE
+					MOVE 1 TO WS-FEC-MM
+					ADD 1 TO WS-FEC-AA
+				END-IF
+			END-IF.
+
+			MOVE WS-FEC-AA TO WS-FECHA-PROC-X(1:4).
+			MOVE WS-FEC-MM TO WS-FECHA-PROC-X(5:2).
+			MOVE WS-FEC-DD TO WS-FECHA-PROC-X(7:2).
+			MOVE WS-FECHA-PROC-X TO WS-FECHA-PROC.
+
+	   391-DETER-DIAS-MES.
+			EVALUATE WS-FEC-MM
+				WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+					MOVE 31 TO WS-FEC-DIAS-MES
+				WHEN 4 WHEN 6 WHEN 9 WHEN 11
+					MOVE 30 TO WS-FEC-DIAS-MES
+				WHEN 2
+					PERFORM 392-DETER-DIAS-FEBRERO
+			END-EVALUATE.
+
+	   392-DETER-DIAS-FEBRERO.
+			DIVIDE WS-FEC-AA BY 4   GIVING WS-FEC-COC
+			                        REMAINDER WS-FEC-RES4.
+			DIVIDE WS-FEC-AA BY 100 GIVING WS-FEC-COC
+			                        REMAINDER WS-FEC-RES100.
+			DIVIDE WS-FEC-AA BY 400 GIVING WS-FEC-COC
+			                        REMAINDER WS-FEC-RES400.
+			IF (WS-FEC-RES4 = 0 AND WS-FEC-RES100 NOT = 0)
+			   OR WS-FEC-RES400 = 0
+				MOVE 29 TO WS-FEC-DIAS-MES
+			ELSE
+				MOVE 28 TO WS-FEC-DIAS-MES
+			END-IF.
+
+	   700-IMPRIMIR-RESUMEN.
+			MOVE SPACES TO LINEA.
+			STRING 'RESUMEN CONSOLIDADO DEL ' WS-ROLLUP-DESDE
+				   ' AL ' WS-ROLLUP-HASTA
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'DIAS CON ALQACT ARCHIVADO : ' WS-CANT-DIAS-CON-ALQACT
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'DIAS CON RECHAZOS ARCHIVADOS: ' WS-CANT-DIAS-CON-RECH
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE WS-TOTAL-IMPORTE TO WS-IMPORTE-IMPR.
+			MOVE SPACES TO LINEA.
+			STRING 'ALQUILERES APROBADOS: ' WS-TOTAL-APROBADAS
+				   '   ANULADOS: ' WS-TOTAL-ANULADAS
+				   '   IMPORTE TOTAL: ' WS-IMPORTE-IMPR
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'SOLICITUDES RECHAZADAS: ' WS-TOTAL-RECHAZADAS
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'SUBTOTALES POR AGENCIA' DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			PERFORM 710-IMPRIMIR-AGENCIA
+					VARYING IDX-AGENCIA FROM 1 BY 1
+					UNTIL IDX-AGENCIA > CANT-AGENCIAS.
+
+			MOVE SPACES TO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			MOVE SPACES TO LINEA.
+			STRING 'SUBTOTALES POR MOTIVO DE RECHAZO' DELIMITED BY SIZE
+				INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+			PERFORM 720-IMPRIMIR-MOTIVO
+					VARYING IDX-MOTIVO FROM 1 BY 1
+					UNTIL IDX-MOTIVO > WS-CANT-MOTIVOS.
+
+	   710-IMPRIMIR-AGENCIA.
+			MOVE AGROL-IMPORTE(IDX-AGENCIA) TO WS-IMPORTE-IMPR.
+			SET WS-AGENCIA-IMPR TO IDX-AGENCIA.
+			MOVE SPACES TO LINEA.
+			STRING '  AGENCIA ' WS-AGENCIA-IMPR
+				   '  APROBADOS: ' AGROL-APROB(IDX-AGENCIA)
+				   '  ANULADOS: ' AGROL-ANUL(IDX-AGENCIA)
+				   '  RECHAZADOS: ' AGROL-RECH(IDX-AGENCIA)
+				   '  IMPORTE: ' WS-IMPORTE-IMPR
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+	   720-IMPRIMIR-MOTIVO.
+			MOVE SPACES TO LINEA.
+			STRING '  ' TMROL-DESCRIPCION(IDX-MOTIVO)
+				   ': ' TMROL-CANT(IDX-MOTIVO)
+				DELIMITED BY SIZE INTO LINEA.
+			WRITE ROLLUP-OUT-REG FROM LINEA.
+
+	   900-CHECK-FILE-STATUS.
+           IF WS-FS NOT EQUAL "00"
+              DISPLAY "CANCELACION POR ERROR"
+              DISPLAY "EN ARCHIVO: " WS-FS-NOMBRE
+              DISPLAY "FILSTATUS: " WS-FS
+              DISPLAY "AL INTENTAR: " WS-FS-FUNCION
+              GO 999-CANCELAR-PROGRAMA
+           END-IF.
+
+	   998-FIN.
+			CLOSE ROLLUP-OUT.
+
+	   999-CANCELAR-PROGRAMA.
+		   PERFORM 998-FIN.
+		   DISPLAY "SALIDA POR CANCELACION DE PROGRAMA".
+		   STOP RUN.

@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRESORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+	      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * ARCHIVO DE TRABAJO DEL SORT (MISMA IDEA QUE "SORT-FILE ASSIGN TO *
+      * DISK" DE tp/RM85/SORTTEST.CBL, EL PROGRAMA QUE PROBO QUE EL      *
+      * VERBO SORT FUNCIONA EN ESTE ENTORNO).                            *
+		SELECT SORT-FILE ASSIGN TO DISK "..\PSRTWORK.TMP".
+
+      * ARCHIVO DE LA AGENCIA TAL COMO LLEGA, SIN ORDENAR TODAVIA.       *
+		SELECT AGN-IN
+				ASSIGN TO WS-PATH-AGN-IN
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-AGN-IN.
+
+      * SALIDA DEL SORT, ANTES DE PISAR EL ARCHIVO ORIGINAL DE LA        *
+      * AGENCIA.                                                         *
+		SELECT AGN-OUT
+				ASSIGN TO WS-PATH-AGN-OUT
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS FS-AGN-OUT.
+
+	   DATA DIVISION.
+       FILE SECTION.
+
+      * MISMO LARGO DE REGISTRO QUE SOL1-REG/SOL2-REG/SOL3-REG EN        *
+      * TP.CBL (57 BYTES: CLAVE 14 + TIPO-DOC 1 + NRO-DOC 20 + CHOFER 7  *
+      * + ESTADO 1 + FECHA-HASTA 8 + IMPORTE-COTIZADO 6) -- SOLO SE      *
+      * DESGLOSA LA CLAVE, QUE ES POR LO QUE SE ORDENA; EL RESTO DEL     *
+      * REGISTRO VIAJA COMO UN BLOQUE OPACO EN SORT-RESTO.               *
+	   SD  SORT-FILE.
+	   01  SORT-REG.
+	       05  SORT-CLAVE.
+		       10  SORT-PATENTE                 PIC X(06).
+			   10  SORT-FECHA.
+			       15  SORT-FECHA-AA            PIC 9(04).
+				   15  SORT-FECHA-MM            PIC 9(02).
+				   15  SORT-FECHA-DD            PIC 9(02).
+		   05  SORT-RESTO                       PIC X(43).
+
+	   FD  AGN-IN.
+	   01  AGN-IN-REG                           PIC X(57).
+
+	   FD  AGN-OUT.
+	   01  AGN-OUT-REG                          PIC X(57).
+
+       WORKING-STORAGE SECTION.
+
+	   01  FS-AGN-IN                            PIC X(02).
+	       88  FS-AGN-IN-OK                     VALUE '00'.
+		   88  FS-AGN-IN-NO-EXIST               VALUE '35'.
+
+	   01  FS-AGN-OUT                           PIC X(02).
+	       88  FS-AGN-OUT-OK                    VALUE '00'.
+
+      * LAS TRES COLAS DE SOLICITUDES QUE TP.CBL EXIGE QUE LLEGUEN YA    *
+      * ORDENADAS POR PATENTE+FECHA (VER 2100-DETER-CLAVE-MENOR ALLA) --  *
+      * MISMO ARMADO DE TABLA QUE WS-ARCHIVOS-LISTA EN CIERRE.CBL.       *
+	   01  WS-ARCHIVOS-LISTA.
+	       05  FILLER                    PIC X(12) VALUE 'SOL1.TXT'.
+		   05  FILLER                    PIC X(12) VALUE 'SOL2.TXT'.
+		   05  FILLER                    PIC X(12) VALUE 'SOL3.TXT'.
+	   01  WS-TABLA-ARCHIVOS REDEFINES WS-ARCHIVOS-LISTA.
+	       05  WS-ARCHIVO-NOMBRE OCCURS 3 TIMES PIC X(12).
+
+	   01  IND-ARCH                             PIC 9(02) COMP.
+
+	   01  WS-PATH-AGN-IN                       PIC X(30).
+	   01  WS-PATH-AGN-OUT                      PIC X(30).
+	   01  WS-COMANDO                           PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       PGM.
+		DISPLAY 'INICIO PRESORT'.
+
+		PERFORM 100-ORDENAR-UN-ARCHIVO
+				VARYING IND-ARCH FROM 1 BY 1
+				UNTIL IND-ARCH > 3.
+
+		DISPLAY 'FIN PRESORT'.
+		STOP RUN.
+
+
+	   100-ORDENAR-UN-ARCHIVO.
+			PERFORM 110-ARMAR-RUTAS-DEL-ARCHIVO.
+
+      * SI LA AGENCIA TODAVIA NO MANDO EL ARCHIVO DE HOY NO HAY NADA     *
+      * PARA ORDENAR -- SE SALTEA EN VEZ DE DEJAR QUE EL SORT FALLE      *
+      * TRATANDO DE ABRIR UN ARCHIVO INEXISTENTE.                        *
+			OPEN INPUT AGN-IN.
+			IF FS-AGN-IN-NO-EXIST
+				DISPLAY 'SIN ARCHIVO PARA ORDENAR: '
+						WS-ARCHIVO-NOMBRE (IND-ARCH)
+			ELSE
+				CLOSE AGN-IN
+				SORT SORT-FILE
+						ON ASCENDING KEY SORT-PATENTE
+						ON ASCENDING KEY SORT-FECHA-AA
+						ON ASCENDING KEY SORT-FECHA-MM
+						ON ASCENDING KEY SORT-FECHA-DD
+						USING AGN-IN
+						GIVING AGN-OUT
+				PERFORM 120-REEMPLAZAR-ARCHIVO-ORIGINAL
+			END-IF.
+
+	   110-ARMAR-RUTAS-DEL-ARCHIVO.
+			MOVE SPACES TO WS-PATH-AGN-IN.
+			STRING '..\' DELIMITED BY SIZE
+				   WS-ARCHIVO-NOMBRE (IND-ARCH) DELIMITED BY SPACE
+				   INTO WS-PATH-AGN-IN.
+
+			MOVE SPACES TO WS-PATH-AGN-OUT.
+			STRING '..\' DELIMITED BY SIZE
+				   WS-ARCHIVO-NOMBRE (IND-ARCH) DELIMITED BY SPACE
+				   '.SRT' DELIMITED BY SIZE
+				   INTO WS-PATH-AGN-OUT.
+
+      * EL SORT YA DEJO EL ARCHIVO ORDENADO EN WS-PATH-AGN-OUT (UN       *
+      * .SRT AL LADO DEL ORIGINAL) -- SE LO COPIA ENCIMA DEL ARCHIVO DE  *
+      * LA AGENCIA PARA QUE TP.CBL LO ABRA YA ORDENADO, IGUAL DE         *
+      * ESPIRITU QUE EL COPY DE CIERRE.CBL EN 510-ARCHIVAR-UN-ARCHIVO.   *
+	   120-REEMPLAZAR-ARCHIVO-ORIGINAL.
+			MOVE SPACES TO WS-COMANDO.
+			STRING 'COPY ' DELIMITED BY SIZE
+				   WS-PATH-AGN-OUT DELIMITED BY SPACE
+				   ' ' DELIMITED BY SIZE
+				   WS-PATH-AGN-IN DELIMITED BY SPACE
+				   INTO WS-COMANDO.
+			CALL "SYSTEM" USING WS-COMANDO.
